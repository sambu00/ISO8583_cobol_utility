@@ -28,6 +28,10 @@
        01 WK-LITERALS.
          03 PGM-NAME                         PIC X(8) VALUE 'X60D002'.
          03 CC-HEX                           PIC X(1) VALUE 'H'.
+         03 CC-ASC                           PIC X(1) VALUE 'A'.
+         03 MAX-TLV-DEPTH                    PIC 9(4) VALUE 10.
+      *
+       COPY X60MCXLT.
       *
        LOCAL-STORAGE SECTION.
        01 LS-UTILS.
@@ -47,7 +51,7 @@
          03 EFF-V-LEN                        PIC 9(9) COMP.
          03 T-BUCKET                         PIC X(20) VALUE SPACE.
          03 L-BUCKET                         PIC X(20).
-         03 V-BUCKET                         PIC X(999).
+         03 V-BUCKET                         PIC X(4096).
 
          03 HEX-LEN-FMT-CONVERSION.
            05 HEX-LEN-X                      PIC X(4).
@@ -70,6 +74,16 @@
 
       *
        BEGIN.
+      * a caller invoking this program for the first time leaves
+      * TLV-C-DEPTH at zero; treat that as the top level of recursion
+           IF TLV-C-DEPTH EQUAL ZERO
+              MOVE 1                     TO TLV-C-DEPTH
+           END-IF.
+
+           IF TLV-C-DEPTH > MAX-TLV-DEPTH
+              PERFORM RAISE-MAX-DEPTH-ERROR
+           END-IF.
+
            MOVE 1                        TO IDX.
 
            PERFORM UNTIL IDX > TLV-C-TEXT-LEN
@@ -117,9 +131,11 @@
 
       *
        ADJUST-HEX-TAG-ID-LENGTH.
-      * hexadecimal tags on a single bytes are extended
-      * on 2 bytes for 'xF' tags where the rightmost bit
-      * of the uppher nibble is ON
+      * hexadecimal tags are extended beyond the first byte for
+      * 'xF' tags (low nibble F, rightmost bit of upper nibble ON);
+      * true BER-TLV allows further continuation bytes, each one
+      * indicated by bit 8 (the high bit) being ON, terminated by
+      * a byte whose bit 8 is OFF
            MOVE FUNCTION BIT-OF(TLV-C-TEXT-DATA(IDX : 1))
                                                   TO BITS.
 
@@ -129,6 +145,17 @@
                 BIT-4 EQUAL '1' )
            AND BIT-5 EQUAL '1' *> rightmost bit of upper nibble ON
               ADD 1                               TO EFF-T-LEN
+
+              MOVE FUNCTION BIT-OF(TLV-C-TEXT-DATA
+                                       (IDX + EFF-T-LEN - 1 : 1))
+                                                  TO BITS
+              PERFORM UNTIL BIT-8 EQUAL '0'
+                 OR IDX + EFF-T-LEN > TLV-C-TEXT-LEN
+                 ADD 1                            TO EFF-T-LEN
+                 MOVE FUNCTION BIT-OF(TLV-C-TEXT-DATA
+                                       (IDX + EFF-T-LEN - 1 : 1))
+                                                  TO BITS
+              END-PERFORM
            END-IF.
 
       *
@@ -175,6 +202,14 @@
            IF TLV-C-CONV-FLAG EQUAL CC-HEX
               MULTIPLY 2 BY EFF-V-LEN
               MOVE FUNCTION HEX-OF (V-BUCKET)     TO V-BUCKET
+           ELSE
+              IF TLV-C-CONV-FLAG EQUAL CC-ASC
+      * translate an internally-EBCDIC subfield value to its ASCII
+      * equivalent, byte for byte, for transmission to an ASCII host
+                 INSPECT V-BUCKET (1:EFF-V-LEN)
+                    CONVERTING XLT-IDENTITY-TAB
+                            TO XLT-EBCDIC-TO-ASCII-TAB
+              END-IF
            END-IF.
 
            MOVE EFF-V-LEN       TO EL-C-TAG-VALUE-LEN  (LIST-C-TOT).
@@ -186,6 +221,7 @@
            MOVE V-BUCKET               TO TLV-N-TEXT-DATA.
            MOVE TLV-C-CONVERSION       TO TLV-N-CONVERSION.
            MOVE TLV-C-INNER-PATTERN    TO TLV-N-PATTERN.
+           COMPUTE TLV-N-DEPTH = TLV-C-DEPTH + 1.
            MOVE ZERO                   TO LIST-N-TOT.
            CALL PGM-NAME USING TLV-N-IN TLV-N-OUT MR
                     ON EXCEPTION PERFORM RAISE-CALL-ERROR
@@ -213,6 +249,14 @@
 
       *
       * --- RUNTIME ERRORS ---
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
        RAISE-CALL-ERROR.
            MOVE 20                           TO MR-RESULT.
            STRING 'CALL for program '        DELIMITED BY SIZE
@@ -221,6 +265,7 @@
              INTO MR-DESCRIPTION.
            MOVE T-BUCKET                     TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -229,6 +274,7 @@
            MOVE 'tag length is NOT numeric'  TO MR-DESCRIPTION.
            MOVE T-BUCKET                     TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -238,6 +284,20 @@
                                              TO MR-DESCRIPTION.
            MOVE T-BUCKET                     TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-MAX-DEPTH-ERROR.
+           MOVE 23                           TO MR-RESULT.
+           STRING 'maximum TLV recursion depth of '
+                                             DELIMITED BY SIZE
+                  MAX-TLV-DEPTH              DELIMITED BY SIZE
+                  ' exceeded'                DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE T-BUCKET                     TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *

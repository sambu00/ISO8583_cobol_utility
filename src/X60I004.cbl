@@ -0,0 +1,235 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60I004.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60I004
+      * **++ inblock dedicato per i dati di track 2 (DE35): ricompone
+      * **++ PAN, data di scadenza, service code e dati discrezionali
+      * **++ nella stringa di track 2 originaria - controparte di
+      * **++ X60D004, stesso linkage degli inblock TLV (X60I002) cosi'
+      * **++ X60I001 lo richiama tramite FMT-TYPE=SPC senza modifiche.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                         PIC X(8) VALUE 'X60I004'.
+         03 CC-HEX                           PIC X(1) VALUE 'H'.
+         03 CC-ASC                           PIC X(1) VALUE 'A'.
+         03 CC-HEX-SEPARATOR                 PIC X(1) VALUE 'D'.
+         03 CC-HEX-PAD                       PIC X(1) VALUE 'F'.
+         03 CC-ASC-SEPARATOR                 PIC X(1) VALUE '='.
+      *
+       COPY X60MCXLT.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-WORK-AREA.
+         03 IDX                              PIC 9(9) COMP.
+         03 TRACK2-LEN                       PIC 9(9) COMP.
+         03 TRACK2-TEXT                      PIC X(8192).
+         03 TRACK2-POS                       PIC 9(9) COMP.
+         03 FOUND-PAN                        PIC X.
+           88 PAN-FOUND                      VALUE 'Y'.
+         03 FOUND-EXP                        PIC X.
+           88 EXP-FOUND                      VALUE 'Y'.
+         03 FOUND-SVC                        PIC X.
+           88 SVC-FOUND                      VALUE 'Y'.
+         03 FOUND-DISC                       PIC X.
+           88 DISC-FOUND                     VALUE 'Y'.
+      * index of each subfield's TLV-C-DET-ELEMENT row, located by
+      * label during LOCATE-DETAIL and used to append the subfields
+      * back in track2's fixed PAN/EXP/SVC/DISC order, regardless of
+      * the order X60I001's SORT ASCENDING KEY MIO-DETAIL-LABEL left
+      * them in
+         03 PAN-IDX                          PIC 9(9) COMP VALUE ZERO.
+         03 EXP-IDX                          PIC 9(9) COMP VALUE ZERO.
+         03 SVC-IDX                          PIC 9(9) COMP VALUE ZERO.
+         03 DISC-IDX                         PIC 9(9) COMP VALUE ZERO.
+         03 APPEND-IDX                       PIC 9(9) COMP VALUE ZERO.
+         03 HEX-LEN-FMT-CONVERSION.
+           05 HEX-LEN-X                      PIC X(4).
+           05 HEX-LEN-B REDEFINES HEX-LEN-X  PIC 9(9) COMP.
+           05 HEX-LEN-N                      PIC 9(8).
+         03 PACKED-TEXT                      PIC X(4096).
+         03 PACKED-LEN                       PIC 9(9) COMP.
+
+      **
+       LINKAGE SECTION.
+       COPY X60I002I REPLACING ==:X:== BY ==C==.
+       COPY X60I002O REPLACING ==:X:== BY ==C==.
+       COPY X60MCR.
+
+       PROCEDURE DIVISION USING TLV-C-IN
+                                TLV-C-OUT
+                                MR.
+
+      *
+       BEGIN.
+           INITIALIZE TRACK2-TEXT.
+           MOVE 1                            TO TRACK2-POS.
+           MOVE 'N'                          TO FOUND-PAN
+                                                 FOUND-EXP
+                                                 FOUND-SVC
+                                                 FOUND-DISC
+           MOVE ZERO                         TO PAN-IDX
+                                                 EXP-IDX
+                                                 SVC-IDX
+                                                 DISC-IDX
+
+           PERFORM VARYING IDX FROM 1 BY 1
+           UNTIL IDX > TLV-C-DET-TOT
+              PERFORM LOCATE-DETAIL
+           END-PERFORM.
+
+           IF NOT PAN-FOUND OR NOT EXP-FOUND OR NOT SVC-FOUND
+              PERFORM RAISE-MISSING-SUBFIELD-ERR
+           END-IF
+
+           PERFORM APPEND-PAN-SUBFIELD
+           PERFORM APPEND-SEPARATOR
+           PERFORM APPEND-EXP-SUBFIELD
+           PERFORM APPEND-SVC-SUBFIELD
+           IF DISC-FOUND
+              PERFORM APPEND-DISC-SUBFIELD
+           END-IF
+
+           COMPUTE TRACK2-LEN = TRACK2-POS - 1
+           PERFORM PACK-TRACK2-TEXT.
+           GOBACK.
+
+      *
+      * PAN/EXP/SVC/DISC arrive in whatever order X60D004 produced
+      * them in, each as its own TLV-C-DET-ELEMENT row - record which
+      * row holds which subfield here, then APPEND-xxx-SUBFIELD below
+      * reassembles them in track2's fixed PAN/sep/EXP/SVC/[DISC]
+      * order regardless of the order they are found in
+       LOCATE-DETAIL.
+           EVALUATE FUNCTION TRIM(TLV-C-DET-LABEL (IDX))
+              WHEN 'PAN'
+                 MOVE IDX                     TO PAN-IDX
+                 MOVE 'Y'                     TO FOUND-PAN
+              WHEN 'EXP'
+                 MOVE IDX                     TO EXP-IDX
+                 MOVE 'Y'                     TO FOUND-EXP
+              WHEN 'SVC'
+                 MOVE IDX                     TO SVC-IDX
+                 MOVE 'Y'                     TO FOUND-SVC
+              WHEN 'DISC'
+                 MOVE IDX                     TO DISC-IDX
+                 MOVE 'Y'                     TO FOUND-DISC
+              WHEN OTHER
+                 PERFORM RAISE-UNKNOWN-SUBFIELD-ERR
+           END-EVALUATE.
+
+      *
+       APPEND-PAN-SUBFIELD.
+           MOVE PAN-IDX                        TO APPEND-IDX
+           PERFORM APPEND-DETAIL-VALUE.
+
+      *
+       APPEND-EXP-SUBFIELD.
+           MOVE EXP-IDX                        TO APPEND-IDX
+           PERFORM APPEND-DETAIL-VALUE.
+
+      *
+       APPEND-SVC-SUBFIELD.
+           MOVE SVC-IDX                        TO APPEND-IDX
+           PERFORM APPEND-DETAIL-VALUE.
+
+      *
+       APPEND-DISC-SUBFIELD.
+           MOVE DISC-IDX                       TO APPEND-IDX
+           PERFORM APPEND-DETAIL-VALUE.
+
+      *
+       APPEND-SEPARATOR.
+           IF TLV-C-CONV-FLAG EQUAL CC-HEX
+              MOVE CC-HEX-SEPARATOR            TO TRACK2-TEXT
+                                                   (TRACK2-POS:1)
+           ELSE
+              MOVE CC-ASC-SEPARATOR            TO TRACK2-TEXT
+                                                   (TRACK2-POS:1)
+           END-IF
+           ADD 1                               TO TRACK2-POS.
+
+      *
+       APPEND-DETAIL-VALUE.
+           MOVE TLV-C-DET-VALUE-DATA (APPEND-IDX)
+                (1:TLV-C-DET-VALUE-LEN (APPEND-IDX))
+                                               TO TRACK2-TEXT
+                                                  (TRACK2-POS:)
+           ADD TLV-C-DET-VALUE-LEN (APPEND-IDX) TO TRACK2-POS.
+
+      *
+      * pack the rebuilt digit stream back to binary for a HEX DE, pad
+      * with a trailing 'F' nibble first if the digit count is odd -
+      * mirror image of EXPAND-TRACK2-TEXT in X60D004; an ASCII DE
+      * just needs its internal EBCDIC translated to ASCII, byte for
+      * byte, the same as BUILD-TLV-VALUE does in X60I002
+       PACK-TRACK2-TEXT.
+           IF TLV-C-CONV-FLAG EQUAL CC-HEX
+              IF FUNCTION MOD (TRACK2-LEN, 2) NOT EQUAL ZERO
+                 MOVE CC-HEX-PAD               TO TRACK2-TEXT
+                                                   (TRACK2-LEN + 1:1)
+                 ADD 1                         TO TRACK2-LEN
+              END-IF
+
+              MOVE TRACK2-TEXT (1:TRACK2-LEN)  TO PACKED-TEXT
+              INSPECT PACKED-TEXT REPLACING ALL SPACE BY '0'
+              MOVE FUNCTION HEX-TO-CHAR (PACKED-TEXT)
+                                                TO PACKED-TEXT
+              COMPUTE PACKED-LEN = TRACK2-LEN / 2
+
+              MOVE PACKED-LEN                  TO TLV-C-TEXT-LEN
+              MOVE PACKED-TEXT (1:PACKED-LEN)  TO TLV-C-TEXT-DATA
+           ELSE
+              IF TLV-C-CONV-FLAG EQUAL CC-ASC
+                 INSPECT TRACK2-TEXT (1:TRACK2-LEN)
+                    CONVERTING XLT-IDENTITY-TAB
+                            TO XLT-ASCII-TO-EBCDIC-TAB
+              END-IF
+              MOVE TRACK2-LEN                  TO TLV-C-TEXT-LEN
+              MOVE TRACK2-TEXT (1:TRACK2-LEN)  TO TLV-C-TEXT-DATA
+           END-IF.
+
+      *
+      * --- RUNTIME ERRORS ---
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
+       RAISE-MISSING-SUBFIELD-ERR.
+           MOVE 30                           TO MR-RESULT.
+           MOVE 'track 2 detail missing PAN, EXP or SVC subfield'
+                                              TO MR-DESCRIPTION.
+           MOVE SPACE                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+       RAISE-UNKNOWN-SUBFIELD-ERR.
+           MOVE 31                           TO MR-RESULT.
+           MOVE 'track 2 detail label not PAN/EXP/SVC/DISC'
+                                              TO MR-DESCRIPTION.
+           MOVE TLV-C-DET-LABEL (IDX)         TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.

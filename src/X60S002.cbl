@@ -0,0 +1,522 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60S002.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60S002
+      * **++ utility online (senza CICS): manutenzione a video delle
+      * **++ voci di FMTOVR (override di formato per DE), lette e
+      * **++ tenute in memoria in WK-OR-AREA - stessa tabella che
+      * **++ X60B001 carica da FMTOVR per passarla a MP-OVERRIDE - e
+      * **++ riscritte su FMTOVR per intero all'uscita, non esistendo
+      * **++ in questo ambiente un accesso indicizzato al singolo
+      * **++ record.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * absent at startup is not an error, it just means the table is
+      * empty until the first ADD - same OPTIONAL idiom X60B001 uses
+      * to load this same file
+           SELECT OPTIONAL FMTOVR            ASSIGN TO FMTOVR
+                                              FILE STATUS FMTOVR-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      * same layout X60B001 reads at startup and MP-OVERRIDE mirrors
+       FD FMTOVR                    RECORDING F.
+       01 FMTOVR-REC.
+         03 OVR-DE                  PIC 9(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-OUT-CONV            PIC X(1).
+         03 OVR-MASK                PIC X(1).
+         03 OVR-PAD-CHAR            PIC X(1).
+         03 OVR-TYPE                PIC X(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-PATTERN             PIC X(20).
+      * which processing direction this rule applies to - SPACE means
+      * both, same as every entry written before this field existed
+         03 OVR-DIRECTION           PIC X(1).
+           88 OVR-DIRECTION-BOTH       VALUE SPACE.
+           88 OVR-DIRECTION-DEBLOCK    VALUE 'D'.
+           88 OVR-DIRECTION-INBLOCK    VALUE 'I'.
+         03 FILLER                  PIC X(48).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 WK-PAGE-SIZE            PIC 9(2)   VALUE 16.
+      *
+      * in-memory copy of FMTOVR, one entry per DE override - same
+      * shape as X60B001's WK-OR-AREA/MP-OVERRIDE
+       01 WK-OR-AREA.
+         03 WK-OR-TOT                PIC 9(9) COMP VALUE ZERO.
+         03 WK-OR-TB.
+           05 WK-OR-EL         OCCURS 0 TO 128
+                               DEPENDING ON WK-OR-TOT.
+             07 WK-OR-DE                    PIC 9(3).
+             07 WK-OR-OUT-CONV              PIC X(1).
+             07 WK-OR-MASK                  PIC X(1).
+             07 WK-OR-PAD-CHAR              PIC X(1).
+             07 WK-OR-TYPE                  PIC X(3).
+             07 WK-OR-PATTERN               PIC X(20).
+             07 WK-OR-DIRECTION             PIC X(1).
+      *
+      * up to WK-PAGE-SIZE rows of the current page, shown on SCR-LIST
+       01 WK-PAGE-AREA.
+         03 WK-PAGE-ROW OCCURS 16 TIMES.
+           05 WK-PR-LINE            PIC Z9      VALUE ZERO.
+           05 WK-PR-DE              PIC ZZ9     VALUE ZERO.
+           05 WK-PR-OUT-CONV        PIC X(1)    VALUE SPACE.
+           05 WK-PR-MASK            PIC X(1)    VALUE SPACE.
+           05 WK-PR-PAD-CHAR        PIC X(1)    VALUE SPACE.
+           05 WK-PR-TYPE            PIC X(3)    VALUE SPACE.
+           05 WK-PR-DIRECTION       PIC X(1)    VALUE SPACE.
+           05 WK-PR-PATTERN         PIC X(20)   VALUE SPACE.
+      *
+       01 WK-HEADER-AREA.
+         03 WK-PAGE-NO-DISP         PIC Z9      VALUE ZERO.
+         03 WK-OR-TOT-DISP          PIC ZZZ9    VALUE ZERO.
+      *
+       01 WK-COMMAND-AREA.
+         03 WK-COMMAND              PIC X(1)    VALUE SPACE.
+           88 CMD-NEXT-PAGE            VALUE 'N' 'n'.
+           88 CMD-PREV-PAGE            VALUE 'P' 'p'.
+           88 CMD-ADD                  VALUE 'A' 'a'.
+           88 CMD-CHANGE                  VALUE 'C' 'c'.
+           88 CMD-DELETE                  VALUE 'D' 'd'.
+           88 CMD-QUIT                  VALUE 'Q' 'q'.
+         03 WK-LINE-SEL              PIC 99      VALUE ZERO.
+      *
+      * data-entry fields, shared by ADD-ENTRY and CHANGE-ENTRY
+       01 WK-EDIT-AREA.
+         03 WK-EDIT-DE               PIC 999     VALUE ZERO.
+         03 WK-EDIT-OUT-CONV         PIC X(1)    VALUE SPACE.
+         03 WK-EDIT-MASK             PIC X(1)    VALUE SPACE.
+         03 WK-EDIT-PAD-CHAR         PIC X(1)    VALUE SPACE.
+         03 WK-EDIT-TYPE             PIC X(3)    VALUE SPACE.
+      * D = deblock only, I = inblock only, SPACE = both
+         03 WK-EDIT-DIRECTION        PIC X(1)    VALUE SPACE.
+         03 WK-EDIT-PATTERN          PIC X(20)   VALUE SPACE.
+      *
+       01 WK-MESSAGE-LINE            PIC X(60)   VALUE SPACE.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 PR-IDX                  PIC 9(9) COMP VALUE ZERO.
+         03 OR-IDX                  PIC 9(9) COMP VALUE ZERO.
+         03 WK-PAGE-START            PIC 9(9) COMP VALUE 1.
+         03 WK-PAGE-NO               PIC 9(9) COMP VALUE 1.
+         03 WK-EDIT-TARGET           PIC 9(9) COMP VALUE ZERO.
+      *
+       01 LS-FILE-STATUSES.
+         03 FMTOVR-FS               PIC XX.
+           88 FMTOVR-OK                VALUE '00'.
+           88 FMTOVR-MISSING           VALUE '05'.
+           88 FMTOVR-EOF               VALUE '10'.
+      *
+       SCREEN SECTION.
+       01 SCR-LIST.
+         03 BLANK SCREEN.
+        03 LINE 01 COL 01 VALUE 'X60S002 - FORMAT OVERRIDE MAINTENANCE'.
+         03 LINE 02 COL 01
+            VALUE '-------------------------------------------------'.
+         03 LINE 03 COL 01 VALUE 'PAGE: '.
+         03 LINE 03 COL 07 PIC Z9               FROM WK-PAGE-NO-DISP.
+         03 LINE 03 COL 20 VALUE 'ENTRIES ON FILE: '.
+         03 LINE 03 COL 38 PIC ZZZ9             FROM WK-OR-TOT-DISP.
+         03 LINE 05 COL 01
+            VALUE 'LN  DE  C M P TYP DIR PATTERN'.
+         03 LINE 06 COL 01 PIC Z9                FROM WK-PR-LINE(01).
+         03 LINE 06 COL 05 PIC ZZ9               FROM WK-PR-DE(01).
+        03 LINE 06 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(01).
+         03 LINE 06 COL 11 PIC X(1)              FROM WK-PR-MASK(01).
+        03 LINE 06 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(01).
+         03 LINE 06 COL 15 PIC X(3)              FROM WK-PR-TYPE(01).
+        03 LINE 06 COL 19 PIC X(1) FROM WK-PR-DIRECTION(01).
+         03 LINE 06 COL 21 PIC X(20)             FROM WK-PR-PATTERN(01).
+         03 LINE 07 COL 01 PIC Z9                FROM WK-PR-LINE(02).
+         03 LINE 07 COL 05 PIC ZZ9               FROM WK-PR-DE(02).
+        03 LINE 07 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(02).
+         03 LINE 07 COL 11 PIC X(1)              FROM WK-PR-MASK(02).
+        03 LINE 07 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(02).
+         03 LINE 07 COL 15 PIC X(3)              FROM WK-PR-TYPE(02).
+        03 LINE 07 COL 19 PIC X(1) FROM WK-PR-DIRECTION(02).
+         03 LINE 07 COL 21 PIC X(20)             FROM WK-PR-PATTERN(02).
+         03 LINE 08 COL 01 PIC Z9                FROM WK-PR-LINE(03).
+         03 LINE 08 COL 05 PIC ZZ9               FROM WK-PR-DE(03).
+        03 LINE 08 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(03).
+         03 LINE 08 COL 11 PIC X(1)              FROM WK-PR-MASK(03).
+        03 LINE 08 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(03).
+         03 LINE 08 COL 15 PIC X(3)              FROM WK-PR-TYPE(03).
+        03 LINE 08 COL 19 PIC X(1) FROM WK-PR-DIRECTION(03).
+         03 LINE 08 COL 21 PIC X(20)             FROM WK-PR-PATTERN(03).
+         03 LINE 09 COL 01 PIC Z9                FROM WK-PR-LINE(04).
+         03 LINE 09 COL 05 PIC ZZ9               FROM WK-PR-DE(04).
+        03 LINE 09 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(04).
+         03 LINE 09 COL 11 PIC X(1)              FROM WK-PR-MASK(04).
+        03 LINE 09 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(04).
+         03 LINE 09 COL 15 PIC X(3)              FROM WK-PR-TYPE(04).
+        03 LINE 09 COL 19 PIC X(1) FROM WK-PR-DIRECTION(04).
+         03 LINE 09 COL 21 PIC X(20)             FROM WK-PR-PATTERN(04).
+         03 LINE 10 COL 01 PIC Z9                FROM WK-PR-LINE(05).
+         03 LINE 10 COL 05 PIC ZZ9               FROM WK-PR-DE(05).
+        03 LINE 10 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(05).
+         03 LINE 10 COL 11 PIC X(1)              FROM WK-PR-MASK(05).
+        03 LINE 10 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(05).
+         03 LINE 10 COL 15 PIC X(3)              FROM WK-PR-TYPE(05).
+        03 LINE 10 COL 19 PIC X(1) FROM WK-PR-DIRECTION(05).
+         03 LINE 10 COL 21 PIC X(20)             FROM WK-PR-PATTERN(05).
+         03 LINE 11 COL 01 PIC Z9                FROM WK-PR-LINE(06).
+         03 LINE 11 COL 05 PIC ZZ9               FROM WK-PR-DE(06).
+        03 LINE 11 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(06).
+         03 LINE 11 COL 11 PIC X(1)              FROM WK-PR-MASK(06).
+        03 LINE 11 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(06).
+         03 LINE 11 COL 15 PIC X(3)              FROM WK-PR-TYPE(06).
+        03 LINE 11 COL 19 PIC X(1) FROM WK-PR-DIRECTION(06).
+         03 LINE 11 COL 21 PIC X(20)             FROM WK-PR-PATTERN(06).
+         03 LINE 12 COL 01 PIC Z9                FROM WK-PR-LINE(07).
+         03 LINE 12 COL 05 PIC ZZ9               FROM WK-PR-DE(07).
+        03 LINE 12 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(07).
+         03 LINE 12 COL 11 PIC X(1)              FROM WK-PR-MASK(07).
+        03 LINE 12 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(07).
+         03 LINE 12 COL 15 PIC X(3)              FROM WK-PR-TYPE(07).
+        03 LINE 12 COL 19 PIC X(1) FROM WK-PR-DIRECTION(07).
+         03 LINE 12 COL 21 PIC X(20)             FROM WK-PR-PATTERN(07).
+         03 LINE 13 COL 01 PIC Z9                FROM WK-PR-LINE(08).
+         03 LINE 13 COL 05 PIC ZZ9               FROM WK-PR-DE(08).
+        03 LINE 13 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(08).
+         03 LINE 13 COL 11 PIC X(1)              FROM WK-PR-MASK(08).
+        03 LINE 13 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(08).
+         03 LINE 13 COL 15 PIC X(3)              FROM WK-PR-TYPE(08).
+        03 LINE 13 COL 19 PIC X(1) FROM WK-PR-DIRECTION(08).
+         03 LINE 13 COL 21 PIC X(20)             FROM WK-PR-PATTERN(08).
+         03 LINE 14 COL 01 PIC Z9                FROM WK-PR-LINE(09).
+         03 LINE 14 COL 05 PIC ZZ9               FROM WK-PR-DE(09).
+        03 LINE 14 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(09).
+         03 LINE 14 COL 11 PIC X(1)              FROM WK-PR-MASK(09).
+        03 LINE 14 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(09).
+         03 LINE 14 COL 15 PIC X(3)              FROM WK-PR-TYPE(09).
+        03 LINE 14 COL 19 PIC X(1) FROM WK-PR-DIRECTION(09).
+         03 LINE 14 COL 21 PIC X(20)             FROM WK-PR-PATTERN(09).
+         03 LINE 15 COL 01 PIC Z9                FROM WK-PR-LINE(10).
+         03 LINE 15 COL 05 PIC ZZ9               FROM WK-PR-DE(10).
+        03 LINE 15 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(10).
+         03 LINE 15 COL 11 PIC X(1)              FROM WK-PR-MASK(10).
+        03 LINE 15 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(10).
+         03 LINE 15 COL 15 PIC X(3)              FROM WK-PR-TYPE(10).
+        03 LINE 15 COL 19 PIC X(1) FROM WK-PR-DIRECTION(10).
+         03 LINE 15 COL 21 PIC X(20)             FROM WK-PR-PATTERN(10).
+         03 LINE 16 COL 01 PIC Z9                FROM WK-PR-LINE(11).
+         03 LINE 16 COL 05 PIC ZZ9               FROM WK-PR-DE(11).
+        03 LINE 16 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(11).
+         03 LINE 16 COL 11 PIC X(1)              FROM WK-PR-MASK(11).
+        03 LINE 16 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(11).
+         03 LINE 16 COL 15 PIC X(3)              FROM WK-PR-TYPE(11).
+        03 LINE 16 COL 19 PIC X(1) FROM WK-PR-DIRECTION(11).
+         03 LINE 16 COL 21 PIC X(20)             FROM WK-PR-PATTERN(11).
+         03 LINE 17 COL 01 PIC Z9                FROM WK-PR-LINE(12).
+         03 LINE 17 COL 05 PIC ZZ9               FROM WK-PR-DE(12).
+        03 LINE 17 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(12).
+         03 LINE 17 COL 11 PIC X(1)              FROM WK-PR-MASK(12).
+        03 LINE 17 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(12).
+         03 LINE 17 COL 15 PIC X(3)              FROM WK-PR-TYPE(12).
+        03 LINE 17 COL 19 PIC X(1) FROM WK-PR-DIRECTION(12).
+         03 LINE 17 COL 21 PIC X(20)             FROM WK-PR-PATTERN(12).
+         03 LINE 18 COL 01 PIC Z9                FROM WK-PR-LINE(13).
+         03 LINE 18 COL 05 PIC ZZ9               FROM WK-PR-DE(13).
+        03 LINE 18 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(13).
+         03 LINE 18 COL 11 PIC X(1)              FROM WK-PR-MASK(13).
+        03 LINE 18 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(13).
+         03 LINE 18 COL 15 PIC X(3)              FROM WK-PR-TYPE(13).
+        03 LINE 18 COL 19 PIC X(1) FROM WK-PR-DIRECTION(13).
+         03 LINE 18 COL 21 PIC X(20)             FROM WK-PR-PATTERN(13).
+         03 LINE 19 COL 01 PIC Z9                FROM WK-PR-LINE(14).
+         03 LINE 19 COL 05 PIC ZZ9               FROM WK-PR-DE(14).
+        03 LINE 19 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(14).
+         03 LINE 19 COL 11 PIC X(1)              FROM WK-PR-MASK(14).
+        03 LINE 19 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(14).
+         03 LINE 19 COL 15 PIC X(3)              FROM WK-PR-TYPE(14).
+        03 LINE 19 COL 19 PIC X(1) FROM WK-PR-DIRECTION(14).
+         03 LINE 19 COL 21 PIC X(20)             FROM WK-PR-PATTERN(14).
+         03 LINE 20 COL 01 PIC Z9                FROM WK-PR-LINE(15).
+         03 LINE 20 COL 05 PIC ZZ9               FROM WK-PR-DE(15).
+        03 LINE 20 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(15).
+         03 LINE 20 COL 11 PIC X(1)              FROM WK-PR-MASK(15).
+        03 LINE 20 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(15).
+         03 LINE 20 COL 15 PIC X(3)              FROM WK-PR-TYPE(15).
+        03 LINE 20 COL 19 PIC X(1) FROM WK-PR-DIRECTION(15).
+         03 LINE 20 COL 21 PIC X(20)             FROM WK-PR-PATTERN(15).
+         03 LINE 21 COL 01 PIC Z9                FROM WK-PR-LINE(16).
+         03 LINE 21 COL 05 PIC ZZ9               FROM WK-PR-DE(16).
+        03 LINE 21 COL 09 PIC X(1)              FROM WK-PR-OUT-CONV(16).
+         03 LINE 21 COL 11 PIC X(1)              FROM WK-PR-MASK(16).
+        03 LINE 21 COL 13 PIC X(1)              FROM WK-PR-PAD-CHAR(16).
+         03 LINE 21 COL 15 PIC X(3)              FROM WK-PR-TYPE(16).
+        03 LINE 21 COL 19 PIC X(1) FROM WK-PR-DIRECTION(16).
+         03 LINE 21 COL 21 PIC X(20)             FROM WK-PR-PATTERN(16).
+         03 LINE 22 COL 01 PIC X(60)             FROM WK-MESSAGE-LINE.
+         03 LINE 24 COL 01
+            VALUE 'CMD (N/P PAGE, A ADD, C/D LINE, Q QUIT-AND-SAVE): '.
+         03 LINE 24 COL 52 PIC X(1)              TO   WK-COMMAND.
+         03 LINE 24 COL 55 VALUE 'LN: '.
+         03 LINE 24 COL 59 PIC 99                TO   WK-LINE-SEL.
+      *
+      * data-entry screen for ADD-ENTRY/CHANGE-ENTRY
+       01 SCR-ENTRY.
+         03 BLANK SCREEN.
+         03 LINE 01 COL 01 VALUE 'X60S002 - FORMAT OVERRIDE ENTRY'.
+         03 LINE 03 COL 01 VALUE 'DE NUMBER (1-999) ........: '.
+         03 LINE 03 COL 30 PIC 999    USING WK-EDIT-DE.
+         03 LINE 04 COL 01 VALUE 'OUTPUT CONVERSION CODE ....: '.
+         03 LINE 04 COL 30 PIC X(1)   USING WK-EDIT-OUT-CONV.
+         03 LINE 05 COL 01 VALUE 'MASK CODE .................: '.
+         03 LINE 05 COL 30 PIC X(1)   USING WK-EDIT-MASK.
+         03 LINE 06 COL 01 VALUE 'PAD CHARACTER .............: '.
+         03 LINE 06 COL 30 PIC X(1)   USING WK-EDIT-PAD-CHAR.
+         03 LINE 07 COL 01 VALUE 'TYPE CODE .................: '.
+         03 LINE 07 COL 30 PIC X(3)   USING WK-EDIT-TYPE.
+         03 LINE 08 COL 01 VALUE 'PATTERN ...................: '.
+         03 LINE 08 COL 30 PIC X(20)  USING WK-EDIT-PATTERN.
+         03 LINE 09 COL 01 VALUE 'DIRECTION (D/I/blank=BOTH) : '.
+         03 LINE 09 COL 30 PIC X(1)   USING WK-EDIT-DIRECTION.
+         03 LINE 11 COL 01
+            VALUE 'PRESS ENTER TO ACCEPT, OR CTRL-C TO ABANDON.'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           PERFORM LOAD-OVERRIDES.
+
+           PERFORM UNTIL CMD-QUIT
+              PERFORM SHOW-PAGE
+              PERFORM PROCESS-COMMAND
+           END-PERFORM.
+
+           PERFORM SAVE-OVERRIDES.
+           GOBACK.
+
+      *
+      * FMTOVR is OPTIONAL: absent at startup just means an empty
+      * table to start adding to, not an error - same idiom X60B001
+      * uses for this file
+       LOAD-OVERRIDES.
+           MOVE ZERO                      TO WK-OR-TOT.
+
+           OPEN INPUT FMTOVR.
+           IF NOT FMTOVR-OK AND NOT FMTOVR-MISSING
+              DISPLAY 'FMTOVR OPEN ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           IF FMTOVR-OK
+              PERFORM READ-FMTOVR
+              PERFORM UNTIL FMTOVR-EOF
+                 PERFORM ADD-LOADED-ENTRY
+                 PERFORM READ-FMTOVR
+              END-PERFORM
+              CLOSE FMTOVR
+           END-IF.
+
+      *
+       READ-FMTOVR.
+           READ FMTOVR.
+           IF NOT FMTOVR-OK AND NOT FMTOVR-EOF
+              DISPLAY 'FMTOVR READ ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       ADD-LOADED-ENTRY.
+           ADD 1                           TO WK-OR-TOT.
+           MOVE OVR-DE                     TO WK-OR-DE (WK-OR-TOT).
+           MOVE OVR-OUT-CONV               TO WK-OR-OUT-CONV
+                                                (WK-OR-TOT).
+           MOVE OVR-MASK                   TO WK-OR-MASK (WK-OR-TOT).
+           MOVE OVR-PAD-CHAR               TO WK-OR-PAD-CHAR
+                                                (WK-OR-TOT).
+           MOVE OVR-TYPE                   TO WK-OR-TYPE (WK-OR-TOT).
+           MOVE OVR-PATTERN                TO WK-OR-PATTERN
+                                                (WK-OR-TOT).
+           MOVE OVR-DIRECTION              TO WK-OR-DIRECTION
+                                                (WK-OR-TOT).
+
+      *
+      * rewrites FMTOVR from WK-OR-AREA in full - the only way to
+      * persist an add/change/delete in this environment, with no
+      * indexed access to a single record
+       SAVE-OVERRIDES.
+           OPEN OUTPUT FMTOVR.
+           IF NOT FMTOVR-OK
+              DISPLAY 'FMTOVR OPEN ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           PERFORM VARYING OR-IDX FROM 1 BY 1 UNTIL OR-IDX > WK-OR-TOT
+              MOVE WK-OR-DE (OR-IDX)        TO OVR-DE
+              MOVE WK-OR-OUT-CONV (OR-IDX)  TO OVR-OUT-CONV
+              MOVE WK-OR-MASK (OR-IDX)      TO OVR-MASK
+              MOVE WK-OR-PAD-CHAR (OR-IDX)  TO OVR-PAD-CHAR
+              MOVE WK-OR-TYPE (OR-IDX)      TO OVR-TYPE
+              MOVE WK-OR-PATTERN (OR-IDX)   TO OVR-PATTERN
+              MOVE WK-OR-DIRECTION (OR-IDX) TO OVR-DIRECTION
+              WRITE FMTOVR-REC
+           END-PERFORM.
+
+           CLOSE FMTOVR.
+
+      *
+      * paints the current page of WK-OR-AREA, WK-PAGE-SIZE rows at a
+      * time starting at WK-PAGE-START
+       SHOW-PAGE.
+           MOVE SPACES                     TO WK-PAGE-AREA.
+           MOVE WK-PAGE-NO                 TO WK-PAGE-NO-DISP.
+           MOVE WK-OR-TOT                  TO WK-OR-TOT-DISP.
+
+           MOVE ZERO                       TO PR-IDX.
+           PERFORM VARYING OR-IDX FROM WK-PAGE-START BY 1
+                    UNTIL OR-IDX > WK-OR-TOT
+                    OR PR-IDX >= WK-PAGE-SIZE
+              ADD 1                          TO PR-IDX
+              MOVE PR-IDX                    TO WK-PR-LINE (PR-IDX)
+              MOVE WK-OR-DE (OR-IDX)          TO WK-PR-DE (PR-IDX)
+              MOVE WK-OR-OUT-CONV (OR-IDX)    TO WK-PR-OUT-CONV
+                                                  (PR-IDX)
+              MOVE WK-OR-MASK (OR-IDX)        TO WK-PR-MASK (PR-IDX)
+              MOVE WK-OR-PAD-CHAR (OR-IDX)    TO WK-PR-PAD-CHAR
+                                                  (PR-IDX)
+              MOVE WK-OR-TYPE (OR-IDX)        TO WK-PR-TYPE (PR-IDX)
+              MOVE WK-OR-DIRECTION (OR-IDX)   TO WK-PR-DIRECTION
+                                                  (PR-IDX)
+              MOVE WK-OR-PATTERN (OR-IDX)     TO WK-PR-PATTERN
+                                                  (PR-IDX)
+           END-PERFORM.
+
+           MOVE ZERO                       TO WK-LINE-SEL.
+           MOVE SPACE                      TO WK-COMMAND.
+           ACCEPT SCR-LIST.
+
+      *
+       PROCESS-COMMAND.
+           EVALUATE TRUE
+              WHEN CMD-NEXT-PAGE
+                 PERFORM GO-NEXT-PAGE
+              WHEN CMD-PREV-PAGE
+                 PERFORM GO-PREV-PAGE
+              WHEN CMD-ADD
+                 PERFORM ADD-ENTRY
+              WHEN CMD-CHANGE
+                 PERFORM CHANGE-ENTRY
+              WHEN CMD-DELETE
+                 PERFORM DELETE-ENTRY
+              WHEN CMD-QUIT
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'UNRECOGNISED COMMAND' TO WK-MESSAGE-LINE
+           END-EVALUATE.
+
+      *
+       GO-NEXT-PAGE.
+           IF WK-PAGE-START + WK-PAGE-SIZE <= WK-OR-TOT
+              ADD WK-PAGE-SIZE                TO WK-PAGE-START
+              ADD 1                           TO WK-PAGE-NO
+              MOVE SPACE                      TO WK-MESSAGE-LINE
+           ELSE
+              MOVE 'ALREADY ON THE LAST PAGE' TO WK-MESSAGE-LINE
+           END-IF.
+
+      *
+       GO-PREV-PAGE.
+           IF WK-PAGE-START > WK-PAGE-SIZE
+              SUBTRACT WK-PAGE-SIZE           FROM WK-PAGE-START
+              SUBTRACT 1                      FROM WK-PAGE-NO
+              MOVE SPACE                      TO WK-MESSAGE-LINE
+           ELSE
+              MOVE 'ALREADY ON THE FIRST PAGE'  TO WK-MESSAGE-LINE
+           END-IF.
+
+      *
+       ADD-ENTRY.
+           IF WK-OR-TOT >= 128
+              MOVE 'TABLE IS FULL - CANNOT ADD'  TO WK-MESSAGE-LINE
+           ELSE
+              INITIALIZE WK-EDIT-AREA
+              ACCEPT SCR-ENTRY
+
+              ADD 1                            TO WK-OR-TOT
+              MOVE WK-EDIT-DE                  TO WK-OR-DE (WK-OR-TOT)
+              MOVE WK-EDIT-OUT-CONV            TO WK-OR-OUT-CONV
+                                                    (WK-OR-TOT)
+              MOVE WK-EDIT-MASK                TO WK-OR-MASK
+                                                    (WK-OR-TOT)
+              MOVE WK-EDIT-PAD-CHAR            TO WK-OR-PAD-CHAR
+                                                    (WK-OR-TOT)
+              MOVE WK-EDIT-TYPE                TO WK-OR-TYPE
+                                                    (WK-OR-TOT)
+              MOVE WK-EDIT-DIRECTION           TO WK-OR-DIRECTION
+                                                    (WK-OR-TOT)
+              MOVE WK-EDIT-PATTERN             TO WK-OR-PATTERN
+                                                    (WK-OR-TOT)
+              MOVE 'ENTRY ADDED'               TO WK-MESSAGE-LINE
+           END-IF.
+
+      *
+      * WK-LINE-SEL is the line number on the current page, translated
+      * to its absolute position in WK-OR-AREA via WK-PAGE-START
+       CHANGE-ENTRY.
+           COMPUTE WK-EDIT-TARGET = WK-PAGE-START + WK-LINE-SEL - 1.
+           IF WK-LINE-SEL < 1 OR WK-EDIT-TARGET > WK-OR-TOT
+              MOVE 'NO SUCH LINE ON THIS PAGE'  TO WK-MESSAGE-LINE
+           ELSE
+              MOVE WK-OR-DE (WK-EDIT-TARGET)      TO WK-EDIT-DE
+              MOVE WK-OR-OUT-CONV (WK-EDIT-TARGET) TO WK-EDIT-OUT-CONV
+              MOVE WK-OR-MASK (WK-EDIT-TARGET)    TO WK-EDIT-MASK
+              MOVE WK-OR-PAD-CHAR (WK-EDIT-TARGET) TO WK-EDIT-PAD-CHAR
+              MOVE WK-OR-TYPE (WK-EDIT-TARGET)    TO WK-EDIT-TYPE
+              MOVE WK-OR-DIRECTION (WK-EDIT-TARGET)
+                                                   TO WK-EDIT-DIRECTION
+              MOVE WK-OR-PATTERN (WK-EDIT-TARGET) TO WK-EDIT-PATTERN
+
+              ACCEPT SCR-ENTRY
+
+              MOVE WK-EDIT-DE           TO WK-OR-DE (WK-EDIT-TARGET)
+              MOVE WK-EDIT-OUT-CONV     TO WK-OR-OUT-CONV
+                                           (WK-EDIT-TARGET)
+              MOVE WK-EDIT-MASK         TO WK-OR-MASK (WK-EDIT-TARGET)
+              MOVE WK-EDIT-PAD-CHAR     TO WK-OR-PAD-CHAR
+                                           (WK-EDIT-TARGET)
+              MOVE WK-EDIT-TYPE         TO WK-OR-TYPE (WK-EDIT-TARGET)
+              MOVE WK-EDIT-DIRECTION    TO WK-OR-DIRECTION
+                                           (WK-EDIT-TARGET)
+              MOVE WK-EDIT-PATTERN      TO WK-OR-PATTERN
+                                           (WK-EDIT-TARGET)
+              MOVE 'ENTRY CHANGED'        TO WK-MESSAGE-LINE
+           END-IF.
+
+      *
+      * closes the gap left in WK-OR-AREA by sliding every later entry
+      * back one position
+       DELETE-ENTRY.
+           COMPUTE WK-EDIT-TARGET = WK-PAGE-START + WK-LINE-SEL - 1.
+           IF WK-LINE-SEL < 1 OR WK-EDIT-TARGET > WK-OR-TOT
+              MOVE 'NO SUCH LINE ON THIS PAGE'  TO WK-MESSAGE-LINE
+           ELSE
+              PERFORM VARYING OR-IDX FROM WK-EDIT-TARGET BY 1
+                       UNTIL OR-IDX >= WK-OR-TOT
+                 MOVE WK-OR-EL (OR-IDX + 1)     TO WK-OR-EL (OR-IDX)
+              END-PERFORM
+              SUBTRACT 1                       FROM WK-OR-TOT
+              MOVE 'ENTRY DELETED'              TO WK-MESSAGE-LINE
+           END-IF.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

@@ -0,0 +1,175 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60D005.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60D005
+      * **++ deblock dedicato per i dati a uso privato (DE48/DE62):
+      * **++ sequenza FLAT di sottocampi tag(2)+lunghezza(3)+valore,
+      * **++ senza nidificazione - a differenza di un campo TLV vero
+      * **++ e proprio (X60D002) qui non esiste alcuna regola di
+      * **++ continuazione del tag né alcun livello di annidamento,
+      * **++ quindi un motore dedicato piu' semplice e' piu' adatto
+      * **++ del motore TLV ricorsivo generico. Stesso linkage di
+      * **++ X60D002 cosi' X60D001 lo richiama tramite FMT-TYPE=SPC
+      * **++ / FMT-DEDICATED-PGM senza alcuna modifica al dispatcher.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+      * class to check the 3-digit ASCII sub-element length is numeric
+           CLASS NUMVAL-VALID IS '0' THRU '9'.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                         PIC X(8) VALUE 'X60D005'.
+         03 CC-HEX                           PIC X(1) VALUE 'H'.
+         03 CC-ASC                           PIC X(1) VALUE 'A'.
+         03 CC-TAG-LEN                       PIC 9(1) VALUE 2.
+         03 CC-LEN-LEN                       PIC 9(1) VALUE 3.
+      *
+       COPY X60MCXLT.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-WORK-AREA.
+         03 T-BUCKET                         PIC X(20) VALUE SPACE.
+         03 V-BUCKET                         PIC X(4096).
+         03 IDX                              PIC 9(9) COMP.
+         03 PVT-LEN                          PIC 9(9) COMP.
+         03 PVT-TEXT                         PIC X(8192).
+         03 SUBFLD-LEN-TEXT                  PIC X(3).
+         03 SUBFLD-LEN                       PIC 9(9) COMP.
+
+      **
+       LINKAGE SECTION.
+       COPY X60D002I REPLACING ==:X:== BY ==C==.
+       COPY X60D002O REPLACING ==:X:== BY ==C==.
+       COPY X60MCR.
+
+       PROCEDURE DIVISION USING TLV-C-IN
+                                TLV-C-OUT
+                                MR.
+
+      *
+       BEGIN.
+           MOVE ZERO                     TO LIST-C-TOT.
+           PERFORM EXPAND-PVT-TEXT.
+
+           MOVE 1                        TO IDX
+           PERFORM UNTIL IDX > PVT-LEN
+              PERFORM PARSE-SUBFIELD
+           END-PERFORM.
+
+           GOBACK.
+
+      *
+      * a HEX DE carries the sub-elements BCD-packed, two digits per
+      * byte, same convention as DE35 (see X60D004) - FUNCTION HEX-OF
+      * undoes the packing before the flat tag/length/value scan; an
+      * ASCII DE is translated from its internal EBCDIC representation
+      * byte for byte, same as APPEND-TAG does for an ordinary TLV
+       EXPAND-PVT-TEXT.
+           IF TLV-C-CONV-FLAG EQUAL CC-HEX
+              COMPUTE PVT-LEN = TLV-C-TEXT-LEN * 2
+              MOVE FUNCTION HEX-OF (TLV-C-TEXT-DATA (1:TLV-C-TEXT-LEN))
+                                              TO PVT-TEXT
+           ELSE
+              MOVE TLV-C-TEXT-LEN            TO PVT-LEN
+              MOVE TLV-C-TEXT-DATA (1:TLV-C-TEXT-LEN)
+                                              TO PVT-TEXT
+
+              IF TLV-C-CONV-FLAG EQUAL CC-ASC
+                 INSPECT PVT-TEXT (1:PVT-LEN)
+                    CONVERTING XLT-IDENTITY-TAB
+                            TO XLT-EBCDIC-TO-ASCII-TAB
+              END-IF
+           END-IF.
+
+      *
+       PARSE-SUBFIELD.
+           IF IDX + CC-TAG-LEN + CC-LEN-LEN - 1 > PVT-LEN
+              PERFORM RAISE-TRUNCATED-HEADER-ERR
+           END-IF
+
+           MOVE PVT-TEXT (IDX:CC-TAG-LEN)    TO T-BUCKET.
+           ADD CC-TAG-LEN                    TO IDX.
+
+           MOVE PVT-TEXT (IDX:CC-LEN-LEN)    TO SUBFLD-LEN-TEXT.
+           ADD CC-LEN-LEN                    TO IDX.
+
+           IF SUBFLD-LEN-TEXT IS NOT NUMVAL-VALID
+              PERFORM RAISE-NUMVAL-ERROR
+           END-IF
+           COMPUTE SUBFLD-LEN = FUNCTION NUMVAL (SUBFLD-LEN-TEXT).
+
+           IF IDX + SUBFLD-LEN - 1 > PVT-LEN
+              PERFORM RAISE-TRUNCATED-VALUE-ERR
+           END-IF
+
+           MOVE SPACE                        TO V-BUCKET
+           IF SUBFLD-LEN NOT EQUAL ZERO
+              MOVE PVT-TEXT (IDX:SUBFLD-LEN) TO V-BUCKET
+           END-IF
+           ADD SUBFLD-LEN                    TO IDX.
+
+           PERFORM APPEND-FIELD.
+
+      *
+       APPEND-FIELD.
+           ADD 1                             TO LIST-C-TOT
+           INITIALIZE EL-C-TAG-ID (LIST-C-TOT)
+                      EL-C-TAG-VALUE-DATA (LIST-C-TOT)
+           MOVE T-BUCKET                     TO EL-C-TAG-ID
+                                                 (LIST-C-TOT)
+           MOVE SUBFLD-LEN                   TO EL-C-TAG-VALUE-LEN
+                                                 (LIST-C-TOT)
+           MOVE V-BUCKET                     TO EL-C-TAG-VALUE-DATA
+                                                 (LIST-C-TOT).
+
+      *
+      * --- RUNTIME ERRORS ---
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
+       RAISE-TRUNCATED-HEADER-ERR.
+           MOVE 30                           TO MR-RESULT.
+           MOVE 'private data ends before a full tag/length header'
+                                              TO MR-DESCRIPTION.
+           MOVE PVT-TEXT (1:50)               TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+       RAISE-NUMVAL-ERROR.
+           MOVE 31                           TO MR-RESULT.
+           MOVE 'private sub-element length is not numeric'
+                                              TO MR-DESCRIPTION.
+           MOVE T-BUCKET                      TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+       RAISE-TRUNCATED-VALUE-ERR.
+           MOVE 32                           TO MR-RESULT.
+           MOVE 'private sub-element value runs past end of data'
+                                              TO MR-DESCRIPTION.
+           MOVE T-BUCKET                      TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.

@@ -0,0 +1,392 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B008.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B008
+      * **++ batch driver: legge due file di messaggi ISO8583 grezzi
+      * **++ accoppiati record per record, richiama X60D001 per
+      * **++ ciascuno dei due messaggi di ogni coppia e confronta i
+      * **++ rispettivi MIO-DETAILS campo per campo, segnalando su un
+      * **++ file di report le etichette presenti solo in un file e
+      * **++ quelle presenti in entrambi ma con valore diverso.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOIN1                    ASSIGN TO ISOIN1
+                                            FILE STATUS ISOIN1-FS.
+           SELECT ISOIN2                    ASSIGN TO ISOIN2
+                                            FILE STATUS ISOIN2-FS.
+           SELECT DIFFOUT                   ASSIGN TO DIFFOUT
+                                            FILE STATUS DIFFOUT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD ISOIN1                    RECORDING F.
+       01 ISOIN1-REC                PIC X(4096).
+      *
+       FD ISOIN2                    RECORDING F.
+       01 ISOIN2-REC                PIC X(4096).
+      *
+       FD DIFFOUT                   RECORDING F.
+       01 DIFFOUT-REC.
+         03 DFO-MSG-SEQ              PIC 9(9).
+         03 FILLER                   PIC X.
+         03 DFO-LABEL                PIC X(20).
+         03 FILLER                   PIC X.
+         03 DFO-STATUS               PIC X(13).
+         03 FILLER                   PIC X.
+         03 DFO-VALUE1               PIC X(40).
+         03 FILLER                   PIC X.
+         03 DFO-VALUE2               PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 CC-ISO-DEBLOCKER        PIC X(08)  VALUE 'X60D001'.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+      *
+      * snapshot of each side's MIO-DETAILS, taken right after its own
+      * deblock call since the next CALL CC-ISO-DEBLOCKER overwrites
+      * MIO-DETAILS with the other message's details; sorted on the
+      * label the same way X60I001 sorts MIO-DETAIL before inblocking,
+      * so COMPARE-SNAPSHOTS can merge-walk both sides in one pass
+       01 WK-SNAPSHOT-1.
+         03 WK1-TOT                  PIC 9(9) COMP VALUE ZERO.
+         03 WK1-DETAIL OCCURS 1000 TIMES.
+           05 WK1-LABEL               PIC X(20).
+           05 WK1-VALUE-LEN           PIC 9(9) COMP.
+           05 WK1-VALUE-DATA          PIC X(4096).
+      *
+       01 WK-SNAPSHOT-2.
+         03 WK2-TOT                  PIC 9(9) COMP VALUE ZERO.
+         03 WK2-DETAIL OCCURS 1000 TIMES.
+           05 WK2-LABEL               PIC X(20).
+           05 WK2-VALUE-LEN           PIC 9(9) COMP.
+           05 WK2-VALUE-DATA          PIC X(4096).
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 MSG-SEQ                 PIC 9(9) COMP VALUE ZERO.
+         03 MSG-READ-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-DIFF-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-WARN-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-ERROR-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 DE-DIFF-CTR             PIC 9(9) COMP VALUE ZERO.
+         03 W-IDX                   PIC 9(9) COMP VALUE ZERO.
+         03 S-IDX                   PIC 9(9) COMP VALUE ZERO.
+         03 WK-MSG-DIFF-SW          PIC X    VALUE 'N'.
+           88 MSG-HAS-DIFF             VALUE 'Y'.
+      *
+       01 LS-FILE-STATUSES.
+         03 ISOIN1-FS               PIC XX.
+           88 ISOIN1-OK                VALUE '00'.
+           88 ISOIN1-EOF               VALUE '10'.
+         03 ISOIN2-FS               PIC XX.
+           88 ISOIN2-OK                VALUE '00'.
+           88 ISOIN2-EOF               VALUE '10'.
+         03 DIFFOUT-FS              PIC XX.
+           88 DIFFOUT-OK               VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B008 START **************'.
+
+           PERFORM OPEN-FILES.
+           PERFORM READ-ISOIN1.
+           PERFORM READ-ISOIN2.
+
+           PERFORM UNTIL ISOIN1-EOF OR ISOIN2-EOF
+              PERFORM PROCESS-MESSAGE-PAIR
+              PERFORM READ-ISOIN1
+              PERFORM READ-ISOIN2
+           END-PERFORM.
+
+           IF NOT ISOIN1-EOF OR NOT ISOIN2-EOF
+              DISPLAY 'WARNING - ISOIN1 AND ISOIN2 DO NOT HAVE THE '
+                      'SAME NUMBER OF MESSAGES - EXTRA RECORDS '
+                      'WERE NOT COMPARED'
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           PERFORM SHOW-STATISTICS.
+
+           DISPLAY ' *************** X60B008 END ***************'.
+
+           IF MSG-DIFF-CTR NOT EQUAL ZERO
+           OR MSG-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  ISOIN1.
+           IF NOT ISOIN1-OK
+              DISPLAY 'ISOIN1 OPEN ERROR - FS: ' ISOIN1-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN INPUT  ISOIN2.
+           IF NOT ISOIN2-OK
+              DISPLAY 'ISOIN2 OPEN ERROR - FS: ' ISOIN2-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT DIFFOUT.
+           IF NOT DIFFOUT-OK
+              DISPLAY 'DIFFOUT OPEN ERROR - FS: ' DIFFOUT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-ISOIN1.
+           READ ISOIN1.
+           IF NOT ISOIN1-OK AND NOT ISOIN1-EOF
+              DISPLAY 'ISOIN1 READ ERROR - FS: ' ISOIN1-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-ISOIN2.
+           READ ISOIN2.
+           IF NOT ISOIN2-OK AND NOT ISOIN2-EOF
+              DISPLAY 'ISOIN2 READ ERROR - FS: ' ISOIN2-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE ISOIN1 ISOIN2 DIFFOUT.
+
+      *
+       PROCESS-MESSAGE-PAIR.
+           ADD 1                          TO MSG-SEQ
+                                             MSG-READ-CTR.
+           MOVE 'N'                       TO WK-MSG-DIFF-SW.
+
+           PERFORM DEBLOCK-MESSAGE-1.
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * deblock routine did not abort the call, so the pair comparison
+      * still proceeds like any other successful deblock
+           EVALUATE TRUE
+              WHEN MR-SEVERITY-ERROR
+                 ADD 1                       TO MSG-ERROR-CTR
+                 DISPLAY 'MESSAGE ' MSG-SEQ
+                         ' FILE1 DEBLOCK ERROR - RESULT: ' MR-RESULT
+                         ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+              WHEN OTHER
+                 IF MR-SEVERITY-WARNING
+                    DISPLAY 'MESSAGE ' MSG-SEQ
+                       ' FILE1 DEBLOCK WARNING - RESULT: ' MR-RESULT
+                       ' AT ' MR-POSITION
+                    ADD 1                    TO MSG-WARN-CTR
+                 END-IF
+                 PERFORM SNAPSHOT-DETAILS-1
+
+                 PERFORM DEBLOCK-MESSAGE-2
+                 EVALUATE TRUE
+                    WHEN MR-SEVERITY-ERROR
+                       ADD 1                 TO MSG-ERROR-CTR
+                       DISPLAY 'MESSAGE ' MSG-SEQ
+                          ' FILE2 DEBLOCK ERROR - RESULT: ' MR-RESULT
+                          ' AT ' MR-POSITION
+                       DISPLAY 'DESCRIPTION: '
+                          FUNCTION TRIM(MR-DESCRIPTION)
+                    WHEN OTHER
+                       IF MR-SEVERITY-WARNING
+                          DISPLAY 'MESSAGE ' MSG-SEQ
+                             ' FILE2 DEBLOCK WARNING - RESULT: '
+                             MR-RESULT ' AT ' MR-POSITION
+                          ADD 1              TO MSG-WARN-CTR
+                       END-IF
+                       PERFORM SNAPSHOT-DETAILS-2
+                       PERFORM COMPARE-SNAPSHOTS
+                 END-EVALUATE
+           END-EVALUATE.
+
+           IF MSG-HAS-DIFF
+              ADD 1                       TO MSG-DIFF-CTR
+           END-IF.
+
+      *
+       DEBLOCK-MESSAGE-1.
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT
+                      MP-OR-TOT.
+           MOVE ISOIN1-REC                TO MIO-ISO-MESSAGE.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           CALL CC-ISO-DEBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+           END-CALL.
+
+      *
+       DEBLOCK-MESSAGE-2.
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT
+                      MP-OR-TOT.
+           MOVE ISOIN2-REC                TO MIO-ISO-MESSAGE.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           CALL CC-ISO-DEBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+           END-CALL.
+
+      *
+       SNAPSHOT-DETAILS-1.
+           MOVE MIO-DETAILS-TOT           TO WK1-TOT.
+           PERFORM VARYING W-IDX FROM 1 BY 1
+                     UNTIL W-IDX > MIO-DETAILS-TOT
+              MOVE MIO-DETAIL-LABEL (W-IDX)
+                                           TO WK1-LABEL (W-IDX)
+              MOVE MIO-DETAIL-VALUE-LEN (W-IDX)
+                                           TO WK1-VALUE-LEN (W-IDX)
+              MOVE MIO-DETAIL-VALUE-DATA (W-IDX)
+                                           TO WK1-VALUE-DATA (W-IDX)
+           END-PERFORM.
+
+           IF WK1-TOT > ZERO
+              SORT WK1-DETAIL ASCENDING KEY WK1-LABEL
+           END-IF.
+
+      *
+       SNAPSHOT-DETAILS-2.
+           MOVE MIO-DETAILS-TOT           TO WK2-TOT.
+           PERFORM VARYING W-IDX FROM 1 BY 1
+                     UNTIL W-IDX > MIO-DETAILS-TOT
+              MOVE MIO-DETAIL-LABEL (W-IDX)
+                                           TO WK2-LABEL (W-IDX)
+              MOVE MIO-DETAIL-VALUE-LEN (W-IDX)
+                                           TO WK2-VALUE-LEN (W-IDX)
+              MOVE MIO-DETAIL-VALUE-DATA (W-IDX)
+                                           TO WK2-VALUE-DATA (W-IDX)
+           END-PERFORM.
+
+           IF WK2-TOT > ZERO
+              SORT WK2-DETAIL ASCENDING KEY WK2-LABEL
+           END-IF.
+
+      *
+      * merge-walk both sorted snapshots the way a two-way file merge
+      * would: whichever side has the lower label (or is the only
+      * side left) is reported missing from the other, equal labels
+      * fall through to a value comparison
+       COMPARE-SNAPSHOTS.
+           MOVE 1                         TO W-IDX.
+           MOVE 1                         TO S-IDX.
+
+           PERFORM UNTIL W-IDX > WK1-TOT AND S-IDX > WK2-TOT
+              EVALUATE TRUE
+                 WHEN W-IDX > WK1-TOT
+                    PERFORM WRITE-ONLY-IN-2
+                    ADD 1                  TO S-IDX
+                 WHEN S-IDX > WK2-TOT
+                    PERFORM WRITE-ONLY-IN-1
+                    ADD 1                  TO W-IDX
+                 WHEN WK1-LABEL (W-IDX) < WK2-LABEL (S-IDX)
+                    PERFORM WRITE-ONLY-IN-1
+                    ADD 1                  TO W-IDX
+                 WHEN WK1-LABEL (W-IDX) > WK2-LABEL (S-IDX)
+                    PERFORM WRITE-ONLY-IN-2
+                    ADD 1                  TO S-IDX
+                 WHEN OTHER
+                    PERFORM COMPARE-MATCHING-LABEL
+                    ADD 1                  TO W-IDX
+                    ADD 1                  TO S-IDX
+              END-EVALUATE
+           END-PERFORM.
+
+      *
+       WRITE-ONLY-IN-1.
+           ADD 1                          TO DE-DIFF-CTR.
+           MOVE 'Y'                       TO WK-MSG-DIFF-SW.
+
+           INITIALIZE DIFFOUT-REC.
+           MOVE MSG-SEQ                   TO DFO-MSG-SEQ.
+           MOVE WK1-LABEL (W-IDX)         TO DFO-LABEL.
+           MOVE 'ONLY IN FILE1'           TO DFO-STATUS.
+           MOVE WK1-VALUE-DATA (W-IDX) (1:40)
+                                           TO DFO-VALUE1.
+           WRITE DIFFOUT-REC.
+
+      *
+       WRITE-ONLY-IN-2.
+           ADD 1                          TO DE-DIFF-CTR.
+           MOVE 'Y'                       TO WK-MSG-DIFF-SW.
+
+           INITIALIZE DIFFOUT-REC.
+           MOVE MSG-SEQ                   TO DFO-MSG-SEQ.
+           MOVE WK2-LABEL (S-IDX)         TO DFO-LABEL.
+           MOVE 'ONLY IN FILE2'           TO DFO-STATUS.
+           MOVE WK2-VALUE-DATA (S-IDX) (1:40)
+                                           TO DFO-VALUE2.
+           WRITE DIFFOUT-REC.
+
+      *
+       COMPARE-MATCHING-LABEL.
+           IF WK1-VALUE-LEN (W-IDX) EQUAL WK2-VALUE-LEN (S-IDX)
+           AND WK1-VALUE-DATA (W-IDX) (1:WK1-VALUE-LEN (W-IDX))
+               EQUAL WK2-VALUE-DATA (S-IDX) (1:WK1-VALUE-LEN (W-IDX))
+              CONTINUE
+           ELSE
+              ADD 1                       TO DE-DIFF-CTR
+              MOVE 'Y'                    TO WK-MSG-DIFF-SW
+
+              INITIALIZE DIFFOUT-REC
+              MOVE MSG-SEQ                TO DFO-MSG-SEQ
+              MOVE WK1-LABEL (W-IDX)      TO DFO-LABEL
+              MOVE 'DIFFERENT'            TO DFO-STATUS
+              MOVE WK1-VALUE-DATA (W-IDX) (1:40)
+                                           TO DFO-VALUE1
+              MOVE WK2-VALUE-DATA (S-IDX) (1:40)
+                                           TO DFO-VALUE2
+              WRITE DIFFOUT-REC
+           END-IF.
+
+      *
+       SHOW-STATISTICS.
+           DISPLAY ' '.
+           DISPLAY '************* X60B008 RECAP *************'.
+           DISPLAY '* MESSAGE PAIRS READ:    ' MSG-READ-CTR.
+           DISPLAY '* PAIRS WITH DIFFERENCES:' MSG-DIFF-CTR.
+           DISPLAY '* FIELD-LEVEL DIFFERENCES:' DE-DIFF-CTR.
+           DISPLAY '* DEBLOCK WARNINGS:      ' MSG-WARN-CTR.
+           DISPLAY '* DEBLOCK ERRORS:        ' MSG-ERROR-CTR.
+           DISPLAY '*******************************************'.
+           DISPLAY ' '.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION'.
+           PERFORM RAISE-ERROR.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

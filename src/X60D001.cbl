@@ -14,7 +14,11 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA
       * class to check NUMVAL input
-           CLASS NUMVAL-VALID IS '0' THRU '9', SPACE.
+           CLASS NUMVAL-VALID IS '0' THRU '9', SPACE
+      * classes to check MTI class/function/origin digits
+           CLASS MTI-CLASS-VALID IS '1' THRU '8'
+           CLASS MTI-FUNC-VALID  IS '0' THRU '5'
+           CLASS MTI-ORIG-VALID  IS '0' THRU '4'.
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -26,16 +30,32 @@
        WORKING-STORAGE SECTION.
 
        01 WK-LITERALS.
+         03 PGM-NAME                PIC X(8)   VALUE 'X60D001'.
          03 CC-DE-PRESENT           PIC X(1)   VALUE '1'.
          03 CC-FIXED                PIC X(1)   VALUE 'F'.
          03 CC-HEX                  PIC X(1)   VALUE 'H'.
+         03 CC-ASC                  PIC X(1)   VALUE 'A'.
          03 CC-TLV                  PIC X(3)   VALUE 'TLV'.
          03 CC-SPC                  PIC X(3)   VALUE 'SPC'.
          03 CC-TLV-ROUTINE          PIC X(8)   VALUE 'X60_002'.
+         03 CC-MAC-VERIFY-ROUTINE   PIC X(8)   VALUE 'X60D003'.
+         03 CC-APPROVED-RSP-CODE    PIC X(2)   VALUE '00'.
 
       *
        COPY X60MCSTR.
 
+      *
+       COPY X60MCXLT.
+
+      *
+       COPY X60MCMTI.
+
+      *
+       COPY X60MCPC.
+
+      *
+       COPY X60MCMAC.
+
       **
        LOCAL-STORAGE SECTION.
        01 LS-UTILS.
@@ -50,14 +70,31 @@
          03 W-IDX                   PIC 9(9) COMP VALUE ZERO.
          03 MSG-IDX                 PIC 9(9) COMP VALUE ZERO.
          03 VARIABLE-LENGTH         PIC 9(9) COMP VALUE ZERO.
+         03 WK-MAX-MSG-LEN          PIC 9(9) COMP VALUE ZERO.
+         03 WK-MSG-END-POS          PIC 9(9) COMP VALUE ZERO.
          03 PREV-ERR-POS            PIC X(50)     VALUE SPACE.
          03 FOUND-DE-AREA.
-           05 FOUND-DE-VALUE        PIC X(999)    VALUE SPACE.
+           05 FOUND-DE-VALUE        PIC X(4096)   VALUE SPACE.
            05 FOUND-DE-VALUE-LEN    PIC 9(9) COMP VALUE ZERO.
-
-      *
+         03 FMT-EL-FOUND-SW         PIC X         VALUE 'N'.
+           88 FMT-EL-FOUND             VALUE 'Y'.
+           88 FMT-EL-NOT-FOUND         VALUE 'N'.
+         03 RULE-MATCH-SW           PIC X         VALUE 'N'.
+           88 RULE-MTI-FOUND           VALUE 'Y'.
+           88 RULE-MTI-NOT-FOUND       VALUE 'N'.
+         03 WK-PROC-TYPE            PIC X(2)      VALUE SPACE.
+         03 WK-DE39-VALUE           PIC X(2)      VALUE SPACE.
+         03 WK-DE39-FOUND-SW        PIC X         VALUE 'N'.
+           88 WK-DE39-FOUND            VALUE 'Y'.
+         03 WK-DE38-PRESENT-SW      PIC X         VALUE 'N'.
+           88 WK-DE38-PRESENT          VALUE 'Y'.
+
+      * 192 positions: primary (1-64) + secondary (65-128) + tertiary
+      * (129-192), the last only present when some ISO8583:2003
+      * extended profiles turn on DE65 (the secondary bitmap's own
+      * first bit) to flag a further continuation bitmap
        01 BITMAPS-AREA.
-         03 ISO-MSG-BITMAP          PIC X(128)    VALUE SPACE.
+         03 ISO-MSG-BITMAP          PIC X(192)    VALUE SPACE.
 
       *
        COPY X60MCSP.
@@ -86,18 +123,52 @@
            MOVE ZERO                            TO MR-RESULT
            MOVE ZERO                            TO MIO-DETAILS-TOT
 
+           IF MP-TRACE-ON
+              PERFORM TRACE-CALL-ENTRY
+           END-IF.
+
       * Set iso message version
            PERFORM SET-ISO-MSG-VERSION.
 
+      * Establish the bounds a fixed/variable DE's data may not read
+      * past, honouring a caller-supplied cap tighter than the buffer
+           PERFORM SET-MAX-MSG-LEN.
+
+      * Reject a structurally invalid MTI before we trust the bitmap
+           PERFORM VALIDATE-MTI.
+
       * Set bitmap to know which data element is present in the message
            PERFORM SET-ISO-MSG-BITMAP.
 
+      * Reject a bit turned on for a DE not defined for this version
+           PERFORM VALIDATE-ISO-MSG-BITMAP.
+
+      * Reject a message missing a DE mandatory for this MTI, or
+      * carrying a DE that is not expected on this MTI
+           PERFORM VALIDATE-MTI-DE-RULES.
+
       * Apply format override depending on input parameters
            PERFORM APPLY-FORMAT-OVERRIDE.
 
+      * keep FMT-EL ordered on FMT-DE so GET-DE-FORMAT can binary
+      * search it instead of scanning up to 500 entries per DE
+           IF FMT-TOT > ZERO
+              SORT FMT-EL ASCENDING KEY FMT-DE
+           END-IF.
+
       * Deblock ISO message
            PERFORM DEBLOCK-ISO-MSG.
 
+      * cross-check DE38/DE39: our switch rules require DE38 present
+      * and non-blank whenever DE39 indicates an approval, a
+      * combination whose absence has caused settlement discrepancies
+      * caught only downstream
+           PERFORM VALIDATE-APPROVAL-CODE.
+
+           IF MP-TRACE-ON
+              PERFORM TRACE-CALL-EXIT
+           END-IF.
+
            GOBACK.
 
       *
@@ -105,12 +176,39 @@
            EVALUATE TRUE
               WHEN MP-VERSION-87
                  MOVE ISO-MSG-V87               TO ISO-MSG-STRUCT
-      *       WHEN MP-VERSION-93
-      *          MOVE ISO-MSG-V93               TO ISO-MSG-STRUCT
+              WHEN MP-VERSION-93
+                 MOVE ISO-MSG-V93               TO ISO-MSG-STRUCT
               WHEN OTHER
                  PERFORM RAISE-INVALID-VERSION
            END-EVALUATE.
 
+      * MP-MAX-MSG-LEN dormant (ZERO) means the caller did not ask for
+      * a lower cap, so fall back to the physical buffer size
+       SET-MAX-MSG-LEN.
+           IF MP-MAX-MSG-LEN-DEFAULT
+              MOVE LENGTH OF MIO-ISO-MESSAGE   TO WK-MAX-MSG-LEN
+           ELSE
+              IF MP-MAX-MSG-LEN > LENGTH OF MIO-ISO-MESSAGE
+                 MOVE LENGTH OF MIO-ISO-MESSAGE   TO WK-MAX-MSG-LEN
+              ELSE
+                 MOVE MP-MAX-MSG-LEN              TO WK-MAX-MSG-LEN
+              END-IF
+           END-IF.
+
+      * check message class (digit 2), function (digit 3) and origin
+      * (digit 4) digits of the MTI against the values allowed for our
+      * network, instead of trusting whatever bytes 1-4 hold
+       VALIDATE-MTI.
+           IF MIO-ISO-MESSAGE(1:4) IS NOT NUMVAL-VALID
+              PERFORM RAISE-INVALID-MTI-ERROR
+           ELSE
+              IF MIO-ISO-MESSAGE(2:1) IS NOT MTI-CLASS-VALID
+              OR MIO-ISO-MESSAGE(3:1) IS NOT MTI-FUNC-VALID
+              OR MIO-ISO-MESSAGE(4:1) IS NOT MTI-ORIG-VALID
+                 PERFORM RAISE-INVALID-MTI-ERROR
+              END-IF
+           END-IF.
+
       *
        SET-ISO-MSG-BITMAP.
            MOVE ALL ZERO                        TO ISO-MSG-BITMAP.
@@ -124,6 +222,134 @@
                                                 TO ISO-MSG-BITMAP(65:)
            END-IF.
 
+      * 3rd (tertiary) bitmap if DE65 (the secondary bitmap's own
+      * first bit) flags a further continuation
+           IF ISO-MSG-BITMAP(65:1) = CC-DE-PRESENT
+              MOVE FUNCTION BIT-OF(MIO-ISO-MESSAGE(21:8))
+                                        TO ISO-MSG-BITMAP(129:64)
+           END-IF.
+
+      * cross-check the bitmap against ISO-MSG-DE: a bit turned on for
+      * a DE with no length defined for the current MP-VERSION means a
+      * bogus/foreign bitmap, reject it now instead of blowing up mid
+      * deblock in DEBLOCK-FIXED-DE/DEBLOCK-VARIABLE-DE
+       VALIDATE-ISO-MSG-BITMAP.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 128
+              IF ISO-MSG-BITMAP(IDX:1) EQUAL CC-DE-PRESENT
+              AND DE-LENGTH (IDX) EQUAL ZERO
+                 PERFORM RAISE-DE-NOT-DEFINED-ERROR
+              END-IF
+           END-PERFORM.
+
+      * DE129-192 (tertiary bitmap range) have no structural
+      * definition in ISO-MSG-STRUCT for either version - a bit turned
+      * on there cannot be safely interpreted, so reject it now rather
+      * than mis-parsing (or silently ignoring) whatever bytes would
+      * follow
+           PERFORM VARYING IDX FROM 129 BY 1 UNTIL IDX > 192
+              IF ISO-MSG-BITMAP(IDX:1) EQUAL CC-DE-PRESENT
+                 PERFORM RAISE-DE-NOT-DEFINED-ERROR
+              END-IF
+           END-PERFORM.
+
+      * check every rule that applies to this MTI: a mandatory DE
+      * whose bit is off, or a not-expected DE whose bit is on
+       VALIDATE-MTI-DE-RULES.
+           SET RULE-MTI-NOT-FOUND                 TO TRUE.
+
+           PERFORM VARYING RULE-IDX FROM 1 BY 1 UNTIL RULE-IDX > 46
+              IF RULE-MTI (RULE-IDX) EQUAL MIO-ISO-MESSAGE(1:4)
+                 SET RULE-MTI-FOUND                 TO TRUE
+                 EVALUATE TRUE
+                    WHEN RULE-MANDATORY (RULE-IDX)
+                    AND ISO-MSG-BITMAP (RULE-DE (RULE-IDX):1)
+                        NOT EQUAL CC-DE-PRESENT
+                       PERFORM RAISE-MANDATORY-DE-MISSING-ERROR
+                    WHEN RULE-NOT-EXPECTED (RULE-IDX)
+                    AND ISO-MSG-BITMAP (RULE-DE (RULE-IDX):1)
+                        EQUAL CC-DE-PRESENT
+                       PERFORM RAISE-DE-NOT-EXPECTED-ERROR
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              END-IF
+           END-PERFORM.
+
+      * an MTI with no entries at all in the rule table isn't an
+      * error - it simply was never added to X60MCMTI - but the
+      * caller should know none of the mandatory/not-expected checks
+      * above actually ran for this message, so warn rather than
+      * abort
+           IF RULE-MTI-NOT-FOUND
+              PERFORM RAISE-MTI-NOT-RULED-WARNING
+           END-IF.
+
+      * DE3 (processing code) must be 6 numeric digits; the first 2
+      * digits (transaction type) are then checked against X60MCPC -
+      * an unrecognised type is not an error, just a warning, same as
+      * an MTI with no rule-table entries above
+       VALIDATE-PROCESSING-CODE.
+           IF FOUND-DE-VALUE (1:6) IS NOT NUMVAL-VALID
+              PERFORM RAISE-INVALID-PROC-CODE-ERROR
+           ELSE
+              MOVE FOUND-DE-VALUE (1:2)       TO WK-PROC-TYPE
+              SEARCH ALL PROC-CODE-ENTRY
+                 AT END
+                    PERFORM RAISE-PROC-TYPE-NOT-RULED-WARNING
+                 WHEN PRC-TYPE (PRC-IDX) EQUAL WK-PROC-TYPE
+                    CONTINUE
+              END-SEARCH
+           END-IF.
+
+      * DE14 (expiration date) is YYMM - not numeric, or a month
+      * outside 01-12, can only be a misread field; this is not a
+      * check that the card has not actually expired, just that the
+      * value is a plausible calendar date, same scope as the
+      * processing code check above
+       VALIDATE-EXPIRATION-DATE.
+           IF FOUND-DE-VALUE (1:4) IS NOT NUMVAL-VALID
+              PERFORM RAISE-INVALID-EXPIRATION-DATE-ERROR
+           ELSE
+              IF FOUND-DE-VALUE (3:2) < '01'
+              OR FOUND-DE-VALUE (3:2) > '12'
+                 PERFORM RAISE-INVALID-EXPIRATION-DATE-ERROR
+              END-IF
+           END-IF.
+
+      * scans the finished MIO-DETAILS table (built by DEBLOCK-ISO-MSG)
+      * for DE38/DE39 rather than hooking WRITE-DATA-ELEMENT, since the
+      * check depends on both fields and DE38 can appear before or
+      * after DE39 in bitmap order
+       VALIDATE-APPROVAL-CODE.
+           MOVE 'N'                          TO WK-DE39-FOUND-SW.
+           MOVE 'N'                          TO WK-DE38-PRESENT-SW.
+           MOVE SPACE                        TO WK-DE39-VALUE.
+
+           PERFORM VARYING W-IDX FROM 1 BY 1
+           UNTIL W-IDX > MIO-DETAILS-TOT
+              EVALUATE MIO-DETAIL-LABEL (W-IDX)
+                 WHEN '039'
+                    SET WK-DE39-FOUND               TO TRUE
+                    MOVE MIO-DETAIL-VALUE-DATA (W-IDX) (1:2)
+                                                     TO WK-DE39-VALUE
+                 WHEN '038'
+                    IF MIO-DETAIL-VALUE-LEN (W-IDX) > ZERO
+                    AND MIO-DETAIL-VALUE-DATA (W-IDX)
+                        (1:MIO-DETAIL-VALUE-LEN (W-IDX))
+                        NOT EQUAL SPACE
+                       SET WK-DE38-PRESENT           TO TRUE
+                    END-IF
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-PERFORM.
+
+           IF WK-DE39-FOUND
+           AND WK-DE39-VALUE EQUAL CC-APPROVED-RSP-CODE
+           AND NOT WK-DE38-PRESENT
+              PERFORM RAISE-APPROVAL-CODE-MISSING-ERROR
+           END-IF.
+
       *
        APPLY-FORMAT-OVERRIDE.
       * For each rule, override the relative record in FMT structure.
@@ -156,24 +382,73 @@
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 128
               IF ISO-MSG-BITMAP(IDX:1)  EQUAL CC-DE-PRESENT
 
+                 IF IDX EQUAL 128 AND MP-MAC-VERIFY
+                    PERFORM CAPTURE-MAC-DATA
+                 END-IF
+
                  IF DE-FMT (IDX) EQUAL CC-FIXED
                     PERFORM DEBLOCK-FIXED-DE
                  ELSE
                     PERFORM DEBLOCK-VARIABLE-DE
                  END-IF
 
+                 IF IDX EQUAL 3
+                    PERFORM VALIDATE-PROCESSING-CODE
+                 END-IF
+
+                 IF IDX EQUAL 14
+                    PERFORM VALIDATE-EXPIRATION-DATE
+                 END-IF
+
+                 IF IDX EQUAL 128 AND MP-MAC-VERIFY
+                    PERFORM VERIFY-MAC
+                 END-IF
+
                  PERFORM WRITE-DATA-ELEMENT
 
               END-IF
+
+      * step past the tertiary bitmap bytes when DE65 flagged one, now
+      * that DE1 (the secondary bitmap's own 8-byte value, immediately
+      * followed by the tertiary bitmap when present) has been
+      * deblocked - VALIDATE-ISO-MSG-BITMAP has already rejected any
+      * DE129-192 bit turned on within it, so an all-zero tertiary
+      * bitmap is the only case that reaches here
+              IF IDX EQUAL 1
+              AND ISO-MSG-BITMAP(65:1) EQUAL CC-DE-PRESENT
+                 ADD 8                              TO MSG-IDX
+              END-IF
            END-PERFORM.
 
+      *
+      * DE128 - the ISO8583 secondary MAC field - covers every byte of
+      * the message between the bitmap(s) and DE128 itself; capture
+      * that range before DEBLOCK-FIXED-DE advances MSG-IDX past DE128
+       CAPTURE-MAC-DATA.
+           COMPUTE MC-MAC-DATA-LEN = MSG-IDX - 13.
+           MOVE MIO-ISO-MESSAGE(13:MC-MAC-DATA-LEN)
+                                            TO MC-MAC-DATA.
+
+      *
+       VERIFY-MAC.
+           MOVE FOUND-DE-VALUE(1:8)        TO MC-MAC-VALUE.
+
+           CALL CC-MAC-VERIFY-ROUTINE USING MC-MAC MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM CHECK-CALL-RESULT
+           END-CALL.
+
       *
        WRITE-DATA-ELEMENT.
       * if data element is subdefined then deblock all the subfields
            PERFORM GET-DE-FORMAT.
 
-           IF FMT-IDX > FMT-TOT   *> not found
-              PERFORM APPEND-SIMPLE-DE
+           IF FMT-EL-NOT-FOUND
+              IF MP-STRICT-ON
+                 PERFORM RAISE-STRICT-MODE-ERROR
+              ELSE
+                 PERFORM APPEND-SIMPLE-DE
+              END-IF
            ELSE
               IF FMT-TYPE (FMT-IDX) = SPACE *> not subdefined
                  PERFORM APPEND-SIMPLE-DE
@@ -189,6 +464,10 @@
            IF DE-LENGTH (IDX) EQUAL ZERO
               PERFORM RAISE-ZERO-LENGTH-ERROR
            END-IF
+           COMPUTE WK-MSG-END-POS = MSG-IDX + DE-LENGTH (IDX) - 1.
+           IF WK-MSG-END-POS > WK-MAX-MSG-LEN
+              PERFORM RAISE-MSG-OVERRUN-ERROR
+           END-IF
            MOVE MIO-ISO-MESSAGE(MSG-IDX:DE-LENGTH (IDX))
                                             TO FOUND-DE-VALUE.
 
@@ -200,6 +479,10 @@
            IF DE-LENGTH (IDX) EQUAL ZERO
               PERFORM RAISE-ZERO-LENGTH-ERROR
            END-IF
+           COMPUTE WK-MSG-END-POS = MSG-IDX + DE-LENGTH (IDX) - 1.
+           IF WK-MSG-END-POS > WK-MAX-MSG-LEN
+              PERFORM RAISE-MSG-OVERRUN-ERROR
+           END-IF
            IF MIO-ISO-MESSAGE (MSG-IDX:DE-LENGTH (IDX)) IS NUMVAL-VALID
               COMPUTE VARIABLE-LENGTH = FUNCTION NUMVAL(MIO-ISO-MESSAGE
                                      (MSG-IDX:DE-LENGTH (IDX)))
@@ -213,17 +496,28 @@
            IF VARIABLE-LENGTH EQUAL ZERO
               PERFORM RAISE-ZERO-LENGTH-ERROR
            END-IF
+           COMPUTE WK-MSG-END-POS = MSG-IDX + VARIABLE-LENGTH - 1.
+           IF WK-MSG-END-POS > WK-MAX-MSG-LEN
+              PERFORM RAISE-MSG-OVERRUN-ERROR
+           END-IF
            MOVE MIO-ISO-MESSAGE(MSG-IDX:VARIABLE-LENGTH)
                                             TO FOUND-DE-VALUE.
 
            ADD VARIABLE-LENGTH              TO MSG-IDX.
 
       *
+      * FMT-EL is kept sorted on FMT-DE (see APPLY-FORMAT-OVERRIDE),
+      * so a binary search replaces the old linear scan up to FMT-TOT
        GET-DE-FORMAT.
-           PERFORM VARYING FMT-IDX FROM 1 BY 1
-           UNTIL FMT-IDX > FMT-TOT
-           OR FMT-DE (FMT-IDX) EQUAL IDX
-           END-PERFORM.
+           SET FMT-EL-NOT-FOUND               TO TRUE
+
+           IF FMT-TOT > ZERO
+              SEARCH ALL FMT-EL
+                 AT END CONTINUE
+                 WHEN FMT-DE (FMT-IDX) EQUAL IDX
+                    SET FMT-EL-FOUND          TO TRUE
+              END-SEARCH
+           END-IF.
 
       *
        APPEND-MTI-AND-BITMAP.
@@ -256,6 +550,14 @@
               MULTIPLY 2 BY FOUND-DE-VALUE-LEN
               MOVE FUNCTION HEX-OF(FOUND-DE-VALUE)
                                      TO FOUND-DE-VALUE
+           ELSE
+              IF FMT-OUT-CONV (FMT-IDX) EQUAL CC-ASC
+      * translate an internally-EBCDIC data element to its ASCII
+      * equivalent, byte for byte, for transmission to an ASCII host
+                 INSPECT FOUND-DE-VALUE (1:FOUND-DE-VALUE-LEN)
+                    CONVERTING XLT-IDENTITY-TAB
+                            TO XLT-EBCDIC-TO-ASCII-TAB
+              END-IF
            END-IF.
 
            MOVE FOUND-DE-VALUE-LEN   TO MIO-DETAIL-VALUE-LEN
@@ -327,17 +629,47 @@
                      PREV-ERR-POS       DELIMITED BY SPACE
                 INTO MR-POSITION
 
+              IF MP-TRACE-ON
+                 PERFORM TRACE-CALL-EXIT
+              END-IF
+
               GOBACK
            END-IF.
 
+      * audit hook, dormant unless MP-TRACE-MODE asks for it: one
+      * DISPLAY line as the call is entered, identified by PGM-NAME so
+      * a trace covering more than one routine can be told apart
+       TRACE-CALL-ENTRY.
+           DISPLAY 'TRACE ' PGM-NAME ' ENTRY MTI=' MIO-ISO-MESSAGE(1:4).
+
+      * matching exit line, given wherever this call is about to
+      * GOBACK - normal completion or an abort, whichever MR-RESULT
+      * already holds at that point
+       TRACE-CALL-EXIT.
+           DISPLAY 'TRACE ' PGM-NAME ' EXIT  MTI=' MIO-ISO-MESSAGE(1:4)
+                   ' RESULT=' MR-RESULT.
+
       *
       * --- INPUT ERRORS ---
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
+           IF MP-TRACE-ON
+              PERFORM TRACE-CALL-EXIT
+           END-IF.
+
        RAISE-INVALID-VERSION.
            MOVE 10                           TO MR-RESULT.
            STRING 'Invalid version requested: ' DELIMITED BY SIZE
                   MP-VERSION                    DELIMITED BY SIZE
              INTO MR-DESCRIPTION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -347,6 +679,7 @@
                   FMT-TYPE (FMT-IDX)           DELIMITED BY SIZE
              INTO MR-DESCRIPTION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -360,6 +693,7 @@
            MOVE IDX                          TO IDX-N.
            MOVE IDX-X                        TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -369,6 +703,7 @@
            MOVE IDX                          TO IDX-N.
            MOVE IDX-X                        TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -379,5 +714,161 @@
            MOVE IDX                          TO IDX-N.
            MOVE IDX-X                        TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      * a corrupted variable-length prefix (or a fixed DE past a
+      * caller-supplied MP-MAX-MSG-LEN cap) would otherwise read past
+      * the message boundary the caller intended
+       RAISE-MSG-OVERRUN-ERROR.
+           MOVE 24                           TO MR-RESULT.
+           MOVE IDX                          TO IDX-N.
+           STRING 'DE '                         DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+                  ' data runs past the maximum message length'
+                                                 DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE IDX-X                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-INVALID-MTI-ERROR.
+           MOVE 17                           TO MR-RESULT.
+           STRING 'Invalid MTI: '               DELIMITED BY SIZE
+                  MIO-ISO-MESSAGE(1:4)          DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'MTI'                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-DE-NOT-DEFINED-ERROR.
+           MOVE 16                           TO MR-RESULT.
+           MOVE IDX                          TO IDX-N.
+           STRING 'Bitmap bit on for DE '       DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+                  ', not defined for version '  DELIMITED BY SIZE
+                  MP-VERSION                    DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE IDX-X                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      * only raised when MP-STRICT-ON - otherwise a DE with no FMT-MAP
+      * entry simply falls back to APPEND-SIMPLE-DE, same as always
+       RAISE-STRICT-MODE-ERROR.
+           MOVE 22                           TO MR-RESULT.
+           MOVE IDX                          TO IDX-N.
+           STRING 'Strict mode: bitmap bit on for DE '
+                                                 DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+                  ', no matching FMT-MAP entry' DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE IDX-X                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-MANDATORY-DE-MISSING-ERROR.
+           MOVE 18                           TO MR-RESULT.
+           MOVE RULE-DE (RULE-IDX)           TO IDX-N.
+           STRING 'DE '                         DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+                  ' missing on MTI '            DELIMITED BY SIZE
+                  MIO-ISO-MESSAGE(1:4)          DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE IDX-X                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-DE-NOT-EXPECTED-ERROR.
+           MOVE 19                           TO MR-RESULT.
+           MOVE RULE-DE (RULE-IDX)           TO IDX-N.
+           STRING 'DE '                         DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+                  ' not expected on MTI '       DELIMITED BY SIZE
+                  MIO-ISO-MESSAGE(1:4)          DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE IDX-X                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      * informational only: does not GOBACK, so deblocking continues
+      * normally and the caller sees the warning in MR alongside the
+      * (otherwise successful) deblock result
+       RAISE-MTI-NOT-RULED-WARNING.
+           MOVE 30                           TO MR-RESULT.
+           STRING 'MTI '                         DELIMITED BY SIZE
+                  MIO-ISO-MESSAGE(1:4)          DELIMITED BY SIZE
+                  ' has no entries in the DE rule table'
+                                                 DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'VALIDATE-MTI-DE-RULES'       TO MR-POSITION.
+
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-WARNING            TO TRUE.
+
+      *
+       RAISE-INVALID-PROC-CODE-ERROR.
+           MOVE 20                           TO MR-RESULT.
+           STRING 'Processing code is not numeric: '
+                                                 DELIMITED BY SIZE
+                  FOUND-DE-VALUE (1:6)          DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'DE 003'                     TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-INVALID-EXPIRATION-DATE-ERROR.
+           MOVE 21                           TO MR-RESULT.
+           STRING 'Expiration date is not a plausible YYMM value: '
+                                                 DELIMITED BY SIZE
+                  FOUND-DE-VALUE (1:4)          DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'DE 014'                     TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      * informational only: does not GOBACK, same as the MTI rule-
+      * table warning above
+       RAISE-PROC-TYPE-NOT-RULED-WARNING.
+           MOVE 31                           TO MR-RESULT.
+           STRING 'Processing code transaction type '
+                                                 DELIMITED BY SIZE
+                  WK-PROC-TYPE                   DELIMITED BY SIZE
+                  ' has no entry in the description table'
+                                                 DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'DE 003'                     TO MR-POSITION.
+
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-WARNING            TO TRUE.
+
+      * DE39 '00' (approved) requires a present, non-blank DE38
+      * (authorization identification response) per network rules -
+      * a message missing it has caused settlement discrepancies only
+      * caught downstream
+       RAISE-APPROVAL-CODE-MISSING-ERROR.
+           MOVE 23                           TO MR-RESULT.
+           STRING 'DE 38 missing or blank while DE 39 indicates '
+                                                 DELIMITED BY SIZE
+                  'approval ('                  DELIMITED BY SIZE
+                  WK-DE39-VALUE                 DELIMITED BY SIZE
+                  ')'                           DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'DE 038'                     TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 

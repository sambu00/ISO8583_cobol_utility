@@ -0,0 +1,691 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B001.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B001
+      * **++ batch driver: legge un file sequenziale di messaggi
+      * **++ ISO8583 grezzi, richiama X60D001 per ciascun messaggio e
+      * **++ scrive il dettaglio deblocked (MIO-DETAILS) su un file di
+      * **++ estrazione.
+      * **++
+      * **++ ogni messaggio che non supera l'estrazione dell'header di
+      * **++ trasmissione o il deblock viene inoltre scritto, cosi'
+      * **++ com'era sul file di ingresso, su ISOREJ - stesso layout
+      * **++ record di ISOIN, cosi' che un run successivo possa
+      * **++ riprocessare il solo reject queue semplicemente assegnando
+      * **++ ISOIN al file ISOREJ prodotto dal run precedente, una
+      * **++ volta corretta la causa del reject (es. una FMTOVR
+      * **++ sbagliata). ISOREJL riporta, un record per reject, il
+      * **++ motivo (MR-RESULT/MR-SOURCE-PGM/MR-POSITION/MR-DESCRIPTION)
+      * **++ per la diagnosi.
+      * **++
+      * **++ ogni WK-CKPT-INTERVAL messaggi viene scritto un checkpoint
+      * **++ su CKPTOUT con il MSG-SEQ raggiunto; un run interrotto su
+      * **++ un volume grande si ripristina rilanciando il job con lo
+      * **++ stesso ISOIN e assegnando CKPTIN al CKPTOUT dell'ultimo
+      * **++ checkpoint - i messaggi fino a quel MSG-SEQ vengono letti
+      * **++ e scartati senza essere riprocessati, e ISOEXT/ISOREJ/
+      * **++ ISOREJL vengono aperti in EXTEND invece che OUTPUT cosi'
+      * **++ da non perdere quanto gia' scritto prima dell'interruzione.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOIN                     ASSIGN TO ISOIN
+                                            FILE STATUS ISOIN-FS.
+           SELECT ISOEXT                    ASSIGN TO ISOEXT
+                                            FILE STATUS ISOEXT-FS.
+      * reject queue: raw copy, same record layout as ISOIN, of every
+      * message that fails header extraction or deblock - reprocess by
+      * assigning a later run's ISOIN to this run's ISOREJ
+           SELECT ISOREJ                    ASSIGN TO ISOREJ
+                                            FILE STATUS ISOREJ-FS.
+      * reject log: one record per ISOREJ entry giving the reason it
+      * was rejected
+           SELECT ISOREJL                   ASSIGN TO ISOREJL
+                                            FILE STATUS ISOREJL-FS.
+      * optional control file of FMT table overrides, one record per
+      * DE; absent is not an error, it just means no overrides apply
+           SELECT OPTIONAL FMTOVR           ASSIGN TO FMTOVR
+                                            FILE STATUS FMTOVR-FS.
+      * restart checkpoint from a prior, interrupted run of this same
+      * ISOIN - absent (a first/normal run) is not an error, it just
+      * means every message is processed starting from MSG-SEQ 1
+           SELECT OPTIONAL CKPTIN           ASSIGN TO CKPTIN
+                                            FILE STATUS CKPTIN-FS.
+      * checkpoint written every WK-CKPT-INTERVAL messages so a run
+      * that dies partway through a large ISOIN can be restarted by
+      * feeding this file back in as CKPTIN on the rerun - the rerun's
+      * ISOEXT/ISOREJ/ISOREJL must then be opened for extend, not
+      * output, so the messages already processed before the
+      * checkpoint are not lost
+           SELECT CKPTOUT                   ASSIGN TO CKPTOUT
+                                            FILE STATUS CKPTOUT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD ISOIN                     RECORDING F.
+       01 ISOIN-REC                 PIC X(4096).
+      *
+       FD ISOEXT                    RECORDING F.
+       01 ISOEXT-REC.
+         03 EXT-MSG-SEQ             PIC 9(9).
+         03 FILLER                  PIC X.
+         03 EXT-DETAIL-LABEL        PIC X(20).
+         03 FILLER                  PIC X.
+         03 EXT-DETAIL-LEN          PIC 9(9).
+         03 FILLER                  PIC X.
+         03 EXT-DETAIL-VALUE        PIC X(4096).
+      *
+       FD ISOREJ                    RECORDING F.
+       01 ISOREJ-REC                PIC X(4096).
+      *
+       FD ISOREJL                   RECORDING F.
+       01 ISOREJL-REC.
+         03 REJL-MSG-SEQ             PIC 9(9).
+         03 FILLER                  PIC X.
+         03 REJL-MR-RESULT           PIC 9(4).
+         03 FILLER                  PIC X.
+         03 REJL-MR-SOURCE-PGM       PIC X(8).
+         03 FILLER                  PIC X.
+         03 REJL-MR-SEVERITY         PIC X(1).
+         03 FILLER                  PIC X.
+         03 REJL-MR-POSITION         PIC X(50).
+         03 FILLER                  PIC X.
+         03 REJL-MR-DESCRIPTION      PIC X(150).
+      *
+       FD FMTOVR                    RECORDING F.
+       01 FMTOVR-REC.
+         03 OVR-DE                  PIC 9(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-OUT-CONV            PIC X(1).
+         03 OVR-MASK                PIC X(1).
+         03 OVR-PAD-CHAR            PIC X(1).
+         03 OVR-TYPE                PIC X(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-PATTERN             PIC X(20).
+      * which processing direction this rule applies to - SPACE means
+      * both, same as every entry written before this field existed
+         03 OVR-DIRECTION           PIC X(1).
+           88 OVR-DIRECTION-BOTH       VALUE SPACE.
+           88 OVR-DIRECTION-DEBLOCK    VALUE 'D'.
+           88 OVR-DIRECTION-INBLOCK    VALUE 'I'.
+         03 FILLER                  PIC X(48).
+      *
+       FD CKPTIN                    RECORDING F.
+       01 CKPTIN-REC.
+         03 CKI-MSG-SEQ              PIC 9(9).
+         03 FILLER                  PIC X(1).
+      *
+       FD CKPTOUT                   RECORDING F.
+       01 CKPTOUT-REC.
+         03 CKO-MSG-SEQ              PIC 9(9).
+         03 FILLER                  PIC X(1).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                PIC X(08)  VALUE 'X60B001'.
+         03 CC-ISO-DEBLOCKER        PIC X(08)  VALUE 'X60D001'.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      * each ISOIN record may carry a transmission length header ahead
+      * of the actual message bytes; WK-HDR-MODE selects how it is
+      * parsed, or NONE to treat the whole record as the message (the
+      * historical behaviour, still the default)
+         03 WK-HDR-MODE             PIC X      VALUE 'N'.
+           88 HDR-MODE-NONE            VALUE 'N'.
+           88 HDR-MODE-BINARY-2          VALUE 'B'.
+           88 HDR-MODE-ASCII-4         VALUE 'A'.
+      * a checkpoint is written to CKPTOUT every time MSG-SEQ reaches
+      * a multiple of this interval
+         03 WK-CKPT-INTERVAL        PIC 9(9) COMP VALUE 1000.
+      *
+       01 WK-MSG-BUFFER              PIC X(4096).
+       01 WK-MSG-BUFFER-BIN REDEFINES WK-MSG-BUFFER.
+         03 WK-HDR-BIN-LEN           PIC 9(4) COMP.
+         03 FILLER                  PIC X(4094).
+       01 WK-MSG-BUFFER-ASC REDEFINES WK-MSG-BUFFER.
+         03 WK-HDR-ASC-LEN           PIC 9(4).
+         03 FILLER                  PIC X(4092).
+      *
+      * holding area for the unread tail of WK-MSG-BUFFER once the
+      * current message is lifted off the front of it - kept as a
+      * distinct field so the shift-left in SHIFT-MESSAGE-BUFFER never
+      * MOVEs a field onto a span of itself, which COBOL leaves
+      * undefined when source and receiving areas overlap
+       01 WK-MSG-BUFFER-NEXT         PIC X(4096).
+      *
+      * display-numeric copy of WK-MSG-LEN for MR-POSITION, since
+      * WK-MSG-LEN itself is COMP and MOVEing a COMP field straight to
+      * an alphanumeric one copies raw bytes, not formatted digits
+       01 WK-MSG-LEN-TEXT            PIC 9(9).
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+      *
+      * overrides loaded from FMTOVR at startup, applied to every
+      * message for the rest of the run; mirrors MP-OVERRIDE's layout
+       01 WK-OR-AREA.
+         03 WK-OR-TOT                PIC 9(9) COMP VALUE ZERO.
+         03 WK-OR-TB.
+           05 WK-OR-EL         OCCURS 0 TO 128
+                               DEPENDING ON WK-OR-TOT.
+             07 WK-OR-DE                    PIC 9(3).
+             07 WK-OR-OUT-CONV              PIC X(1).
+             07 WK-OR-MASK                  PIC X(1).
+             07 WK-OR-PAD-CHAR              PIC X(1).
+             07 WK-OR-TYPE                  PIC X(3).
+             07 WK-OR-PATTERN               PIC X(20).
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 MSG-SEQ                 PIC 9(9) COMP VALUE ZERO.
+         03 MSG-READ-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-OK-CTR              PIC 9(9) COMP VALUE ZERO.
+         03 MSG-WARN-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-ERROR-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 MSG-REJECT-CTR          PIC 9(9) COMP VALUE ZERO.
+         03 MSG-SKIP-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 DTL-IDX                 PIC 9(9) COMP VALUE ZERO.
+         03 W-IDX                   PIC 9(9) COMP VALUE ZERO.
+         03 WK-MSG-LEN              PIC 9(9) COMP VALUE ZERO.
+         03 WK-CKPT-REM             PIC 9(9) COMP VALUE ZERO.
+         03 WK-HDR-ERROR-SW         PIC X         VALUE 'N'.
+           88 HDR-ERROR-FOUND          VALUE 'Y'.
+           88 HDR-ERROR-NOT-FOUND      VALUE 'N'.
+      * bytes (header plus message) occupied by the message just
+      * extracted - used both to reject just that one message, not the
+      * whole physical record, and to find the next one concatenated
+      * behind it in the same record
+         03 WK-MSG-CONSUMED         PIC 9(9) COMP VALUE ZERO.
+         03 WK-MORE-IN-BUF-SW       PIC X         VALUE 'N'.
+           88 MORE-MESSAGES-IN-BUFFER  VALUE 'Y'.
+           88 NO-MORE-MESSAGES-IN-BUFFER VALUE 'N'.
+      * set from CKPTIN at startup: MSG-SEQ of the last message fully
+      * processed by a prior, interrupted run of this same ISOIN
+         03 WK-RESTART-SEQ          PIC 9(9) COMP VALUE ZERO.
+         03 WK-RESTART-SW           PIC X         VALUE 'N'.
+           88 RESTART-MODE-ON          VALUE 'Y'.
+           88 RESTART-MODE-OFF         VALUE 'N'.
+      *
+       01 LS-FILE-STATUSES.
+         03 ISOIN-FS                PIC XX.
+           88 ISOIN-OK                 VALUE '00'.
+           88 ISOIN-EOF                VALUE '10'.
+         03 ISOEXT-FS               PIC XX.
+           88 ISOEXT-OK                VALUE '00'.
+         03 ISOREJ-FS               PIC XX.
+           88 ISOREJ-OK                VALUE '00'.
+         03 ISOREJL-FS              PIC XX.
+           88 ISOREJL-OK               VALUE '00'.
+         03 FMTOVR-FS               PIC XX.
+           88 FMTOVR-OK                VALUE '00'.
+           88 FMTOVR-MISSING           VALUE '05'.
+           88 FMTOVR-EOF               VALUE '10'.
+         03 CKPTIN-FS               PIC XX.
+           88 CKPTIN-OK                VALUE '00'.
+           88 CKPTIN-MISSING           VALUE '05'.
+           88 CKPTIN-EOF               VALUE '10'.
+         03 CKPTOUT-FS              PIC XX.
+           88 CKPTOUT-OK               VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B001 START **************'.
+
+           PERFORM OPEN-FILES.
+           PERFORM READ-ISOIN.
+
+           PERFORM UNTIL ISOIN-EOF
+              PERFORM PROCESS-RECORD
+              PERFORM READ-ISOIN
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM SHOW-STATISTICS.
+
+           DISPLAY ' *************** X60B001 END ***************'.
+
+           IF MSG-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           PERFORM LOAD-RESTART-CHECKPOINT.
+
+           OPEN INPUT  ISOIN.
+           IF NOT ISOIN-OK
+              DISPLAY 'ISOIN OPEN ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           IF RESTART-MODE-ON
+              OPEN EXTEND ISOEXT
+           ELSE
+              OPEN OUTPUT ISOEXT
+           END-IF.
+           IF NOT ISOEXT-OK
+              DISPLAY 'ISOEXT OPEN ERROR - FS: ' ISOEXT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           IF RESTART-MODE-ON
+              OPEN EXTEND ISOREJ
+           ELSE
+              OPEN OUTPUT ISOREJ
+           END-IF.
+           IF NOT ISOREJ-OK
+              DISPLAY 'ISOREJ OPEN ERROR - FS: ' ISOREJ-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           IF RESTART-MODE-ON
+              OPEN EXTEND ISOREJL
+           ELSE
+              OPEN OUTPUT ISOREJL
+           END-IF.
+           IF NOT ISOREJL-OK
+              DISPLAY 'ISOREJL OPEN ERROR - FS: ' ISOREJL-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT CKPTOUT.
+           IF NOT CKPTOUT-OK
+              DISPLAY 'CKPTOUT OPEN ERROR - FS: ' CKPTOUT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           PERFORM LOAD-FORMAT-OVERRIDES.
+
+      *
+      * CKPTIN is OPTIONAL: an absent checkpoint file opens with FS
+      * '05' and means this is a normal, non-restarted run starting
+      * from MSG-SEQ 1; a present one carries one record per
+      * checkpoint taken by the run being restarted, in ascending
+      * MSG-SEQ order, so the last record read is the most recent
+      * checkpoint and WK-RESTART-SEQ ends up holding its MSG-SEQ
+       LOAD-RESTART-CHECKPOINT.
+           SET RESTART-MODE-OFF               TO TRUE.
+           MOVE ZERO                         TO WK-RESTART-SEQ.
+
+           OPEN INPUT CKPTIN.
+           IF NOT CKPTIN-OK AND NOT CKPTIN-MISSING
+              DISPLAY 'CKPTIN OPEN ERROR - FS: ' CKPTIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           IF CKPTIN-OK
+              PERFORM READ-CKPTIN
+              PERFORM UNTIL CKPTIN-EOF
+                 MOVE CKI-MSG-SEQ          TO WK-RESTART-SEQ
+                 SET RESTART-MODE-ON       TO TRUE
+                 PERFORM READ-CKPTIN
+              END-PERFORM
+              CLOSE CKPTIN
+           END-IF.
+
+      *
+       READ-CKPTIN.
+           READ CKPTIN.
+           IF NOT CKPTIN-OK AND NOT CKPTIN-EOF
+              DISPLAY 'CKPTIN READ ERROR - FS: ' CKPTIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+      * FMTOVR is OPTIONAL: an absent control file opens with FS '05'
+      * and simply yields no overrides, which is not an error
+       LOAD-FORMAT-OVERRIDES.
+           OPEN INPUT FMTOVR.
+           IF NOT FMTOVR-OK AND NOT FMTOVR-MISSING
+              DISPLAY 'FMTOVR OPEN ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           IF FMTOVR-OK
+              PERFORM READ-FMTOVR
+              PERFORM UNTIL FMTOVR-EOF
+                 IF NOT OVR-DIRECTION-INBLOCK
+                    PERFORM APPEND-LOADED-OVERRIDE
+                 END-IF
+                 PERFORM READ-FMTOVR
+              END-PERFORM
+              CLOSE FMTOVR
+           END-IF.
+
+           MOVE WK-OR-TOT                  TO MP-OR-TOT.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > WK-OR-TOT
+              MOVE WK-OR-DE (W-IDX)        TO MP-OR-DE (W-IDX)
+              MOVE WK-OR-OUT-CONV (W-IDX)  TO MP-OR-OUT-CONV (W-IDX)
+              MOVE WK-OR-MASK (W-IDX)      TO MP-OR-MASK (W-IDX)
+              MOVE WK-OR-PAD-CHAR (W-IDX)  TO MP-OR-PAD-CHAR (W-IDX)
+              MOVE WK-OR-TYPE (W-IDX)      TO MP-OR-TYPE (W-IDX)
+              MOVE WK-OR-PATTERN (W-IDX)   TO MP-OR-PATTERN (W-IDX)
+           END-PERFORM.
+
+      *
+       READ-FMTOVR.
+           READ FMTOVR.
+           IF NOT FMTOVR-OK AND NOT FMTOVR-EOF
+              DISPLAY 'FMTOVR READ ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       APPEND-LOADED-OVERRIDE.
+           ADD 1                           TO WK-OR-TOT.
+           MOVE OVR-DE                     TO WK-OR-DE (WK-OR-TOT).
+           MOVE OVR-OUT-CONV                TO WK-OR-OUT-CONV
+                                                (WK-OR-TOT).
+           MOVE OVR-MASK                    TO WK-OR-MASK (WK-OR-TOT).
+           MOVE OVR-PAD-CHAR                TO WK-OR-PAD-CHAR
+                                                (WK-OR-TOT).
+           MOVE OVR-TYPE                    TO WK-OR-TYPE (WK-OR-TOT).
+           MOVE OVR-PATTERN                 TO WK-OR-PATTERN
+                                                (WK-OR-TOT).
+
+      *
+       READ-ISOIN.
+           READ ISOIN.
+           IF NOT ISOIN-OK AND NOT ISOIN-EOF
+              DISPLAY 'ISOIN READ ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE ISOIN.
+           CLOSE ISOEXT.
+           CLOSE ISOREJ.
+           CLOSE ISOREJL.
+           CLOSE CKPTOUT.
+
+      *
+      * ISOIN-REC may hold more than one ISO8583 message back to back
+      * (WK-HDR-MODE BINARY-2/ASCII-4 only - each carries its own
+      * transmission length header, so the end of one message marks
+      * the start of the next); loads the record once and keeps
+      * peeling messages off the front of WK-MSG-BUFFER until none
+      * remain
+       PROCESS-RECORD.
+           MOVE ISOIN-REC                 TO WK-MSG-BUFFER.
+           SET MORE-MESSAGES-IN-BUFFER       TO TRUE.
+
+           PERFORM UNTIL NOT MORE-MESSAGES-IN-BUFFER
+              PERFORM PROCESS-MESSAGE
+           END-PERFORM.
+
+      *
+       PROCESS-MESSAGE.
+           ADD 1                          TO MSG-SEQ
+                                             MSG-READ-CTR.
+
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT.
+           SET HDR-ERROR-NOT-FOUND           TO TRUE.
+           PERFORM EXTRACT-MESSAGE-FROM-RECORD.
+
+           IF RESTART-MODE-ON AND MSG-SEQ NOT > WK-RESTART-SEQ
+              PERFORM SKIP-RESTARTED-MESSAGE
+           ELSE
+              IF HDR-ERROR-NOT-FOUND
+                 MOVE WK-ISO-VERSION            TO MP-VERSION
+                 MOVE WK-TRACE-MODE             TO MP-TRACE-MODE
+
+                 CALL CC-ISO-DEBLOCKER USING MIO MIO-FMT MP MR
+                          ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                      NOT ON EXCEPTION PERFORM CHECK-DEBLOCK-RESULT
+                 END-CALL
+              ELSE
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' HEADER ERROR - RESULT: '
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 PERFORM WRITE-REJECT-RECORD
+              END-IF
+
+              PERFORM WRITE-CHECKPOINT-IF-DUE
+           END-IF.
+
+           PERFORM ADVANCE-MESSAGE-BUFFER.
+
+      * already accounted for by the checkpoint this run was restarted
+      * from - read past it without reprocessing or re-writing output
+       SKIP-RESTARTED-MESSAGE.
+           ADD 1                          TO MSG-SKIP-CTR.
+
+      * a checkpoint marks how far ISOIN has been read and acted on,
+      * not how many messages deblocked clean, so it is written on
+      * every WK-CKPT-INTERVALth message regardless of deblock result
+       WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE MSG-SEQ BY WK-CKPT-INTERVAL
+                        GIVING W-IDX
+                        REMAINDER WK-CKPT-REM.
+           IF WK-CKPT-REM EQUAL ZERO
+              MOVE MSG-SEQ                TO CKO-MSG-SEQ
+              WRITE CKPTOUT-REC
+           END-IF.
+
+      *
+      * strips and validates the transmission length header selected
+      * by WK-HDR-MODE, if any, leaving the bare message left-justified
+      * in MIO-ISO-MESSAGE exactly as HDR-MODE-NONE already did; the
+      * message always sits at the front of WK-MSG-BUFFER, whether it
+      * is the only message on the record or the next one left there
+      * by ADVANCE-MESSAGE-BUFFER's shift
+       EXTRACT-MESSAGE-FROM-RECORD.
+           EVALUATE TRUE
+              WHEN HDR-MODE-NONE
+                 MOVE WK-MSG-BUFFER          TO MIO-ISO-MESSAGE
+                 MOVE 4096                   TO WK-MSG-CONSUMED
+              WHEN HDR-MODE-BINARY-2
+                 MOVE WK-HDR-BIN-LEN         TO WK-MSG-LEN
+                 PERFORM VALIDATE-AND-MOVE-MESSAGE-2
+              WHEN HDR-MODE-ASCII-4
+                 MOVE WK-HDR-ASC-LEN         TO WK-MSG-LEN
+                 PERFORM VALIDATE-AND-MOVE-MESSAGE-4
+           END-EVALUATE.
+
+      *
+       VALIDATE-AND-MOVE-MESSAGE-2.
+           IF WK-MSG-LEN EQUAL ZERO OR WK-MSG-LEN > 4094
+              PERFORM RAISE-HEADER-ERROR-2
+           ELSE
+              MOVE WK-MSG-BUFFER (3:WK-MSG-LEN) TO MIO-ISO-MESSAGE
+              COMPUTE WK-MSG-CONSUMED = 2 + WK-MSG-LEN
+           END-IF.
+
+      *
+       VALIDATE-AND-MOVE-MESSAGE-4.
+           IF WK-MSG-LEN EQUAL ZERO OR WK-MSG-LEN > 4092
+              PERFORM RAISE-HEADER-ERROR-4
+           ELSE
+              MOVE WK-MSG-BUFFER (5:WK-MSG-LEN) TO MIO-ISO-MESSAGE
+              COMPUTE WK-MSG-CONSUMED = 4 + WK-MSG-LEN
+           END-IF.
+
+      *
+      * decides whether another message follows the one just
+      * extracted and, if so, shifts WK-MSG-BUFFER left past it so
+      * EXTRACT-MESSAGE-FROM-RECORD finds the next header at the
+      * front of the buffer again next time round
+       ADVANCE-MESSAGE-BUFFER.
+           EVALUATE TRUE
+              WHEN HDR-ERROR-FOUND
+                 SET NO-MORE-MESSAGES-IN-BUFFER TO TRUE
+              WHEN HDR-MODE-NONE
+                 SET NO-MORE-MESSAGES-IN-BUFFER TO TRUE
+              WHEN OTHER
+                 PERFORM SHIFT-MESSAGE-BUFFER
+                 PERFORM CHECK-FOR-NEXT-MESSAGE
+           END-EVALUATE.
+
+      *
+       SHIFT-MESSAGE-BUFFER.
+           MOVE SPACES                    TO WK-MSG-BUFFER-NEXT.
+           IF WK-MSG-CONSUMED < 4096
+              MOVE WK-MSG-BUFFER (WK-MSG-CONSUMED + 1:
+                                  4096 - WK-MSG-CONSUMED)
+                                  TO WK-MSG-BUFFER-NEXT
+                                     (1:4096 - WK-MSG-CONSUMED)
+           END-IF.
+           MOVE WK-MSG-BUFFER-NEXT        TO WK-MSG-BUFFER.
+
+      * a zero or non-numeric length header at the front of what is
+      * left of the buffer is ordinary trailing record padding, not a
+      * second message - not an error, just the end of this record
+       CHECK-FOR-NEXT-MESSAGE.
+           EVALUATE TRUE
+              WHEN HDR-MODE-BINARY-2
+                 IF WK-HDR-BIN-LEN > ZERO AND WK-HDR-BIN-LEN <= 4094
+                    SET MORE-MESSAGES-IN-BUFFER    TO TRUE
+                 ELSE
+                    SET NO-MORE-MESSAGES-IN-BUFFER TO TRUE
+                 END-IF
+              WHEN HDR-MODE-ASCII-4
+                 IF WK-HDR-ASC-LEN NUMERIC
+                       AND WK-HDR-ASC-LEN > ZERO
+                       AND WK-HDR-ASC-LEN <= 4092
+                    SET MORE-MESSAGES-IN-BUFFER    TO TRUE
+                 ELSE
+                    SET NO-MORE-MESSAGES-IN-BUFFER TO TRUE
+                 END-IF
+              WHEN OTHER
+                 SET NO-MORE-MESSAGES-IN-BUFFER    TO TRUE
+           END-EVALUATE.
+
+      *
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * deblock routine did not abort the call, so the message is
+      * still good and goes through to the extract like any other
+       CHECK-DEBLOCK-RESULT.
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 ADD 1                       TO MSG-OK-CTR
+                 PERFORM WRITE-MESSAGE-DETAILS
+              WHEN MR-SEVERITY-WARNING
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK WARNING - RESULT:'
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 ADD 1                       TO MSG-OK-CTR
+                 ADD 1                       TO MSG-WARN-CTR
+                 PERFORM WRITE-MESSAGE-DETAILS
+              WHEN OTHER
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK ERROR - RESULT: '
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 PERFORM WRITE-REJECT-RECORD
+           END-EVALUATE.
+
+      *
+      * copies just the rejected message - header and all, not
+      * whatever else happens to follow it on a concatenated record -
+      * to the reject queue unchanged, so a later run can reprocess it
+      * by assigning its ISOIN to this run's ISOREJ; ISOREJL keeps the
+      * reason alongside. A malformed header leaves WK-MSG-CONSUMED
+      * unset, so the whole remaining buffer is copied instead - a
+      * resubmission will simply hit the same header error again
+       WRITE-REJECT-RECORD.
+           ADD 1                          TO MSG-ERROR-CTR
+                                             MSG-REJECT-CTR.
+
+           MOVE SPACES                    TO ISOREJ-REC.
+           IF HDR-ERROR-FOUND
+              MOVE WK-MSG-BUFFER           TO ISOREJ-REC
+           ELSE
+              MOVE WK-MSG-BUFFER (1:WK-MSG-CONSUMED)
+                                  TO ISOREJ-REC (1:WK-MSG-CONSUMED)
+           END-IF.
+           WRITE ISOREJ-REC.
+
+           INITIALIZE ISOREJL-REC.
+           MOVE MSG-SEQ                   TO REJL-MSG-SEQ.
+           MOVE MR-RESULT                 TO REJL-MR-RESULT.
+           MOVE MR-SOURCE-PGM              TO REJL-MR-SOURCE-PGM.
+           MOVE MR-SEVERITY                TO REJL-MR-SEVERITY.
+           MOVE MR-POSITION                TO REJL-MR-POSITION.
+           MOVE MR-DESCRIPTION             TO REJL-MR-DESCRIPTION.
+           WRITE ISOREJL-REC.
+
+      *
+       WRITE-MESSAGE-DETAILS.
+           PERFORM VARYING DTL-IDX FROM 1 BY 1
+           UNTIL DTL-IDX > MIO-DETAILS-TOT
+              INITIALIZE ISOEXT-REC
+              MOVE MSG-SEQ                     TO EXT-MSG-SEQ
+              MOVE MIO-DETAIL-LABEL (DTL-IDX)  TO EXT-DETAIL-LABEL
+              MOVE MIO-DETAIL-VALUE-LEN (DTL-IDX)
+                                                TO EXT-DETAIL-LEN
+              MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX)
+                                                TO EXT-DETAIL-VALUE
+              WRITE ISOEXT-REC
+           END-PERFORM.
+
+      *
+       SHOW-STATISTICS.
+           DISPLAY ' '.
+           DISPLAY '************* X60B001 RECAP *************'.
+           DISPLAY '* MESSAGES READ:   ' MSG-READ-CTR.
+           DISPLAY '* DEBLOCKED OK:    ' MSG-OK-CTR.
+           DISPLAY '* DEBLOCK WARNINGS:' MSG-WARN-CTR.
+           DISPLAY '* DEBLOCK ERRORS:  ' MSG-ERROR-CTR.
+           DISPLAY '* REJECTED:        ' MSG-REJECT-CTR.
+           DISPLAY '* SKIPPED (RESTART):' MSG-SKIP-CTR.
+           DISPLAY '******************************************'.
+           DISPLAY ' '.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION WHEN CALLING ' CC-ISO-DEBLOCKER.
+           PERFORM RAISE-ERROR.
+
+      *
+      * tags the same MR area the deblocker itself would fill in, so a
+      * header-extraction reject lands in ISOREJL next to a deblock
+      * reject with a consistent MR-SOURCE-PGM/MR-RESULT pair
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                   TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR            TO TRUE.
+
+       RAISE-HEADER-ERROR-2.
+           SET HDR-ERROR-FOUND             TO TRUE.
+           MOVE 10                         TO MR-RESULT.
+           MOVE 'invalid 2-byte transmission length header'
+                                            TO MR-DESCRIPTION.
+           MOVE WK-MSG-LEN                 TO WK-MSG-LEN-TEXT.
+           MOVE WK-MSG-LEN-TEXT             TO MR-POSITION.
+           PERFORM SET-MR-SOURCE.
+
+       RAISE-HEADER-ERROR-4.
+           SET HDR-ERROR-FOUND             TO TRUE.
+           MOVE 11                         TO MR-RESULT.
+           MOVE 'invalid 4-byte transmission length header'
+                                            TO MR-DESCRIPTION.
+           MOVE WK-MSG-LEN                 TO WK-MSG-LEN-TEXT.
+           MOVE WK-MSG-LEN-TEXT             TO MR-POSITION.
+           PERFORM SET-MR-SOURCE.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

@@ -0,0 +1,88 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60D003.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60D003
+      * **++ verifica il MAC/checksum di DE128: calcola un checksum
+      * **++ longitudinale sui byte ricevuti in MC-MAC-DATA e lo
+      * **++ confronta con il valore ricevuto in MC-MAC-VALUE; se
+      * **++ diverso, segnala errore su MR.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                PIC X(8)   VALUE 'X60D003'.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-CHECKSUM-AREA.
+         03 WK-ACCUM                PIC 9(9) COMP VALUE ZERO.
+         03 WK-ACCUM-BIN             PIC 9(9) COMP VALUE ZERO.
+         03 WK-RECEIVED-VALUE        PIC X(8)      VALUE SPACE.
+         03 W-IDX                   PIC 9(9) COMP VALUE ZERO.
+      *
+       LINKAGE SECTION.
+       COPY X60MCMAC.
+       COPY X60MCR.
+      *
+       PROCEDURE DIVISION USING MC-MAC MR.
+      *
+       BEGIN.
+           MOVE ZERO                     TO MR-RESULT.
+           MOVE MC-MAC-VALUE              TO WK-RECEIVED-VALUE.
+
+           PERFORM COMPUTE-CHECKSUM.
+
+           IF MC-MAC-VALUE EQUAL WK-RECEIVED-VALUE
+              SET MC-MAC-MATCHED          TO TRUE
+           ELSE
+              SET MC-MAC-NOT-MATCHED      TO TRUE
+              PERFORM RAISE-MAC-MISMATCH-ERROR
+           END-IF.
+
+           GOBACK.
+
+      *
+      * simple longitudinal checksum: WK-ACCUM rolls every byte's
+      * ordinal position into a running total, folded back into a
+      * 9-digit binary accumulator (4 bytes) so FUNCTION HEX-OF gives
+      * the 8 hex characters DE128's fixed 8-byte length expects
+       COMPUTE-CHECKSUM.
+           MOVE ZERO                     TO WK-ACCUM.
+
+           PERFORM VARYING W-IDX FROM 1 BY 1
+                     UNTIL W-IDX > MC-MAC-DATA-LEN
+              COMPUTE WK-ACCUM = FUNCTION MOD
+                 (WK-ACCUM * 31 + FUNCTION ORD (MC-MAC-DATA (W-IDX:1)),
+                  999999999)
+           END-PERFORM.
+
+           MOVE WK-ACCUM                 TO WK-ACCUM-BIN.
+           MOVE FUNCTION HEX-OF (WK-ACCUM-BIN)
+                                         TO MC-MAC-VALUE.
+
+      *
+       RAISE-MAC-MISMATCH-ERROR.
+           MOVE 10                           TO MR-RESULT.
+           STRING 'DE128 MAC mismatch - computed '
+                                              DELIMITED BY SIZE
+                  MC-MAC-VALUE                DELIMITED BY SIZE
+                  ' received '                DELIMITED BY SIZE
+                  WK-RECEIVED-VALUE           DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE '128'                        TO MR-POSITION.
+
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.

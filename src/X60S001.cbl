@@ -0,0 +1,227 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60S001.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60S001
+      * **++ utility online (senza CICS): sfoglia a video, una
+      * **++ transazione alla volta, l'estratto label/value prodotto
+      * **++ da X60B001 - stesso layout di ISOEXT-REC.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOEXT                    ASSIGN TO ISOEXT
+                                            FILE STATUS ISOEXT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      * same layout X60B001 writes; ISOEXT-MSG-SEQ groups the detail
+      * records belonging to the same transaction, the same way
+      * DTL-MSG-SEQ groups X60B002's rebuild input
+       FD ISOEXT                    RECORDING F.
+       01 ISOEXT-REC.
+         03 EXT-MSG-SEQ             PIC 9(9).
+         03 FILLER                  PIC X.
+         03 EXT-DETAIL-LABEL        PIC X(20).
+         03 FILLER                  PIC X.
+         03 EXT-DETAIL-LEN          PIC 9(9).
+         03 FILLER                  PIC X.
+         03 EXT-DETAIL-VALUE        PIC X(4096).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 WK-MAX-SHOWN            PIC 9(2)   VALUE 16.
+      *
+      * up to WK-MAX-SHOWN detail rows of the transaction currently
+      * on screen; a transaction with more rows than that is shown
+      * truncated, flagged by MORE-DETAILS-TRUNCATED
+       01 WK-DETAIL-AREA.
+         03 WK-DTL-SHOWN-TOT        PIC 9(9) COMP VALUE ZERO.
+         03 WK-DTL-MORE-SW          PIC X         VALUE 'N'.
+           88 MORE-DETAILS-TRUNCATED   VALUE 'Y'.
+         03 WK-DTL-ROW OCCURS 16 TIMES.
+           05 WK-DTL-LABEL          PIC X(20)     VALUE SPACE.
+           05 WK-DTL-LEN            PIC ZZZZZZZZ9 VALUE ZERO.
+           05 WK-DTL-VALUE          PIC X(40)     VALUE SPACE.
+      *
+       01 WK-HEADER-AREA.
+         03 WK-TXN-SEQ              PIC ZZZZZZZZ9 VALUE ZERO.
+         03 WK-TXN-CTR-DISP         PIC ZZZZZZZZ9 VALUE ZERO.
+      *
+       01 WK-COMMAND-AREA.
+         03 WK-COMMAND              PIC X(1)      VALUE SPACE.
+           88 CMD-QUIT                 VALUE 'Q' 'q'.
+      *
+       01 WK-MORE-LINE-TEXT          PIC X(40) VALUE SPACE.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-CURR-TXN.
+         03 CURR-MSG-SEQ            PIC 9(9)      VALUE ZERO.
+         03 HAVE-BUFFERED-REC       PIC X         VALUE 'N'.
+           88 BUFFERED-REC-PRESENT     VALUE 'Y'.
+      *
+       01 LS-COUNTERS.
+         03 TXN-CTR                 PIC 9(9) COMP VALUE ZERO.
+         03 DTL-IDX                 PIC 9(9) COMP VALUE ZERO.
+      *
+       01 LS-FILE-STATUSES.
+         03 ISOEXT-FS               PIC XX.
+           88 ISOEXT-OK                VALUE '00'.
+           88 ISOEXT-EOF               VALUE '10'.
+      *
+       SCREEN SECTION.
+       01 SCR-BROWSE.
+         03 BLANK SCREEN.
+         03 LINE 01 COL 01 VALUE 'X60S001 - ISO8583 TRANSACTION BROWSE'.
+         03 LINE 02 COL 01
+            VALUE '-------------------------------------------------'.
+         03 LINE 03 COL 01 VALUE 'TRANSACTION NUMBER: '.
+         03 LINE 03 COL 22 PIC ZZZZZZZZ9      FROM WK-TXN-SEQ.
+         03 LINE 03 COL 40 VALUE 'SEQ IN RUN: '.
+         03 LINE 03 COL 52 PIC ZZZZZZZZ9      FROM WK-TXN-CTR-DISP.
+         03 LINE 05 COL 01
+            VALUE 'LABEL                LEN       VALUE'.
+         03 LINE 06 COL 01 PIC X(20)          FROM WK-DTL-LABEL(01).
+         03 LINE 06 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(01).
+         03 LINE 06 COL 32 PIC X(40)          FROM WK-DTL-VALUE(01).
+         03 LINE 07 COL 01 PIC X(20)          FROM WK-DTL-LABEL(02).
+         03 LINE 07 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(02).
+         03 LINE 07 COL 32 PIC X(40)          FROM WK-DTL-VALUE(02).
+         03 LINE 08 COL 01 PIC X(20)          FROM WK-DTL-LABEL(03).
+         03 LINE 08 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(03).
+         03 LINE 08 COL 32 PIC X(40)          FROM WK-DTL-VALUE(03).
+         03 LINE 09 COL 01 PIC X(20)          FROM WK-DTL-LABEL(04).
+         03 LINE 09 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(04).
+         03 LINE 09 COL 32 PIC X(40)          FROM WK-DTL-VALUE(04).
+         03 LINE 10 COL 01 PIC X(20)          FROM WK-DTL-LABEL(05).
+         03 LINE 10 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(05).
+         03 LINE 10 COL 32 PIC X(40)          FROM WK-DTL-VALUE(05).
+         03 LINE 11 COL 01 PIC X(20)          FROM WK-DTL-LABEL(06).
+         03 LINE 11 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(06).
+         03 LINE 11 COL 32 PIC X(40)          FROM WK-DTL-VALUE(06).
+         03 LINE 12 COL 01 PIC X(20)          FROM WK-DTL-LABEL(07).
+         03 LINE 12 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(07).
+         03 LINE 12 COL 32 PIC X(40)          FROM WK-DTL-VALUE(07).
+         03 LINE 13 COL 01 PIC X(20)          FROM WK-DTL-LABEL(08).
+         03 LINE 13 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(08).
+         03 LINE 13 COL 32 PIC X(40)          FROM WK-DTL-VALUE(08).
+         03 LINE 14 COL 01 PIC X(20)          FROM WK-DTL-LABEL(09).
+         03 LINE 14 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(09).
+         03 LINE 14 COL 32 PIC X(40)          FROM WK-DTL-VALUE(09).
+         03 LINE 15 COL 01 PIC X(20)          FROM WK-DTL-LABEL(10).
+         03 LINE 15 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(10).
+         03 LINE 15 COL 32 PIC X(40)          FROM WK-DTL-VALUE(10).
+         03 LINE 16 COL 01 PIC X(20)          FROM WK-DTL-LABEL(11).
+         03 LINE 16 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(11).
+         03 LINE 16 COL 32 PIC X(40)          FROM WK-DTL-VALUE(11).
+         03 LINE 17 COL 01 PIC X(20)          FROM WK-DTL-LABEL(12).
+         03 LINE 17 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(12).
+         03 LINE 17 COL 32 PIC X(40)          FROM WK-DTL-VALUE(12).
+         03 LINE 18 COL 01 PIC X(20)          FROM WK-DTL-LABEL(13).
+         03 LINE 18 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(13).
+         03 LINE 18 COL 32 PIC X(40)          FROM WK-DTL-VALUE(13).
+         03 LINE 19 COL 01 PIC X(20)          FROM WK-DTL-LABEL(14).
+         03 LINE 19 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(14).
+         03 LINE 19 COL 32 PIC X(40)          FROM WK-DTL-VALUE(14).
+         03 LINE 20 COL 01 PIC X(20)          FROM WK-DTL-LABEL(15).
+         03 LINE 20 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(15).
+         03 LINE 20 COL 32 PIC X(40)          FROM WK-DTL-VALUE(15).
+         03 LINE 21 COL 01 PIC X(20)          FROM WK-DTL-LABEL(16).
+         03 LINE 21 COL 22 PIC ZZZZZZZZ9      FROM WK-DTL-LEN(16).
+         03 LINE 21 COL 32 PIC X(40)          FROM WK-DTL-VALUE(16).
+         03 LINE 22 COL 01 PIC X(40)          FROM WK-MORE-LINE-TEXT.
+         03 LINE 24 COL 01
+            VALUE 'COMMAND (ENTER = NEXT TRANSACTION, Q = QUIT): '.
+         03 LINE 24 COL 50 PIC X(1)           TO   WK-COMMAND.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           PERFORM OPEN-FILES.
+           PERFORM READ-ISOEXT.
+
+           PERFORM UNTIL ISOEXT-EOF OR CMD-QUIT
+              PERFORM BUILD-TRANSACTION
+              IF NOT ISOEXT-EOF OR BUFFERED-REC-PRESENT
+                 PERFORM SHOW-TRANSACTION
+              END-IF
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT ISOEXT.
+           IF NOT ISOEXT-OK
+              DISPLAY 'ISOEXT OPEN ERROR - FS: ' ISOEXT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-ISOEXT.
+           READ ISOEXT.
+           IF NOT ISOEXT-OK AND NOT ISOEXT-EOF
+              DISPLAY 'ISOEXT READ ERROR - FS: ' ISOEXT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE ISOEXT.
+
+      *
+      * accumulate every detail record that shares EXT-MSG-SEQ with
+      * the first record of the group into WK-DETAIL-AREA, up to
+      * WK-MAX-SHOWN rows, stop when the group key changes or the
+      * file ends - mirrors X60B002's BUILD-TRANSACTION
+       BUILD-TRANSACTION.
+           ADD 1                            TO TXN-CTR.
+           INITIALIZE WK-DETAIL-AREA.
+           MOVE EXT-MSG-SEQ                 TO CURR-MSG-SEQ.
+           SET BUFFERED-REC-PRESENT         TO TRUE.
+
+           PERFORM UNTIL ISOEXT-EOF
+           OR EXT-MSG-SEQ NOT EQUAL CURR-MSG-SEQ
+              IF WK-DTL-SHOWN-TOT < WK-MAX-SHOWN
+                 ADD 1                         TO WK-DTL-SHOWN-TOT
+                 MOVE EXT-DETAIL-LABEL         TO WK-DTL-LABEL
+                                                  (WK-DTL-SHOWN-TOT)
+                 MOVE EXT-DETAIL-LEN           TO WK-DTL-LEN
+                                                  (WK-DTL-SHOWN-TOT)
+                 MOVE EXT-DETAIL-VALUE (1:40)  TO WK-DTL-VALUE
+                                                  (WK-DTL-SHOWN-TOT)
+              ELSE
+                 SET MORE-DETAILS-TRUNCATED    TO TRUE
+              END-IF
+              PERFORM READ-ISOEXT
+           END-PERFORM.
+
+      *
+       SHOW-TRANSACTION.
+           MOVE 'N'                         TO HAVE-BUFFERED-REC.
+           MOVE CURR-MSG-SEQ                TO WK-TXN-SEQ.
+           MOVE TXN-CTR                     TO WK-TXN-CTR-DISP.
+
+           MOVE SPACE                       TO WK-MORE-LINE-TEXT.
+           IF MORE-DETAILS-TRUNCATED
+              MOVE '*** ADDITIONAL DETAILS NOT SHOWN ***'
+                                             TO WK-MORE-LINE-TEXT
+           END-IF.
+
+           MOVE SPACE                       TO WK-COMMAND.
+           ACCEPT SCR-BROWSE.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

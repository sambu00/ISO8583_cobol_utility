@@ -0,0 +1,66 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60I003.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60I003
+      * **++ genera il MAC/checksum di DE128: calcola un checksum
+      * **++ longitudinale sui byte ricevuti in MC-MAC-DATA e lo
+      * **++ restituisce in MC-MAC-VALUE - stesso algoritmo di X60D003,
+      * **++ cosi' un messaggio ricostruito da X60I001 e poi ridebloccato
+      * **++ da X60D001 verifica correttamente.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                PIC X(8)   VALUE 'X60I003'.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-CHECKSUM-AREA.
+         03 WK-ACCUM                PIC 9(9) COMP VALUE ZERO.
+         03 WK-ACCUM-BIN             PIC 9(9) COMP VALUE ZERO.
+         03 W-IDX                   PIC 9(9) COMP VALUE ZERO.
+      *
+       LINKAGE SECTION.
+       COPY X60MCMAC.
+       COPY X60MCR.
+      *
+       PROCEDURE DIVISION USING MC-MAC MR.
+      *
+       BEGIN.
+           MOVE ZERO                     TO MR-RESULT.
+
+           PERFORM COMPUTE-CHECKSUM.
+
+           GOBACK.
+
+      *
+      * same algorithm as X60D003's COMPUTE-CHECKSUM - kept as two
+      * separate copies rather than one shared subprogram, the same
+      * way X60D002/X60I002 duplicate TLV logic for their own
+      * directions instead of sharing one routine
+       COMPUTE-CHECKSUM.
+           MOVE ZERO                     TO WK-ACCUM.
+
+           PERFORM VARYING W-IDX FROM 1 BY 1
+                     UNTIL W-IDX > MC-MAC-DATA-LEN
+              COMPUTE WK-ACCUM = FUNCTION MOD
+                 (WK-ACCUM * 31 + FUNCTION ORD (MC-MAC-DATA (W-IDX:1)),
+                  999999999)
+           END-PERFORM.
+
+           MOVE WK-ACCUM                 TO WK-ACCUM-BIN.
+           MOVE FUNCTION HEX-OF (WK-ACCUM-BIN)
+                                         TO MC-MAC-VALUE.

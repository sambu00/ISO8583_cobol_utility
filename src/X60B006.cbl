@@ -0,0 +1,322 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B006.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B006
+      * **++ batch driver: legge un file di messaggi ISO8583 grezzi,
+      * **++ richiama X60D001 per ciascun messaggio e accumula un
+      * **++ report di traffico - conteggio messaggi per MTI e
+      * **++ conteggio occorrenze per data element - scrivendolo su
+      * **++ un file di report al termine dell'elaborazione.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+      * class used to tell a plain numeric DE label ('002') apart from
+      * MTI/BITMAP or a composite subfield label ('048-9F02')
+           CLASS LBL-NUMERIC IS '0' THRU '9'.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOIN                     ASSIGN TO ISOIN
+                                            FILE STATUS ISOIN-FS.
+           SELECT REPRT                     ASSIGN TO REPRT
+                                            FILE STATUS REPRT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD ISOIN                     RECORDING F.
+       01 ISOIN-REC                 PIC X(4096).
+      *
+       FD REPRT                     RECORDING F.
+       01 REPRT-REC                 PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 CC-ISO-DEBLOCKER        PIC X(08)  VALUE 'X60D001'.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      *
+      * one counter per bitmap data element position; DE labels beyond
+      * a plain 3-digit top-level number (TLV subfields) are rolled up
+      * under their parent DE, so DE-STATS-COUNT always reflects how
+      * many messages carried that data element at least once
+       01 DE-STATS-AREA.
+         03 DE-STATS-ENTRY OCCURS 128 TIMES INDEXED BY DE-STATS-IDX.
+           05 DE-STATS-COUNT          PIC 9(9) COMP VALUE ZERO.
+           05 DE-STATS-SEEN-SW        PIC X         VALUE 'N'.
+             88 DE-SEEN-IN-MESSAGE       VALUE 'Y'.
+      *
+      * distinct MTIs seen, built up as they are encountered since
+      * there is no a-priori list of valid MTIs to size a table from
+       01 MTI-STATS-AREA.
+         03 MTI-STATS-TOT           PIC 9(4) COMP VALUE ZERO.
+         03 MTI-STATS-ENTRY OCCURS 50 TIMES INDEXED BY MTI-STATS-IDX.
+           05 MTI-STATS-VALUE        PIC X(4).
+           05 MTI-STATS-COUNT        PIC 9(9) COMP VALUE ZERO.
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 MSG-SEQ                 PIC 9(9) COMP VALUE ZERO.
+         03 MSG-READ-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-OK-CTR              PIC 9(9) COMP VALUE ZERO.
+         03 MSG-WARN-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-ERROR-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 DTL-IDX                 PIC 9(9) COMP VALUE ZERO.
+         03 WK-LABEL-DE-N           PIC 9(3).
+         03 WK-MTI-FOUND-SW         PIC X         VALUE 'N'.
+           88 MTI-ENTRY-FOUND          VALUE 'Y'.
+           88 MTI-ENTRY-NOT-FOUND      VALUE 'N'.
+      *
+       01 LS-PRINT-AREAS.
+         03 PRN-DE                  PIC 999.
+         03 PRN-COUNT                PIC ZZZZZZZ9.
+         03 PRN-MTI                 PIC X(4).
+      *
+       01 LS-FILE-STATUSES.
+         03 ISOIN-FS                PIC XX.
+           88 ISOIN-OK                 VALUE '00'.
+           88 ISOIN-EOF                VALUE '10'.
+         03 REPRT-FS                PIC XX.
+           88 REPRT-OK                 VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B006 START **************'.
+
+           PERFORM OPEN-FILES.
+           PERFORM READ-ISOIN.
+
+           PERFORM UNTIL ISOIN-EOF
+              PERFORM PROCESS-MESSAGE
+              PERFORM READ-ISOIN
+           END-PERFORM.
+
+           PERFORM WRITE-REPORT.
+           PERFORM CLOSE-FILES.
+
+           DISPLAY ' MESSAGES READ:  ' MSG-READ-CTR.
+           DISPLAY ' DEBLOCKED OK:   ' MSG-OK-CTR.
+           DISPLAY ' DEBLOCK WARNINGS: ' MSG-WARN-CTR.
+           DISPLAY ' DEBLOCK ERRORS: ' MSG-ERROR-CTR.
+           DISPLAY ' *************** X60B006 END ***************'.
+
+           IF MSG-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  ISOIN.
+           IF NOT ISOIN-OK
+              DISPLAY 'ISOIN OPEN ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT REPRT.
+           IF NOT REPRT-OK
+              DISPLAY 'REPRT OPEN ERROR - FS: ' REPRT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-ISOIN.
+           READ ISOIN.
+           IF NOT ISOIN-OK AND NOT ISOIN-EOF
+              DISPLAY 'ISOIN READ ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE ISOIN.
+           CLOSE REPRT.
+
+      *
+       PROCESS-MESSAGE.
+           ADD 1                          TO MSG-SEQ
+                                             MSG-READ-CTR.
+
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT
+                      MP-OR-TOT.
+           MOVE ISOIN-REC                 TO MIO-ISO-MESSAGE.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           CALL CC-ISO-DEBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM CHECK-DEBLOCK-RESULT
+           END-CALL.
+
+      *
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * deblock routine did not abort the call, so the message is
+      * still good and gets tallied into the report like any other
+       CHECK-DEBLOCK-RESULT.
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 ADD 1                       TO MSG-OK-CTR
+                 PERFORM TALLY-MESSAGE
+              WHEN MR-SEVERITY-WARNING
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK WARNING - RESULT:'
+                         MR-RESULT ' AT ' MR-POSITION
+                 ADD 1                       TO MSG-OK-CTR
+                 ADD 1                       TO MSG-WARN-CTR
+                 PERFORM TALLY-MESSAGE
+              WHEN OTHER
+                 ADD 1                       TO MSG-ERROR-CTR
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK ERROR - RESULT: '
+                         MR-RESULT ' AT ' MR-POSITION
+           END-EVALUATE.
+
+      *
+       TALLY-MESSAGE.
+      * each DE is only counted once per message even if it repeats
+      * as several TLV subfields under the same parent data element
+           PERFORM VARYING DE-STATS-IDX FROM 1 BY 1
+           UNTIL DE-STATS-IDX > 128
+              MOVE 'N'          TO DE-STATS-SEEN-SW (DE-STATS-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING DTL-IDX FROM 1 BY 1
+           UNTIL DTL-IDX > MIO-DETAILS-TOT
+              PERFORM TALLY-ONE-DETAIL
+           END-PERFORM.
+
+           PERFORM VARYING DE-STATS-IDX FROM 1 BY 1
+           UNTIL DE-STATS-IDX > 128
+              IF DE-SEEN-IN-MESSAGE (DE-STATS-IDX)
+                 ADD 1              TO DE-STATS-COUNT (DE-STATS-IDX)
+              END-IF
+           END-PERFORM.
+
+           PERFORM TALLY-MTI.
+
+      * a top-level DE label is a plain 3-digit number ('002'); MTI,
+      * BITMAP and TLV subfield labels ('048-9F02') are not counted
+      * here individually - the parent DE ('048') already is
+       TALLY-ONE-DETAIL.
+           IF MIO-DETAIL-LABEL (DTL-IDX) (1:3) IS LBL-NUMERIC
+           AND MIO-DETAIL-LABEL (DTL-IDX) (4:1) EQUAL SPACE
+              MOVE MIO-DETAIL-LABEL (DTL-IDX) (1:3) TO WK-LABEL-DE-N
+              IF WK-LABEL-DE-N > ZERO AND WK-LABEL-DE-N <= 128
+                 SET DE-SEEN-IN-MESSAGE (WK-LABEL-DE-N) TO TRUE
+              END-IF
+           END-IF.
+
+      * MIO-DETAIL (1) is always 'MTI', its value the 4-digit MTI
+       TALLY-MTI.
+           SET MTI-ENTRY-NOT-FOUND        TO TRUE.
+           PERFORM VARYING MTI-STATS-IDX FROM 1 BY 1
+           UNTIL MTI-STATS-IDX > MTI-STATS-TOT
+              IF MTI-STATS-VALUE (MTI-STATS-IDX)
+                 EQUAL MIO-DETAIL-VALUE-DATA (1) (1:4)
+                 SET MTI-ENTRY-FOUND      TO TRUE
+                 ADD 1             TO MTI-STATS-COUNT (MTI-STATS-IDX)
+              END-IF
+           END-PERFORM.
+
+           IF MTI-ENTRY-NOT-FOUND
+           AND MTI-STATS-TOT < 50
+              ADD 1                       TO MTI-STATS-TOT
+              MOVE MIO-DETAIL-VALUE-DATA (1) (1:4)
+                                TO MTI-STATS-VALUE (MTI-STATS-TOT)
+              MOVE 1              TO MTI-STATS-COUNT (MTI-STATS-TOT)
+           END-IF.
+
+      *
+       WRITE-REPORT.
+           MOVE SPACE                     TO REPRT-REC.
+           STRING '1TRAFFIC STATISTICS REPORT' DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+           MOVE SPACE                     TO REPRT-REC.
+           WRITE REPRT-REC.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' MESSAGES PER MTI'     DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+           PERFORM VARYING MTI-STATS-IDX FROM 1 BY 1
+           UNTIL MTI-STATS-IDX > MTI-STATS-TOT
+              PERFORM PRINT-MTI-LINE
+           END-PERFORM.
+
+           MOVE SPACE                     TO REPRT-REC.
+           WRITE REPRT-REC.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' MESSAGES PER DATA ELEMENT' DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+           PERFORM VARYING DE-STATS-IDX FROM 1 BY 1
+           UNTIL DE-STATS-IDX > 128
+              IF DE-STATS-COUNT (DE-STATS-IDX) > ZERO
+                 PERFORM PRINT-DE-LINE
+              END-IF
+           END-PERFORM.
+
+      *
+       PRINT-MTI-LINE.
+           MOVE MTI-STATS-VALUE (MTI-STATS-IDX)    TO PRN-MTI.
+           MOVE MTI-STATS-COUNT (MTI-STATS-IDX)    TO PRN-COUNT.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING '   MTI '                DELIMITED BY SIZE
+                  PRN-MTI                  DELIMITED BY SIZE
+                  ' : '                    DELIMITED BY SIZE
+                  PRN-COUNT                DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       PRINT-DE-LINE.
+           MOVE DE-STATS-IDX                       TO PRN-DE.
+           MOVE DE-STATS-COUNT (DE-STATS-IDX)      TO PRN-COUNT.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING '   DE  '                DELIMITED BY SIZE
+                  PRN-DE                   DELIMITED BY SIZE
+                  ' : '                    DELIMITED BY SIZE
+                  PRN-COUNT                DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION WHEN CALLING ' CC-ISO-DEBLOCKER.
+           PERFORM RAISE-ERROR.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

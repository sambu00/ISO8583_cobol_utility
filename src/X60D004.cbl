@@ -0,0 +1,215 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60D004.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60D004
+      * **++ deblock dedicato per i dati di track 2 (DE35): spezza la
+      * **++ stringa in PAN, data di scadenza, service code e dati
+      * **++ discrezionali, con lo stesso linkage dei deblock TLV
+      * **++ (X60D002) cosi' X60D001 lo richiama tramite FMT-TYPE=SPC
+      * **++ / FMT-DEDICATED-PGM senza alcuna modifica al dispatcher.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+      * class to check the expanded track 2 digit stream is well formed
+           CLASS TRACK2-VALID IS '0' THRU '9', 'A' THRU 'F'.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                         PIC X(8) VALUE 'X60D004'.
+         03 CC-HEX                           PIC X(1) VALUE 'H'.
+         03 CC-ASC                           PIC X(1) VALUE 'A'.
+         03 CC-HEX-SEPARATOR                 PIC X(1) VALUE 'D'.
+         03 CC-HEX-PAD                       PIC X(1) VALUE 'F'.
+         03 CC-ASC-SEPARATOR                 PIC X(1) VALUE '='.
+         03 CC-EXP-LEN                       PIC 9(1) VALUE 4.
+         03 CC-SVC-LEN                       PIC 9(1) VALUE 3.
+      *
+       COPY X60MCXLT.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-WORK-AREA.
+         03 T-BUCKET                         PIC X(20) VALUE SPACE.
+         03 V-BUCKET                         PIC X(4096).
+         03 W-FLD-LEN                        PIC 9(9) COMP.
+         03 SEPARATOR-CHAR                   PIC X(1).
+         03 TRACK2-LEN                       PIC 9(9) COMP.
+         03 TRACK2-TEXT                      PIC X(8192).
+         03 SEP-POS                          PIC 9(9) COMP.
+         03 PAN-LEN                          PIC 9(9) COMP.
+         03 DISC-POS                         PIC 9(9) COMP.
+         03 DISC-LEN                         PIC 9(9) COMP.
+
+      **
+       LINKAGE SECTION.
+       COPY X60D002I REPLACING ==:X:== BY ==C==.
+       COPY X60D002O REPLACING ==:X:== BY ==C==.
+       COPY X60MCR.
+
+       PROCEDURE DIVISION USING TLV-C-IN
+                                TLV-C-OUT
+                                MR.
+
+      *
+       BEGIN.
+           MOVE ZERO                     TO LIST-C-TOT.
+           PERFORM EXPAND-TRACK2-TEXT.
+           PERFORM FIND-FIELD-SEPARATOR.
+           PERFORM SPLIT-TRACK2-FIELDS.
+           GOBACK.
+
+      *
+      * a BCD-packed track 2 value carries two digits per byte with
+      * 'D' for the field separator and a trailing 'F' pad nibble when
+      * the unpacked digit count is odd - FUNCTION HEX-OF undoes the
+      * packing the same way APPEND-TAG does for an ordinary TLV value
+       EXPAND-TRACK2-TEXT.
+           IF TLV-C-CONV-FLAG EQUAL CC-HEX
+              MOVE CC-HEX-SEPARATOR          TO SEPARATOR-CHAR
+              COMPUTE TRACK2-LEN = TLV-C-TEXT-LEN * 2
+              MOVE FUNCTION HEX-OF (TLV-C-TEXT-DATA (1:TLV-C-TEXT-LEN))
+                                              TO TRACK2-TEXT
+
+              IF FUNCTION TRIM(TRACK2-TEXT (1:TRACK2-LEN))
+              IS NOT TRACK2-VALID
+                 PERFORM RAISE-INVALID-HEX-VALUE-ERR
+              END-IF
+
+              IF TRACK2-TEXT (TRACK2-LEN:1) EQUAL CC-HEX-PAD
+                 SUBTRACT 1                  FROM TRACK2-LEN
+              END-IF
+           ELSE
+              MOVE CC-ASC-SEPARATOR          TO SEPARATOR-CHAR
+              MOVE TLV-C-TEXT-LEN            TO TRACK2-LEN
+              MOVE TLV-C-TEXT-DATA (1:TLV-C-TEXT-LEN)
+                                              TO TRACK2-TEXT
+
+              IF TLV-C-CONV-FLAG EQUAL CC-ASC
+      * translate an internally-EBCDIC value to its ASCII equivalent,
+      * byte for byte, for transmission to an ASCII host - same rule
+      * APPEND-TAG applies to an ordinary TLV subfield value
+                 INSPECT TRACK2-TEXT (1:TRACK2-LEN)
+                    CONVERTING XLT-IDENTITY-TAB
+                            TO XLT-EBCDIC-TO-ASCII-TAB
+              END-IF
+           END-IF.
+
+      *
+       FIND-FIELD-SEPARATOR.
+           INITIALIZE SEP-POS
+           INSPECT TRACK2-TEXT (1:TRACK2-LEN)
+              TALLYING SEP-POS FOR CHARACTERS
+                       BEFORE INITIAL SEPARATOR-CHAR
+
+           ADD 1                             TO SEP-POS
+           IF SEP-POS > TRACK2-LEN
+              PERFORM RAISE-MISSING-SEPARATOR-ERR
+           END-IF.
+
+      *
+       SPLIT-TRACK2-FIELDS.
+           COMPUTE PAN-LEN = SEP-POS - 1
+           IF PAN-LEN EQUAL ZERO
+              PERFORM RAISE-ZERO-LENGTH-ERROR
+           END-IF
+           MOVE 'PAN'                        TO T-BUCKET
+           MOVE TRACK2-TEXT (1:PAN-LEN)       TO V-BUCKET
+           MOVE PAN-LEN                      TO W-FLD-LEN
+           PERFORM APPEND-FIELD.
+
+           IF TRACK2-LEN < SEP-POS + CC-EXP-LEN + CC-SVC-LEN - 1
+              PERFORM RAISE-TOO-SHORT-ERR
+           END-IF
+
+           MOVE 'EXP'                        TO T-BUCKET
+           MOVE TRACK2-TEXT (SEP-POS + 1:CC-EXP-LEN)
+                                              TO V-BUCKET
+           MOVE CC-EXP-LEN                   TO W-FLD-LEN
+           PERFORM APPEND-FIELD.
+
+           MOVE 'SVC'                        TO T-BUCKET
+           MOVE TRACK2-TEXT (SEP-POS + CC-EXP-LEN + 1:CC-SVC-LEN)
+                                              TO V-BUCKET
+           MOVE CC-SVC-LEN                   TO W-FLD-LEN
+           PERFORM APPEND-FIELD.
+
+           COMPUTE DISC-POS = SEP-POS + CC-EXP-LEN + CC-SVC-LEN + 1
+           IF DISC-POS <= TRACK2-LEN
+              COMPUTE DISC-LEN = TRACK2-LEN - DISC-POS + 1
+              MOVE 'DISC'                    TO T-BUCKET
+              MOVE TRACK2-TEXT (DISC-POS:DISC-LEN)
+                                              TO V-BUCKET
+              MOVE DISC-LEN                  TO W-FLD-LEN
+              PERFORM APPEND-FIELD
+           END-IF.
+
+      *
+       APPEND-FIELD.
+           ADD 1                             TO LIST-C-TOT
+           INITIALIZE EL-C-TAG-ID (LIST-C-TOT)
+                      EL-C-TAG-VALUE-DATA (LIST-C-TOT)
+           MOVE T-BUCKET                     TO EL-C-TAG-ID
+                                                 (LIST-C-TOT)
+           MOVE W-FLD-LEN                    TO EL-C-TAG-VALUE-LEN
+                                                 (LIST-C-TOT)
+           MOVE V-BUCKET                     TO EL-C-TAG-VALUE-DATA
+                                                 (LIST-C-TOT).
+
+      *
+      * --- RUNTIME ERRORS ---
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
+       RAISE-MISSING-SEPARATOR-ERR.
+           MOVE 30                           TO MR-RESULT.
+           MOVE 'track 2 field separator not found'
+                                              TO MR-DESCRIPTION.
+           MOVE TRACK2-TEXT (1:50)            TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+       RAISE-TOO-SHORT-ERR.
+           MOVE 31                           TO MR-RESULT.
+           MOVE 'track 2 data too short for exp/service code'
+                                              TO MR-DESCRIPTION.
+           MOVE TRACK2-TEXT (1:50)            TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+       RAISE-ZERO-LENGTH-ERROR.
+           MOVE 32                           TO MR-RESULT.
+           MOVE 'zero length PAN in track 2 data'
+                                              TO MR-DESCRIPTION.
+           MOVE TRACK2-TEXT (1:50)            TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+       RAISE-INVALID-HEX-VALUE-ERR.
+           MOVE 33                           TO MR-RESULT.
+           MOVE 'hex conversion requested on invalid hex value'
+                                              TO MR-DESCRIPTION.
+           MOVE TLV-C-TEXT-DATA (1:50)        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.

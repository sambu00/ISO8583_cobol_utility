@@ -0,0 +1,363 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B002.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B002
+      * **++ batch driver: legge un file di dettagli label/value,
+      * **++ li raggruppa per transazione, richiama X60I001 per
+      * **++ ciascuna transazione e scrive i messaggi ISO8583
+      * **++ ricostruiti su un file sequenziale.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTLIN                     ASSIGN TO DTLIN
+                                            FILE STATUS DTLIN-FS.
+           SELECT ISOOUT                    ASSIGN TO ISOOUT
+                                            FILE STATUS ISOOUT-FS.
+      * optional control file of FMT table overrides, one record per
+      * DE; absent is not an error, it just means no overrides apply
+           SELECT OPTIONAL FMTOVR           ASSIGN TO FMTOVR
+                                            FILE STATUS FMTOVR-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      * one record per data element detail; DTL-MSG-SEQ groups the
+      * details belonging to the same outbound transaction, the same
+      * way EXT-MSG-SEQ groups X60B001's extract records
+       FD DTLIN                     RECORDING F.
+       01 DTLIN-REC.
+         03 DTL-MSG-SEQ              PIC 9(9).
+         03 FILLER                   PIC X.
+         03 DTL-DETAIL-LABEL         PIC X(20).
+         03 FILLER                   PIC X.
+         03 DTL-DETAIL-LEN           PIC 9(9).
+         03 FILLER                   PIC X.
+         03 DTL-DETAIL-VALUE         PIC X(4096).
+      *
+       FD ISOOUT                    RECORDING F.
+       01 ISOOUT-REC                 PIC X(4096).
+      *
+       FD FMTOVR                    RECORDING F.
+       01 FMTOVR-REC.
+         03 OVR-DE                  PIC 9(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-OUT-CONV            PIC X(1).
+         03 OVR-MASK                PIC X(1).
+         03 OVR-PAD-CHAR            PIC X(1).
+         03 OVR-TYPE                PIC X(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-PATTERN             PIC X(20).
+      * which processing direction this rule applies to - SPACE means
+      * both, same as every entry written before this field existed
+         03 OVR-DIRECTION           PIC X(1).
+           88 OVR-DIRECTION-BOTH       VALUE SPACE.
+           88 OVR-DIRECTION-DEBLOCK    VALUE 'D'.
+           88 OVR-DIRECTION-INBLOCK    VALUE 'I'.
+         03 FILLER                  PIC X(48).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 CC-ISO-INBLOCKER        PIC X(08)  VALUE 'X60I001'.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      * mirrors WK-HDR-MODE in X60B001: when set, ISOOUT-REC is
+      * written with a transmission length header ahead of the
+      * rebuilt message instead of the bare message filling the
+      * whole record (the historical behaviour, still the default)
+         03 WK-HDR-MODE             PIC X      VALUE 'N'.
+           88 HDR-MODE-NONE            VALUE 'N'.
+           88 HDR-MODE-BINARY-2          VALUE 'B'.
+           88 HDR-MODE-ASCII-4         VALUE 'A'.
+      *
+       01 WK-OUT-BUFFER              PIC X(4096).
+       01 WK-OUT-BUFFER-BIN REDEFINES WK-OUT-BUFFER.
+         03 WK-HDR-BIN-LEN           PIC 9(4) COMP.
+         03 FILLER                  PIC X(4094).
+       01 WK-OUT-BUFFER-ASC REDEFINES WK-OUT-BUFFER.
+         03 WK-HDR-ASC-LEN           PIC 9(4).
+         03 FILLER                  PIC X(4092).
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+      *
+      * overrides loaded from FMTOVR at startup, applied to every
+      * transaction for the rest of the run; mirrors MP-OVERRIDE's
+      * layout
+       01 WK-OR-AREA.
+         03 WK-OR-TOT                PIC 9(9) COMP VALUE ZERO.
+         03 WK-OR-TB.
+           05 WK-OR-EL         OCCURS 0 TO 128
+                               DEPENDING ON WK-OR-TOT.
+             07 WK-OR-DE                    PIC 9(3).
+             07 WK-OR-OUT-CONV              PIC X(1).
+             07 WK-OR-MASK                  PIC X(1).
+             07 WK-OR-PAD-CHAR              PIC X(1).
+             07 WK-OR-TYPE                  PIC X(3).
+             07 WK-OR-PATTERN               PIC X(20).
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-CURR-TXN.
+         03 CURR-MSG-SEQ            PIC 9(9)      VALUE ZERO.
+         03 HAVE-BUFFERED-REC       PIC X         VALUE 'N'.
+           88 BUFFERED-REC-PRESENT     VALUE 'Y'.
+      *
+       01 LS-COUNTERS.
+         03 TXN-CTR                 PIC 9(9) COMP VALUE ZERO.
+         03 TXN-OK-CTR              PIC 9(9) COMP VALUE ZERO.
+         03 TXN-WARN-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 TXN-ERROR-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 WK-MSG-LEN              PIC 9(9) COMP VALUE ZERO.
+         03 W-IDX                   PIC 9(9) COMP VALUE ZERO.
+      *
+       01 LS-FILE-STATUSES.
+         03 DTLIN-FS                PIC XX.
+           88 DTLIN-OK                 VALUE '00'.
+           88 DTLIN-EOF                VALUE '10'.
+         03 ISOOUT-FS               PIC XX.
+           88 ISOOUT-OK                VALUE '00'.
+         03 FMTOVR-FS               PIC XX.
+           88 FMTOVR-OK                VALUE '00'.
+           88 FMTOVR-MISSING           VALUE '05'.
+           88 FMTOVR-EOF               VALUE '10'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B002 START **************'.
+
+           PERFORM OPEN-FILES.
+           PERFORM READ-DTLIN.
+
+           PERFORM UNTIL DTLIN-EOF
+              PERFORM BUILD-TRANSACTION
+              IF NOT DTLIN-EOF OR BUFFERED-REC-PRESENT
+                 PERFORM PROCESS-TRANSACTION
+              END-IF
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM SHOW-STATISTICS.
+
+           DISPLAY ' *************** X60B002 END ***************'.
+
+           IF TXN-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  DTLIN.
+           IF NOT DTLIN-OK
+              DISPLAY 'DTLIN OPEN ERROR - FS: ' DTLIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT ISOOUT.
+           IF NOT ISOOUT-OK
+              DISPLAY 'ISOOUT OPEN ERROR - FS: ' ISOOUT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           PERFORM LOAD-FORMAT-OVERRIDES.
+
+      *
+      * FMTOVR is OPTIONAL: an absent control file opens with FS '05'
+      * and simply yields no overrides, which is not an error
+       LOAD-FORMAT-OVERRIDES.
+           OPEN INPUT FMTOVR.
+           IF NOT FMTOVR-OK AND NOT FMTOVR-MISSING
+              DISPLAY 'FMTOVR OPEN ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           IF FMTOVR-OK
+              PERFORM READ-FMTOVR
+              PERFORM UNTIL FMTOVR-EOF
+                 IF NOT OVR-DIRECTION-DEBLOCK
+                    PERFORM APPEND-LOADED-OVERRIDE
+                 END-IF
+                 PERFORM READ-FMTOVR
+              END-PERFORM
+              CLOSE FMTOVR
+           END-IF.
+
+           MOVE WK-OR-TOT                  TO MP-OR-TOT.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > WK-OR-TOT
+              MOVE WK-OR-DE (W-IDX)        TO MP-OR-DE (W-IDX)
+              MOVE WK-OR-OUT-CONV (W-IDX)  TO MP-OR-OUT-CONV (W-IDX)
+              MOVE WK-OR-MASK (W-IDX)      TO MP-OR-MASK (W-IDX)
+              MOVE WK-OR-PAD-CHAR (W-IDX)  TO MP-OR-PAD-CHAR (W-IDX)
+              MOVE WK-OR-TYPE (W-IDX)      TO MP-OR-TYPE (W-IDX)
+              MOVE WK-OR-PATTERN (W-IDX)   TO MP-OR-PATTERN (W-IDX)
+           END-PERFORM.
+
+      *
+       READ-FMTOVR.
+           READ FMTOVR.
+           IF NOT FMTOVR-OK AND NOT FMTOVR-EOF
+              DISPLAY 'FMTOVR READ ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       APPEND-LOADED-OVERRIDE.
+           ADD 1                           TO WK-OR-TOT.
+           MOVE OVR-DE                     TO WK-OR-DE (WK-OR-TOT).
+           MOVE OVR-OUT-CONV                TO WK-OR-OUT-CONV
+                                                (WK-OR-TOT).
+           MOVE OVR-MASK                    TO WK-OR-MASK (WK-OR-TOT).
+           MOVE OVR-PAD-CHAR                TO WK-OR-PAD-CHAR
+                                                (WK-OR-TOT).
+           MOVE OVR-TYPE                    TO WK-OR-TYPE (WK-OR-TOT).
+           MOVE OVR-PATTERN                 TO WK-OR-PATTERN
+                                                (WK-OR-TOT).
+
+      *
+       READ-DTLIN.
+           READ DTLIN.
+           IF NOT DTLIN-OK AND NOT DTLIN-EOF
+              DISPLAY 'DTLIN READ ERROR - FS: ' DTLIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE DTLIN.
+           CLOSE ISOOUT.
+
+      *
+      * accumulate every detail record that shares DTL-MSG-SEQ with
+      * the first record of the group into MIO-DETAILS, stop as soon
+      * as the group key changes or the file ends
+       BUILD-TRANSACTION.
+           INITIALIZE MIO-DETAILS-TOT.
+           MOVE DTL-MSG-SEQ                TO CURR-MSG-SEQ.
+           SET BUFFERED-REC-PRESENT        TO TRUE.
+
+           PERFORM UNTIL DTLIN-EOF
+           OR DTL-MSG-SEQ NOT EQUAL CURR-MSG-SEQ
+              ADD 1                        TO MIO-DETAILS-TOT
+              MOVE DTL-DETAIL-LABEL        TO MIO-DETAIL-LABEL
+                                             (MIO-DETAILS-TOT)
+              MOVE DTL-DETAIL-LEN          TO MIO-DETAIL-VALUE-LEN
+                                             (MIO-DETAILS-TOT)
+              MOVE DTL-DETAIL-VALUE        TO MIO-DETAIL-VALUE-DATA
+                                             (MIO-DETAILS-TOT)
+              PERFORM READ-DTLIN
+           END-PERFORM.
+
+      *
+       PROCESS-TRANSACTION.
+           ADD 1                          TO TXN-CTR.
+           MOVE 'N'                       TO HAVE-BUFFERED-REC.
+
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           CALL CC-ISO-INBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM CHECK-INBLOCK-RESULT
+           END-CALL.
+
+      *
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * inblock routine did not abort the call, so the rebuilt message
+      * is still good and goes through to ISOOUT like any other
+       CHECK-INBLOCK-RESULT.
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 ADD 1                       TO TXN-OK-CTR
+                 PERFORM BUILD-OUTPUT-RECORD
+                 WRITE ISOOUT-REC
+              WHEN MR-SEVERITY-WARNING
+                 DISPLAY 'TRANSACTION ' CURR-MSG-SEQ
+                         ' INBLOCK WARNING - RESULT: ' MR-RESULT
+                         ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 ADD 1                       TO TXN-OK-CTR
+                 ADD 1                       TO TXN-WARN-CTR
+                 PERFORM BUILD-OUTPUT-RECORD
+                 WRITE ISOOUT-REC
+              WHEN OTHER
+                 ADD 1                       TO TXN-ERROR-CTR
+                 DISPLAY 'TRANSACTION ' CURR-MSG-SEQ
+                         ' INBLOCK ERROR - RESULT: ' MR-RESULT
+                         ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+           END-EVALUATE.
+
+      *
+      * writes the rebuilt message into ISOOUT-REC either bare
+      * (HDR-MODE-NONE) or behind the transmission length header
+      * selected by WK-HDR-MODE
+       BUILD-OUTPUT-RECORD.
+           EVALUATE TRUE
+              WHEN HDR-MODE-NONE
+                 MOVE MIO-ISO-MESSAGE          TO ISOOUT-REC
+              WHEN HDR-MODE-BINARY-2
+                 PERFORM COMPUTE-MESSAGE-LENGTH
+                 MOVE SPACE                    TO WK-OUT-BUFFER
+                 MOVE WK-MSG-LEN                TO WK-HDR-BIN-LEN
+                 MOVE MIO-ISO-MESSAGE (1:WK-MSG-LEN)
+                      TO WK-OUT-BUFFER (3:WK-MSG-LEN)
+                 MOVE WK-OUT-BUFFER             TO ISOOUT-REC
+              WHEN HDR-MODE-ASCII-4
+                 PERFORM COMPUTE-MESSAGE-LENGTH
+                 MOVE SPACE                    TO WK-OUT-BUFFER
+                 MOVE WK-MSG-LEN                TO WK-HDR-ASC-LEN
+                 MOVE MIO-ISO-MESSAGE (1:WK-MSG-LEN)
+                      TO WK-OUT-BUFFER (5:WK-MSG-LEN)
+                 MOVE WK-OUT-BUFFER             TO ISOOUT-REC
+           END-EVALUATE.
+
+      *
+      * CC-ISO-INBLOCKER (X60I001) hands back the true built length in
+      * MIO-ISO-MESSAGE-LEN - use it rather than inferring the length
+      * from trailing SPACE, which a space-padded alphanumeric DE
+      * (DE37, DE38, DE43, etc.) at the end of the message would give
+      * a wrong, too-short answer for
+       COMPUTE-MESSAGE-LENGTH.
+           MOVE MIO-ISO-MESSAGE-LEN       TO WK-MSG-LEN.
+
+      *
+       SHOW-STATISTICS.
+           DISPLAY ' '.
+           DISPLAY '************* X60B002 RECAP *************'.
+           DISPLAY '* TRANSACTIONS READ: ' TXN-CTR.
+           DISPLAY '* REBUILT OK:        ' TXN-OK-CTR.
+           DISPLAY '* INBLOCK WARNINGS:  ' TXN-WARN-CTR.
+           DISPLAY '* INBLOCK ERRORS:    ' TXN-ERROR-CTR.
+           DISPLAY '*******************************************'.
+           DISPLAY ' '.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION WHEN CALLING ' CC-ISO-INBLOCKER.
+           PERFORM RAISE-ERROR.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

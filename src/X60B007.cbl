@@ -0,0 +1,397 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B007.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B007
+      * **++ batch driver: legge un file di template, genera N
+      * **++ transazioni sintetiche per ciascun template (valori
+      * **++ letterali, contatori progressivi, data/ora corrente,
+      * **++ data/ora di trasmissione DE7 per i messaggi di network
+      * **++ management), richiama X60I001 e scrive i messaggi
+      * **++ ISO8583 risultanti su un file sequenziale - utile per
+      * **++ popolare ambienti di test senza un estratto di dettagli
+      * **++ reale, incluso un echo test/sign-on/sign-off (MTI 0800,
+      * **++ DE70 301/001/002) con DE7/DE11 generati dal template
+      * **++ invece di dover calcolare a mano la data/ora combinata.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TMPLIN                    ASSIGN TO TMPLIN
+                                            FILE STATUS TMPLIN-FS.
+           SELECT ISOOUT                    ASSIGN TO ISOOUT
+                                            FILE STATUS ISOOUT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      * one record per generated data element; TMPL-TEMPLATE-ID groups
+      * the detail-generation rules belonging to the same template,
+      * the same way DTL-MSG-SEQ groups X60B002's rebuild input
+       FD TMPLIN                    RECORDING F.
+       01 TMPLIN-REC.
+         03 TMPL-TEMPLATE-ID         PIC 9(9).
+         03 FILLER                   PIC X.
+         03 TMPL-MSG-COUNT           PIC 9(5).
+         03 FILLER                   PIC X.
+         03 TMPL-DETAIL-LABEL        PIC X(20).
+         03 FILLER                   PIC X.
+         03 TMPL-GEN-TYPE            PIC X(1).
+           88 GEN-LITERAL               VALUE 'L'.
+           88 GEN-COUNTER               VALUE 'C'.
+           88 GEN-DATE                  VALUE 'D'.
+           88 GEN-TIME                  VALUE 'T'.
+           88 GEN-NETMGMT-TS            VALUE 'N'.
+         03 FILLER                   PIC X.
+         03 TMPL-GEN-LEN             PIC 9(4).
+         03 FILLER                   PIC X.
+         03 TMPL-GEN-VALUE           PIC X(999).
+      *
+       FD ISOOUT                    RECORDING F.
+       01 ISOOUT-REC                 PIC X(4096).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 CC-ISO-INBLOCKER        PIC X(08)  VALUE 'X60I001'.
+         03 WK-MAX-TMPL-DETAILS     PIC 9(4)   VALUE 64.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      *
+      * one row per detail-generation rule belonging to the template
+      * currently loaded; WK-TMPL-CTR-VAL is the running value of a
+      * GEN-COUNTER rule, advanced by one after every message that
+      * rule contributes to, seeded from TMPL-GEN-VALUE the first time
+      * a template with more than WK-MAX-TMPL-DETAILS rules has the
+      * excess silently dropped, flagged by TMPL-DETAILS-TRUNCATED
+       01 WK-TEMPLATE-AREA.
+         03 WK-TMPL-DETAIL-TOT      PIC 9(4) COMP VALUE ZERO.
+         03 WK-TMPL-MORE-SW         PIC X         VALUE 'N'.
+           88 TMPL-DETAILS-TRUNCATED   VALUE 'Y'.
+         03 WK-TMPL-DETAIL-ROW OCCURS 64 TIMES.
+           05 WK-TMPL-LABEL          PIC X(20).
+           05 WK-TMPL-GEN-TYPE       PIC X(1).
+             88 WK-GEN-LITERAL          VALUE 'L'.
+             88 WK-GEN-COUNTER          VALUE 'C'.
+             88 WK-GEN-DATE             VALUE 'D'.
+             88 WK-GEN-TIME             VALUE 'T'.
+             88 WK-GEN-NETMGMT-TS       VALUE 'N'.
+           05 WK-TMPL-GEN-LEN        PIC 9(4).
+           05 WK-TMPL-GEN-VALUE      PIC X(999).
+           05 WK-TMPL-CTR-VAL        PIC 9(18).
+      *
+       01 WK-COUNTER-AREA.
+         03 WK-CTR-DISP             PIC 9(18).
+      *
+       01 WK-CURRENT-DATE-AREA.
+         03 WK-CURRENT-DATE         PIC 9(8).
+      *
+       01 WK-CURRENT-TIME-AREA.
+         03 WK-CURRENT-TIME         PIC 9(8).
+      *
+      * DE7 transmission date & time (MMDDHHMMSS), as required by
+      * network management messages (echo test, sign-on, sign-off)
+       01 WK-NETMGMT-TS-AREA.
+         03 WK-NETMGMT-TS           PIC 9(10).
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-CURR-TMPL.
+         03 CURR-TEMPLATE-ID        PIC 9(9)      VALUE ZERO.
+         03 CURR-MSG-COUNT          PIC 9(5)      VALUE ZERO.
+         03 HAVE-BUFFERED-REC       PIC X         VALUE 'N'.
+           88 BUFFERED-REC-PRESENT     VALUE 'Y'.
+      *
+       01 LS-COUNTERS.
+         03 TMPL-CTR                PIC 9(9) COMP VALUE ZERO.
+         03 MSG-CTR                 PIC 9(9) COMP VALUE ZERO.
+         03 MSG-OK-CTR               PIC 9(9) COMP VALUE ZERO.
+         03 MSG-WARN-CTR             PIC 9(9) COMP VALUE ZERO.
+         03 MSG-ERROR-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 TMPL-TRUNC-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 W-IDX                   PIC 9(9) COMP VALUE ZERO.
+         03 W-GEN-IDX                PIC 9(9) COMP VALUE ZERO.
+      *
+       01 LS-FILE-STATUSES.
+         03 TMPLIN-FS                PIC XX.
+           88 TMPLIN-OK                 VALUE '00'.
+           88 TMPLIN-EOF                VALUE '10'.
+         03 ISOOUT-FS               PIC XX.
+           88 ISOOUT-OK                VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B007 START **************'.
+
+           PERFORM OPEN-FILES.
+           PERFORM READ-TMPLIN.
+
+           PERFORM UNTIL TMPLIN-EOF
+              PERFORM BUILD-TEMPLATE
+              IF NOT TMPLIN-EOF OR BUFFERED-REC-PRESENT
+                 PERFORM GENERATE-FROM-TEMPLATE
+              END-IF
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM SHOW-STATISTICS.
+
+           DISPLAY ' *************** X60B007 END ***************'.
+
+           IF MSG-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  TMPLIN.
+           IF NOT TMPLIN-OK
+              DISPLAY 'TMPLIN OPEN ERROR - FS: ' TMPLIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT ISOOUT.
+           IF NOT ISOOUT-OK
+              DISPLAY 'ISOOUT OPEN ERROR - FS: ' ISOOUT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           MOVE ZERO                      TO MP-OR-TOT.
+
+      *
+       READ-TMPLIN.
+           READ TMPLIN.
+           IF NOT TMPLIN-OK AND NOT TMPLIN-EOF
+              DISPLAY 'TMPLIN READ ERROR - FS: ' TMPLIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE TMPLIN.
+           CLOSE ISOOUT.
+
+      *
+      * accumulate every generation rule that shares TMPL-TEMPLATE-ID
+      * with the first record of the group into WK-TEMPLATE-AREA,
+      * stop as soon as the group key changes or the file ends -
+      * mirrors X60B002's BUILD-TRANSACTION
+       BUILD-TEMPLATE.
+           ADD 1                            TO TMPL-CTR.
+           MOVE ZERO                        TO WK-TMPL-DETAIL-TOT.
+           MOVE 'N'                         TO WK-TMPL-MORE-SW.
+           MOVE TMPL-TEMPLATE-ID            TO CURR-TEMPLATE-ID.
+           MOVE TMPL-MSG-COUNT              TO CURR-MSG-COUNT.
+           SET BUFFERED-REC-PRESENT         TO TRUE.
+
+           PERFORM UNTIL TMPLIN-EOF
+           OR TMPL-TEMPLATE-ID NOT EQUAL CURR-TEMPLATE-ID
+              IF WK-TMPL-DETAIL-TOT < WK-MAX-TMPL-DETAILS
+                 ADD 1                      TO WK-TMPL-DETAIL-TOT
+                 MOVE TMPL-DETAIL-LABEL     TO WK-TMPL-LABEL
+                                              (WK-TMPL-DETAIL-TOT)
+                 MOVE TMPL-GEN-TYPE         TO WK-TMPL-GEN-TYPE
+                                              (WK-TMPL-DETAIL-TOT)
+                 MOVE TMPL-GEN-LEN          TO WK-TMPL-GEN-LEN
+                                              (WK-TMPL-DETAIL-TOT)
+                 MOVE TMPL-GEN-VALUE        TO WK-TMPL-GEN-VALUE
+                                              (WK-TMPL-DETAIL-TOT)
+                 MOVE ZERO                  TO WK-TMPL-CTR-VAL
+                                              (WK-TMPL-DETAIL-TOT)
+              ELSE
+                 SET TMPL-DETAILS-TRUNCATED TO TRUE
+              END-IF
+              PERFORM READ-TMPLIN
+           END-PERFORM.
+
+           IF TMPL-DETAILS-TRUNCATED
+              ADD 1                         TO TMPL-TRUNC-CTR
+              DISPLAY 'TEMPLATE ' CURR-TEMPLATE-ID
+                      ' HAS MORE THAN ' WK-MAX-TMPL-DETAILS
+                      ' DETAIL RULES - EXCESS RULES DROPPED'
+           END-IF.
+
+      *
+      * generates CURR-MSG-COUNT synthetic messages from the rules
+      * loaded into WK-TEMPLATE-AREA, one X60I001 call per message
+       GENERATE-FROM-TEMPLATE.
+           MOVE 'N'                         TO HAVE-BUFFERED-REC.
+
+           PERFORM GENERATE-ONE-MESSAGE
+              VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > CURR-MSG-COUNT.
+
+      *
+       GENERATE-ONE-MESSAGE.
+           ADD 1                          TO MSG-CTR.
+           PERFORM BUILD-DETAILS-FOR-MESSAGE.
+
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT.
+           MOVE WK-ISO-VERSION             TO MP-VERSION.
+           MOVE WK-TRACE-MODE              TO MP-TRACE-MODE.
+
+           CALL CC-ISO-INBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM CHECK-INBLOCK-RESULT
+           END-CALL.
+
+      *
+      * evaluates every generation rule in the current template into
+      * one MIO-DETAIL entry, then advances any GEN-COUNTER rule's
+      * running value for the next message
+       BUILD-DETAILS-FOR-MESSAGE.
+           MOVE WK-TMPL-DETAIL-TOT          TO MIO-DETAILS-TOT.
+
+           PERFORM VARYING W-GEN-IDX FROM 1 BY 1
+                     UNTIL W-GEN-IDX > WK-TMPL-DETAIL-TOT
+              MOVE WK-TMPL-LABEL (W-GEN-IDX)
+                                  TO MIO-DETAIL-LABEL (W-GEN-IDX)
+              MOVE WK-TMPL-GEN-LEN (W-GEN-IDX)
+                                  TO MIO-DETAIL-VALUE-LEN (W-GEN-IDX)
+              EVALUATE TRUE
+                 WHEN WK-GEN-LITERAL (W-GEN-IDX)
+                    PERFORM GENERATE-LITERAL-VALUE
+                 WHEN WK-GEN-COUNTER (W-GEN-IDX)
+                    PERFORM GENERATE-COUNTER-VALUE
+                 WHEN WK-GEN-DATE (W-GEN-IDX)
+                    PERFORM GENERATE-DATE-VALUE
+                 WHEN WK-GEN-TIME (W-GEN-IDX)
+                    PERFORM GENERATE-TIME-VALUE
+                 WHEN WK-GEN-NETMGMT-TS (W-GEN-IDX)
+                    PERFORM GENERATE-NETMGMT-TS-VALUE
+              END-EVALUATE
+           END-PERFORM.
+
+      *
+       GENERATE-LITERAL-VALUE.
+           MOVE WK-TMPL-GEN-VALUE (W-GEN-IDX)
+                (1:WK-TMPL-GEN-LEN (W-GEN-IDX))
+                TO MIO-DETAIL-VALUE-DATA (W-GEN-IDX)
+                   (1:WK-TMPL-GEN-LEN (W-GEN-IDX)).
+
+      *
+      * first call for a counter rule seeds WK-TMPL-CTR-VAL from the
+      * template's starting value, every later call just advances it
+       GENERATE-COUNTER-VALUE.
+           IF WK-TMPL-CTR-VAL (W-GEN-IDX) EQUAL ZERO
+              MOVE WK-TMPL-GEN-VALUE (W-GEN-IDX)
+                   TO WK-TMPL-CTR-VAL (W-GEN-IDX)
+           END-IF.
+
+           MOVE WK-TMPL-CTR-VAL (W-GEN-IDX)   TO WK-CTR-DISP.
+           MOVE WK-CTR-DISP
+                (19 - WK-TMPL-GEN-LEN (W-GEN-IDX) : WK-TMPL-GEN-LEN
+                                                     (W-GEN-IDX))
+                TO MIO-DETAIL-VALUE-DATA (W-GEN-IDX)
+                   (1:WK-TMPL-GEN-LEN (W-GEN-IDX)).
+
+           ADD 1                         TO WK-TMPL-CTR-VAL (W-GEN-IDX).
+
+      *
+       GENERATE-DATE-VALUE.
+           ACCEPT WK-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WK-CURRENT-DATE
+                (9 - WK-TMPL-GEN-LEN (W-GEN-IDX) : WK-TMPL-GEN-LEN
+                                                    (W-GEN-IDX))
+                TO MIO-DETAIL-VALUE-DATA (W-GEN-IDX)
+                   (1:WK-TMPL-GEN-LEN (W-GEN-IDX)).
+
+      *
+       GENERATE-TIME-VALUE.
+           ACCEPT WK-CURRENT-TIME FROM TIME.
+           MOVE WK-CURRENT-TIME
+                (9 - WK-TMPL-GEN-LEN (W-GEN-IDX) : WK-TMPL-GEN-LEN
+                                                    (W-GEN-IDX))
+                TO MIO-DETAIL-VALUE-DATA (W-GEN-IDX)
+                   (1:WK-TMPL-GEN-LEN (W-GEN-IDX)).
+
+      *
+      * DE7-style transmission date & time: MMDD from today's date
+      * followed by HHMMSS from the current time, 10 digits total -
+      * the combination a network management message template (echo
+      * test, sign-on, sign-off) needs and GEN-DATE/GEN-TIME alone
+      * can't give it, since each only sees its own half of the clock
+       GENERATE-NETMGMT-TS-VALUE.
+           ACCEPT WK-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WK-CURRENT-TIME FROM TIME.
+           MOVE WK-CURRENT-DATE (5:4)        TO WK-NETMGMT-TS (1:4).
+           MOVE WK-CURRENT-TIME (1:6)        TO WK-NETMGMT-TS (5:6).
+
+           MOVE WK-NETMGMT-TS
+                (11 - WK-TMPL-GEN-LEN (W-GEN-IDX) : WK-TMPL-GEN-LEN
+                                                     (W-GEN-IDX))
+                TO MIO-DETAIL-VALUE-DATA (W-GEN-IDX)
+                   (1:WK-TMPL-GEN-LEN (W-GEN-IDX)).
+
+      *
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * inblock routine did not abort the call, so the generated
+      * message is still good and goes through to ISOOUT like any other
+       CHECK-INBLOCK-RESULT.
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 ADD 1                       TO MSG-OK-CTR
+                 MOVE MIO-ISO-MESSAGE          TO ISOOUT-REC
+                 WRITE ISOOUT-REC
+              WHEN MR-SEVERITY-WARNING
+                 DISPLAY 'TEMPLATE ' CURR-TEMPLATE-ID
+                         ' MESSAGE ' W-IDX
+                         ' INBLOCK WARNING - RESULT: ' MR-RESULT
+                         ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 ADD 1                       TO MSG-OK-CTR
+                 ADD 1                       TO MSG-WARN-CTR
+                 MOVE MIO-ISO-MESSAGE          TO ISOOUT-REC
+                 WRITE ISOOUT-REC
+              WHEN OTHER
+                 ADD 1                       TO MSG-ERROR-CTR
+                 DISPLAY 'TEMPLATE ' CURR-TEMPLATE-ID
+                         ' MESSAGE ' W-IDX
+                         ' INBLOCK ERROR - RESULT: ' MR-RESULT
+                         ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+           END-EVALUATE.
+
+      *
+       SHOW-STATISTICS.
+           DISPLAY ' '.
+           DISPLAY '************* X60B007 RECAP *************'.
+           DISPLAY '* TEMPLATES READ:    ' TMPL-CTR.
+           DISPLAY '* TEMPLATES TRUNCATED:' TMPL-TRUNC-CTR.
+           DISPLAY '* MESSAGES GENERATED:' MSG-CTR.
+           DISPLAY '* GENERATED OK:      ' MSG-OK-CTR.
+           DISPLAY '* INBLOCK WARNINGS:  ' MSG-WARN-CTR.
+           DISPLAY '* INBLOCK ERRORS:    ' MSG-ERROR-CTR.
+           DISPLAY '*******************************************'.
+           DISPLAY ' '.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION WHEN CALLING ' CC-ISO-INBLOCKER.
+           PERFORM RAISE-ERROR.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

@@ -18,6 +18,8 @@
        FILE-CONTROL.
            SELECT TCIN                      ASSIGN TO TCIN
                                             FILE STATUS TCIN-FS.
+           SELECT TCIN2                     ASSIGN TO TCIN2
+                                            FILE STATUS TCIN2-FS.
       **
        DATA DIVISION.
       *
@@ -34,6 +36,7 @@
            05 TCIN-ISO8583-TCT      PIC X(06).
              88 TCIN-ISO8583-TCT-INCAS   VALUE 'X54088' 'X54090'.
              88 TCIN-ISO8583-TCT-STRATUS VALUE 'X54089'.
+             88 TCIN-ISO8583-TCT-BASE24  VALUE 'X54091'.
            05 FILLER                PIC X.
            05 TCIN-EXPECTED-CHECK   PIC X.
              88 TCIN-EXPECTED-EQUAL      VALUE '='.
@@ -45,16 +48,64 @@
          03 TCIN-FMT-REC-OVERRIDE   PIC X(30).
          03 FILLER                  PIC X(806).
 
+      * Test cases for CC-ISO-INBLOCKER (X60I001): unlike TCIN, the
+      * input is a table of MIO-DETAIL entries built from scratch, and
+      * the expected result is the rebuilt MIO-ISO-MESSAGE, not just
+      * an MR-RESULT code. The expected message is carried as a hex
+      * string (TCIN2-EXPECTED-MSG-HEX) so a record that must include
+      * the non-printable bitmap bytes still stays plain text.
+       FD TCIN2                     RECORDING F.
+       01 TCIN2-REC.
+         03 TCIN2-PARMS.
+           05 TCIN2-DESCRIPTION      PIC X(50).
+           05 FILLER                 PIC X.
+           05 TCIN2-ISO8583-VERSION  PIC X(02).
+             88 TCIN2-ISO8583-VERSION-87  VALUE '87'.
+             88 TCIN2-ISO8583-VERSION-93  VALUE '93'.
+           05 FILLER                 PIC X.
+           05 TCIN2-ISO8583-TCT      PIC X(06).
+             88 TCIN2-ISO8583-TCT-INCAS   VALUE 'X54088' 'X54090'.
+             88 TCIN2-ISO8583-TCT-STRATUS VALUE 'X54089'.
+             88 TCIN2-ISO8583-TCT-BASE24  VALUE 'X54091'.
+           05 FILLER                 PIC X.
+           05 TCIN2-EXPECTED-CHECK   PIC X.
+             88 TCIN2-EXPECTED-EQUAL      VALUE '='.
+             88 TCIN2-EXPECTED-NOT-EQUAL  VALUE '!'.
+           05 TCIN2-EXPECTED         PIC 9(04).
+           05 FILLER                 PIC X.
+         03 TCIN2-DETAILS-TOT       PIC 9(03).
+         03 FILLER                  PIC X.
+         03 TCIN2-DETAIL OCCURS 20 TIMES.
+           05 TCIN2-DETAIL-LABEL      PIC X(20).
+           05 TCIN2-DETAIL-VALUE-LEN  PIC 9(03).
+           05 TCIN2-DETAIL-VALUE-DATA PIC X(40).
+         03 FILLER                  PIC X.
+         03 TCIN2-EXPECTED-MSG-LEN  PIC 9(04).
+         03 FILLER                  PIC X.
+      * hex pairs decoding to the expected MIO-ISO-MESSAGE bytes;
+      * only the first TCIN2-EXPECTED-MSG-LEN bytes are checked, but
+      * every position must still hold a valid hex digit, so pad
+      * unused trailing positions with '0', not SPACE.
+         03 TCIN2-EXPECTED-MSG-HEX  PIC X(800).
+         03 FILLER                  PIC X(276).
+
       *
        WORKING-STORAGE SECTION.
        01 CC-ISO-DEBLOCKER          PIC X(08) VALUE 'X60D001'.
+       01 CC-ISO-INBLOCKER          PIC X(08) VALUE 'X60I001'.
+       01 WS-MRC-CODE                PIC 9(2).
+       01 WS-MRC-FOUND-SW            PIC X.
+         88 MRC-FOUND                  VALUE 'Y'.
+         88 MRC-NOT-FOUND               VALUE 'N'.
 
        COPY X60MIO.
        COPY X60MCP.
        COPY X60MCR.
+       COPY X60MCERR.
        COPY X60MCFMT.
        COPY X60MCF01.
        COPY X60MCF02.
+       COPY X60MCF03.
 
       *
        LOCAL-STORAGE SECTION.
@@ -71,6 +122,16 @@
          03 TCIN-FS                 PIC XX.
            88 TCIN-OK                 VALUE '00'.
            88 TCIN-EOF                VALUE '10'.
+         03 TCIN2-FS                PIC XX.
+           88 TCIN2-OK                VALUE '00'.
+           88 TCIN2-EOF               VALUE '10'.
+      *
+       01 LS-INBLOCK-AREAS.
+         03 INB-IDX                 PIC 9(3) COMP.
+         03 INB-EXPECTED-MSG        PIC X(400).
+      *
+       01 LS-FMT-SEED-AREAS.
+         03 FMT-SEED-IDX            PIC 9(3) COMP.
 
       **
        PROCEDURE DIVISION.
@@ -78,6 +139,8 @@
        MAIN.
            DISPLAY ' ************** X60DTS01 START **************'.
 
+           PERFORM SET-SAMPLE-FMT-TABLES.
+
            PERFORM OPEN-TEST-CASES-FILE.
            PERFORM READ-TEST-CASES-FILE.
 
@@ -88,6 +151,16 @@
 
            PERFORM CLOSE-TEST-CASES-FILE.
 
+           PERFORM OPEN-TEST-CASES-FILE-2.
+           PERFORM READ-TEST-CASES-FILE-2.
+
+           PERFORM UNTIL TCIN2-EOF
+              PERFORM EXECUTE-TEST-CASE-2
+              PERFORM READ-TEST-CASES-FILE-2
+           END-PERFORM
+
+           PERFORM CLOSE-TEST-CASES-FILE-2.
+
            PERFORM SHOW-STATISTICS.
 
            DISPLAY ' *************** X60DTS01 END ***************'.
@@ -98,6 +171,74 @@
 
            GOBACK.
 
+      *
+      * copies the literal FMT-SEED-TAB-xxx rows from X60MCF01/02/03
+      * into their matching OCCURS DEPENDING ON FMT-MSG-xxx table,
+      * since those tables cannot carry a VALUE clause themselves
+       SET-SAMPLE-FMT-TABLES.
+           MOVE 13                     TO FMT-TOT-INCAS.
+           PERFORM VARYING FMT-SEED-IDX FROM 1 BY 1
+           UNTIL FMT-SEED-IDX > FMT-TOT-INCAS
+              PERFORM SEED-ONE-INCAS-ROW
+           END-PERFORM.
+
+           MOVE 12                     TO FMT-TOT-STRATUS.
+           PERFORM VARYING FMT-SEED-IDX FROM 1 BY 1
+           UNTIL FMT-SEED-IDX > FMT-TOT-STRATUS
+              PERFORM SEED-ONE-STRATUS-ROW
+           END-PERFORM.
+
+           MOVE 10                     TO FMT-TOT-BASE24.
+           PERFORM VARYING FMT-SEED-IDX FROM 1 BY 1
+           UNTIL FMT-SEED-IDX > FMT-TOT-BASE24
+              PERFORM SEED-ONE-BASE24-ROW
+           END-PERFORM.
+
+      *
+       SEED-ONE-INCAS-ROW.
+           MOVE FSI-DE (FMT-SEED-IDX)
+                                TO FMT-DE-INCAS (FMT-SEED-IDX).
+           MOVE FSI-OUT-CONV (FMT-SEED-IDX)
+                                TO FMT-OUT-CONV-INCAS (FMT-SEED-IDX).
+           MOVE FSI-MASK (FMT-SEED-IDX)
+                                TO FMT-MASK-INCAS (FMT-SEED-IDX).
+           MOVE FSI-PAD-CHAR (FMT-SEED-IDX)
+                                TO FMT-PAD-CHAR-INCAS (FMT-SEED-IDX).
+           MOVE FSI-TYPE (FMT-SEED-IDX)
+                                TO FMT-TYPE-INCAS (FMT-SEED-IDX).
+           MOVE FSI-PATTERN (FMT-SEED-IDX)
+                                TO FMT-PATTERN-INCAS (FMT-SEED-IDX).
+
+      *
+       SEED-ONE-STRATUS-ROW.
+           MOVE FSS-DE (FMT-SEED-IDX)
+                                TO FMT-DE-STRATUS (FMT-SEED-IDX).
+           MOVE FSS-OUT-CONV (FMT-SEED-IDX)
+                                TO FMT-OUT-CONV-STRATUS (FMT-SEED-IDX).
+           MOVE FSS-MASK (FMT-SEED-IDX)
+                                TO FMT-MASK-STRATUS (FMT-SEED-IDX).
+           MOVE FSS-PAD-CHAR (FMT-SEED-IDX)
+                                TO FMT-PAD-CHAR-STRATUS (FMT-SEED-IDX).
+           MOVE FSS-TYPE (FMT-SEED-IDX)
+                                TO FMT-TYPE-STRATUS (FMT-SEED-IDX).
+           MOVE FSS-PATTERN (FMT-SEED-IDX)
+                                TO FMT-PATTERN-STRATUS (FMT-SEED-IDX).
+
+      *
+       SEED-ONE-BASE24-ROW.
+           MOVE FSB-DE (FMT-SEED-IDX)
+                                TO FMT-DE-BASE24 (FMT-SEED-IDX).
+           MOVE FSB-OUT-CONV (FMT-SEED-IDX)
+                                TO FMT-OUT-CONV-BASE24 (FMT-SEED-IDX).
+           MOVE FSB-MASK (FMT-SEED-IDX)
+                                TO FMT-MASK-BASE24 (FMT-SEED-IDX).
+           MOVE FSB-PAD-CHAR (FMT-SEED-IDX)
+                                TO FMT-PAD-CHAR-BASE24 (FMT-SEED-IDX).
+           MOVE FSB-TYPE (FMT-SEED-IDX)
+                                TO FMT-TYPE-BASE24 (FMT-SEED-IDX).
+           MOVE FSB-PATTERN (FMT-SEED-IDX)
+                                TO FMT-PATTERN-BASE24 (FMT-SEED-IDX).
+
       *
        OPEN-TEST-CASES-FILE.
            OPEN INPUT TCIN.
@@ -125,6 +266,33 @@
               PERFORM RAISE-ERROR
            END-IF.
 
+      *
+       OPEN-TEST-CASES-FILE-2.
+           OPEN INPUT TCIN2.
+
+           IF NOT TCIN2-OK
+              DISPLAY 'TEST CASES FILE 2 OPEN ERROR - FS: ' TCIN2-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-TEST-CASES-FILE-2.
+           READ TCIN2.
+
+           IF NOT TCIN2-OK AND NOT TCIN2-EOF
+              DISPLAY 'TEST CASES FILE 2 READ ERROR - FS: ' TCIN2-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-TEST-CASES-FILE-2.
+           CLOSE TCIN2.
+
+           IF NOT TCIN2-OK
+              DISPLAY 'TEST CASES FILE 2 CLOSE ERROR - FS: ' TCIN2-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
       *
        EXECUTE-TEST-CASE.
            ADD 1                          TO TEST-CASE-CTR.
@@ -153,6 +321,10 @@
               MOVE FMT-MSG-STRATUS             TO MIO-FMT
            END-IF.
 
+           IF TCIN-ISO8583-TCT-BASE24
+              MOVE FMT-MSG-BASE24              TO MIO-FMT
+           END-IF.
+
            MOVE TCIN-ISO-MSG                   TO MIO-ISO-MESSAGE.
 
            IF TCIN-FMT-REC-OVERRIDE NOT EQUAL SPACE
@@ -196,10 +368,139 @@
                  DISPLAY 'AT POSITION: ' MR-POSITION
                  DISPLAY 'DESCRIPTION: '
                          FUNCTION TRIM(MR-DESCRIPTION)
+                 PERFORM LOOKUP-MR-CATALOG
+              END-IF
+              DISPLAY ' '
+           END-IF.
+
+      * look up the canonical catalog entry for MR-SOURCE-PGM and
+      * MR-RESULT (see X60MCERR) and show it alongside the caller's
+      * own MR-DESCRIPTION, since the same MR-RESULT code is reused
+      * across X60D001/X60D002/X60I001/X60I002 for unrelated things
+       LOOKUP-MR-CATALOG.
+           SET MRC-NOT-FOUND            TO TRUE.
+           MOVE MR-RESULT                 TO WS-MRC-CODE.
+
+           SEARCH ALL MR-CATALOG-ENTRY
+              AT END
+                 SET MRC-NOT-FOUND        TO TRUE
+              WHEN MRC-PGM (MRC-IDX) EQUAL MR-SOURCE-PGM
+               AND MRC-CODE (MRC-IDX) EQUAL WS-MRC-CODE
+                 SET MRC-FOUND            TO TRUE
+           END-SEARCH.
+
+           IF MRC-FOUND
+              DISPLAY 'CATALOG: '
+                      FUNCTION TRIM(MRC-DESCRIPTION (MRC-IDX))
+                      ' (' MRC-SEVERITY (MRC-IDX) ')'
+           END-IF.
+
+      *
+       EXECUTE-TEST-CASE-2.
+           ADD 1                          TO TEST-CASE-CTR.
+
+           PERFORM SET-TEST-CASE-INPUT-2.
+
+           CALL CC-ISO-INBLOCKER USING MIO MIO-FMT
+                                       MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR-2
+                NOT ON EXCEPTION PERFORM TEST-CASE-CHECK-2
+           END-CALL.
+
+      *
+       SET-TEST-CASE-INPUT-2.
+           INITIALIZE MIO
+                      FMT-TOT
+                      MP-OR-TOT.
+
+           MOVE TCIN2-ISO8583-VERSION          TO MP-VERSION
+
+           IF TCIN2-ISO8583-TCT-INCAS
+              MOVE FMT-MSG-INCAS               TO MIO-FMT
+           END-IF.
+
+           IF TCIN2-ISO8583-TCT-STRATUS
+              MOVE FMT-MSG-STRATUS             TO MIO-FMT
+           END-IF.
+
+           IF TCIN2-ISO8583-TCT-BASE24
+              MOVE FMT-MSG-BASE24              TO MIO-FMT
+           END-IF.
+
+           MOVE TCIN2-DETAILS-TOT               TO MIO-DETAILS-TOT.
+
+           PERFORM VARYING INB-IDX FROM 1 BY 1
+           UNTIL INB-IDX > TCIN2-DETAILS-TOT
+              MOVE TCIN2-DETAIL-LABEL (INB-IDX)
+                                        TO MIO-DETAIL-LABEL (INB-IDX)
+              MOVE TCIN2-DETAIL-VALUE-LEN (INB-IDX)
+                                    TO MIO-DETAIL-VALUE-LEN (INB-IDX)
+              MOVE TCIN2-DETAIL-VALUE-DATA (INB-IDX)
+                                    TO MIO-DETAIL-VALUE-DATA (INB-IDX)
+           END-PERFORM.
+
+      *
+       TEST-CASE-CHECK-2.
+           SET TEST-CASE-FAILED           TO TRUE
+
+           EVALUATE TRUE
+              WHEN TCIN2-EXPECTED-EQUAL
+                 IF MR-RESULT EQUAL TCIN2-EXPECTED
+                    SET TEST-CASE-PASSED  TO TRUE
+                 END-IF
+              WHEN TCIN2-EXPECTED-NOT-EQUAL
+                 IF MR-RESULT NOT EQUAL TCIN2-EXPECTED
+                    SET TEST-CASE-PASSED  TO TRUE
+                 END-IF
+           END-EVALUATE.
+
+      * when the call succeeded as expected and an expected message
+      * was supplied, also check the rebuilt message bytes match
+           IF TEST-CASE-PASSED
+           AND MR-RESULT EQUAL ZERO
+           AND TCIN2-EXPECTED-MSG-LEN > ZERO
+              PERFORM CHECK-EXPECTED-MESSAGE
+           END-IF.
+
+           PERFORM SHOW-TEST-CASE-RESULT-2.
+
+      *
+       CHECK-EXPECTED-MESSAGE.
+           MOVE FUNCTION HEX-TO-CHAR (TCIN2-EXPECTED-MSG-HEX)
+                                        TO INB-EXPECTED-MSG.
+
+           IF MIO-ISO-MESSAGE (1:TCIN2-EXPECTED-MSG-LEN)
+              NOT EQUAL INB-EXPECTED-MSG (1:TCIN2-EXPECTED-MSG-LEN)
+              SET TEST-CASE-FAILED        TO TRUE
+           END-IF.
+
+      *
+       SHOW-TEST-CASE-RESULT-2.
+           IF TEST-CASE-PASSED
+              ADD 1                       TO TEST-CASE-PASSED-CTR
+              DISPLAY '---> TEST CASE ' TEST-CASE-CTR ' -PASSED-'
+           ELSE
+              ADD 1                       TO TEST-CASE-FAILED-CTR
+              DISPLAY ' '
+              DISPLAY '!!-> TEST CASE ' TEST-CASE-CTR ' -FAILED- <-!!'
+              DISPLAY FUNCTION TRIM(TCIN2-DESCRIPTION)
+                      ' - EXPECTED ' TCIN2-EXPECTED-CHECK
+                      ' ' TCIN2-EXPECTED
+                      ' - ACTUAL: ' MR-RESULT
+              IF MR-RESULT NOT EQUAL ZERO
+                 DISPLAY 'AT POSITION: ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: '
+                         FUNCTION TRIM(MR-DESCRIPTION)
+                 PERFORM LOOKUP-MR-CATALOG
               END-IF
               DISPLAY ' '
            END-IF.
 
+      *
+       RAISE-CALL-ERROR-2.
+           DISPLAY 'CALL EXCEPTION WHEN CALLING ' CC-ISO-INBLOCKER
+           PERFORM RAISE-ERROR.
+
       *
        SHOW-STATISTICS.
            DISPLAY ' '.

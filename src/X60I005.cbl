@@ -0,0 +1,139 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60I005.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60I005
+      * **++ inblock dedicato per i dati a uso privato (DE48/DE62):
+      * **++ ricompone la sequenza flat di sottocampi tag(2)+
+      * **++ lunghezza(3)+valore - controparte di X60D005, stesso
+      * **++ linkage degli inblock TLV (X60I002) cosi' X60I001 lo
+      * **++ richiama tramite FMT-TYPE=SPC senza alcuna modifica.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                         PIC X(8) VALUE 'X60I005'.
+         03 CC-HEX                           PIC X(1) VALUE 'H'.
+         03 CC-ASC                           PIC X(1) VALUE 'A'.
+         03 CC-LEN-LEN                       PIC 9(1) VALUE 3.
+      *
+       COPY X60MCXLT.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-WORK-AREA.
+         03 IDX                              PIC 9(9) COMP.
+         03 DET-IDX                          PIC 9(9) COMP.
+         03 PVT-LEN                          PIC 9(9) COMP.
+         03 PVT-TEXT                         PIC X(8192).
+         03 SUBFLD-LEN-NUM                   PIC 9(3).
+         03 SUBFLD-LEN-TEXT                  PIC X(3).
+         03 PACKED-TEXT                      PIC X(4096).
+         03 PACKED-LEN                       PIC 9(9) COMP.
+
+      **
+       LINKAGE SECTION.
+       COPY X60I002I REPLACING ==:X:== BY ==C==.
+       COPY X60I002O REPLACING ==:X:== BY ==C==.
+       COPY X60MCR.
+
+       PROCEDURE DIVISION USING TLV-C-IN
+                                TLV-C-OUT
+                                MR.
+
+      *
+       BEGIN.
+           INITIALIZE PVT-TEXT.
+           MOVE 1                            TO IDX.
+
+           PERFORM VARYING DET-IDX FROM 1 BY 1
+           UNTIL DET-IDX > TLV-C-DET-TOT
+              PERFORM APPEND-SUBFIELD
+           END-PERFORM.
+
+           COMPUTE PVT-LEN = IDX - 1.
+           PERFORM PACK-PVT-TEXT.
+           GOBACK.
+
+      *
+       APPEND-SUBFIELD.
+           IF FUNCTION LENGTH (FUNCTION TRIM
+              (TLV-C-DET-LABEL (DET-IDX))) NOT EQUAL 2
+              PERFORM RAISE-INVALID-TAG-ERR
+           END-IF
+
+           MOVE TLV-C-DET-LABEL (DET-IDX) (1:2)
+                                              TO PVT-TEXT (IDX:2)
+           ADD 2                             TO IDX.
+
+           MOVE TLV-C-DET-VALUE-LEN (DET-IDX) TO SUBFLD-LEN-NUM
+           MOVE SUBFLD-LEN-NUM                TO SUBFLD-LEN-TEXT
+           MOVE SUBFLD-LEN-TEXT               TO PVT-TEXT
+                                                  (IDX:CC-LEN-LEN)
+           ADD CC-LEN-LEN                     TO IDX.
+
+           IF TLV-C-DET-VALUE-LEN (DET-IDX) NOT EQUAL ZERO
+              MOVE TLV-C-DET-VALUE-DATA (DET-IDX)
+                   (1:TLV-C-DET-VALUE-LEN (DET-IDX))
+                                              TO PVT-TEXT (IDX:)
+              ADD TLV-C-DET-VALUE-LEN (DET-IDX)
+                                              TO IDX
+           END-IF.
+
+      *
+      * pack the rebuilt tag/length/value stream back to binary for a
+      * HEX DE, same BCD convention as DE35 (see X60I004); an ASCII DE
+      * just needs its internal EBCDIC translated from ASCII, byte for
+      * byte, same as BUILD-TLV-VALUE does in X60I002
+       PACK-PVT-TEXT.
+           IF TLV-C-CONV-FLAG EQUAL CC-HEX
+              MOVE PVT-TEXT (1:PVT-LEN)        TO PACKED-TEXT
+              INSPECT PACKED-TEXT REPLACING ALL SPACE BY '0'
+              MOVE FUNCTION HEX-TO-CHAR (PACKED-TEXT)
+                                                TO PACKED-TEXT
+              COMPUTE PACKED-LEN = PVT-LEN / 2
+
+              MOVE PACKED-LEN                  TO TLV-C-TEXT-LEN
+              MOVE PACKED-TEXT (1:PACKED-LEN)  TO TLV-C-TEXT-DATA
+           ELSE
+              IF TLV-C-CONV-FLAG EQUAL CC-ASC
+                 INSPECT PVT-TEXT (1:PVT-LEN)
+                    CONVERTING XLT-IDENTITY-TAB
+                            TO XLT-ASCII-TO-EBCDIC-TAB
+              END-IF
+              MOVE PVT-LEN                     TO TLV-C-TEXT-LEN
+              MOVE PVT-TEXT (1:PVT-LEN)        TO TLV-C-TEXT-DATA
+           END-IF.
+
+      *
+      * --- RUNTIME ERRORS ---
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
+       RAISE-INVALID-TAG-ERR.
+           MOVE 30                           TO MR-RESULT.
+           MOVE 'detail label is not a 2-char private sub-elem tag'
+                                              TO MR-DESCRIPTION.
+           MOVE TLV-C-DET-LABEL (DET-IDX) TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.

@@ -0,0 +1,231 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B009.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B009
+      * **++ batch driver: legge una specifica FMTOVR in formato
+      * **++ "a foglio di calcolo" (un record di testo per DE, campi
+      * **++ separati da virgola - lo stesso formato che un foglio di
+      * **++ calcolo produce esportando in CSV) e rigenera da zero il
+      * **++ file di controllo FMTOVR usato da X60B001/X60B002/X60D001/
+      * **++ X60I001, cosi' che chi mantiene le regole di formattazione
+      * **++ possa lavorare su un foglio di calcolo invece che sul
+      * **++ file FMTOVR a posizioni fisse.
+      * **++
+      * **++ ogni riga vuota, o la cui prima colonna non e' un numero
+      * **++ di 3 cifre (tipicamente la riga di intestazione del
+      * **++ foglio), viene saltata senza essere considerata un errore;
+      * **++ una riga con un DE numerico ma con un altro campo non
+      * **++ valido viene invece scartata e contata come errore, senza
+      * **++ interrompere l'elaborazione delle righe seguenti.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+      * class to check NUMVAL input
+           CLASS NUMVAL-VALID IS '0' THRU '9', SPACE.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * spreadsheet-style specification, one logical row per DE
+           SELECT FMTSPEC                   ASSIGN TO FMTSPEC
+                                            FILE STATUS FMTSPEC-FS.
+      * control file rewritten from scratch by this run
+           SELECT FMTOVR                    ASSIGN TO FMTOVR
+                                            FILE STATUS FMTOVR-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD FMTSPEC                    RECORDING F.
+       01 FMTSPEC-REC                PIC X(200).
+      *
+       FD FMTOVR                    RECORDING F.
+       01 FMTOVR-REC.
+         03 OVR-DE                  PIC 9(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-OUT-CONV            PIC X(1).
+         03 OVR-MASK                PIC X(1).
+         03 OVR-PAD-CHAR            PIC X(1).
+         03 OVR-TYPE                PIC X(3).
+         03 FILLER                  PIC X(1).
+         03 OVR-PATTERN             PIC X(20).
+      * which processing direction this rule applies to - SPACE means
+      * both, same as every entry written before this field existed
+         03 OVR-DIRECTION           PIC X(1).
+           88 OVR-DIRECTION-BOTH       VALUE SPACE.
+           88 OVR-DIRECTION-DEBLOCK    VALUE 'D'.
+           88 OVR-DIRECTION-INBLOCK    VALUE 'I'.
+         03 FILLER                  PIC X(48).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 PGM-NAME                PIC X(08)  VALUE 'X60B009'.
+      *
+      * one column per FMTOVR field, in the order they appear on each
+      * spreadsheet row; unstring target for WK-SPEC-FIELD below
+       01 WK-SPEC-COLUMNS.
+         03 WK-COL-DE                PIC X(10)  VALUE SPACE.
+         03 WK-COL-OUT-CONV          PIC X(10)  VALUE SPACE.
+         03 WK-COL-MASK              PIC X(10)  VALUE SPACE.
+         03 WK-COL-PAD-CHAR          PIC X(10)  VALUE SPACE.
+         03 WK-COL-TYPE              PIC X(10)  VALUE SPACE.
+         03 WK-COL-PATTERN           PIC X(20)  VALUE SPACE.
+         03 WK-COL-DIRECTION         PIC X(10)  VALUE SPACE.
+      *
+      * set by SPLIT-SPEC-COLUMNS when a column of the CSV row is too
+      * wide for its receiving WK-COL-xxx item (e.g. a pattern column
+      * over 20 characters, wider than OVR-PATTERN can hold)
+       01 WK-SPEC-SWITCHES.
+         03 WK-COL-OVERFLOW-SW       PIC X         VALUE 'N'.
+           88 SPEC-COLUMN-OVERFLOW      VALUE 'Y'.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 SPEC-READ-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 SPEC-SKIP-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 SPEC-ERROR-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 SPEC-WRITTEN-CTR         PIC 9(9) COMP VALUE ZERO.
+      *
+       01 LS-FILE-STATUSES.
+         03 FMTSPEC-FS               PIC XX.
+           88 FMTSPEC-OK                VALUE '00'.
+           88 FMTSPEC-EOF               VALUE '10'.
+         03 FMTOVR-FS                PIC XX.
+           88 FMTOVR-OK                 VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B009 START **************'.
+
+           PERFORM OPEN-FILES.
+           PERFORM READ-FMTSPEC.
+
+           PERFORM UNTIL FMTSPEC-EOF
+              PERFORM PROCESS-SPEC-RECORD
+              PERFORM READ-FMTSPEC
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM SHOW-STATISTICS.
+
+           DISPLAY ' *************** X60B009 END ***************'.
+
+           IF SPEC-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  FMTSPEC.
+           IF NOT FMTSPEC-OK
+              DISPLAY 'FMTSPEC OPEN ERROR - FS: ' FMTSPEC-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT FMTOVR.
+           IF NOT FMTOVR-OK
+              DISPLAY 'FMTOVR OPEN ERROR - FS: ' FMTOVR-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-FMTSPEC.
+           READ FMTSPEC.
+           IF NOT FMTSPEC-OK AND NOT FMTSPEC-EOF
+              DISPLAY 'FMTSPEC READ ERROR - FS: ' FMTSPEC-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE FMTSPEC.
+           CLOSE FMTOVR.
+
+      *
+      * a blank row, or a row whose DE column is not 3 numeric digits,
+      * is a header/comment row, not a data row - skip it quietly
+       PROCESS-SPEC-RECORD.
+           ADD 1                            TO SPEC-READ-CTR.
+
+           IF FMTSPEC-REC EQUAL SPACE
+              ADD 1                         TO SPEC-SKIP-CTR
+           ELSE
+              PERFORM SPLIT-SPEC-COLUMNS
+              IF WK-COL-DE (1:3) IS NOT NUMVAL-VALID
+              OR WK-COL-DE (1:3) EQUAL SPACE
+                 ADD 1                      TO SPEC-SKIP-CTR
+              ELSE
+                 PERFORM VALIDATE-AND-WRITE-OVERRIDE
+              END-IF
+           END-IF.
+
+      *
+       SPLIT-SPEC-COLUMNS.
+           MOVE SPACE                       TO WK-SPEC-COLUMNS.
+           MOVE 'N'                         TO WK-COL-OVERFLOW-SW.
+           UNSTRING FMTSPEC-REC DELIMITED BY ','
+              INTO WK-COL-DE
+                   WK-COL-OUT-CONV
+                   WK-COL-MASK
+                   WK-COL-PAD-CHAR
+                   WK-COL-TYPE
+                   WK-COL-PATTERN
+                   WK-COL-DIRECTION
+              ON OVERFLOW
+                 SET SPEC-COLUMN-OVERFLOW   TO TRUE
+           END-UNSTRING.
+
+      * rejects a data row with a non-numeric DE (caught above), a
+      * direction column other than D/I/blank, or a pattern column
+      * too long for OVR-PATTERN - writes every other row through to
+      * FMTOVR unchanged
+       VALIDATE-AND-WRITE-OVERRIDE.
+           IF SPEC-COLUMN-OVERFLOW
+              DISPLAY 'SPEC ROW ' SPEC-READ-CTR
+                      ' COLUMN TOO WIDE: ' FMTSPEC-REC (1:40)
+              ADD 1                         TO SPEC-ERROR-CTR
+           ELSE
+           IF WK-COL-DIRECTION NOT EQUAL SPACE
+           AND WK-COL-DIRECTION (1:1) NOT EQUAL 'D'
+           AND WK-COL-DIRECTION (1:1) NOT EQUAL 'I'
+              DISPLAY 'SPEC ROW ' SPEC-READ-CTR
+                      ' INVALID DIRECTION: ' WK-COL-DIRECTION
+              ADD 1                         TO SPEC-ERROR-CTR
+           ELSE
+              INITIALIZE FMTOVR-REC
+              MOVE WK-COL-DE (1:3)          TO OVR-DE
+              MOVE WK-COL-OUT-CONV (1:1)    TO OVR-OUT-CONV
+              MOVE WK-COL-MASK (1:1)        TO OVR-MASK
+              MOVE WK-COL-PAD-CHAR (1:1)    TO OVR-PAD-CHAR
+              MOVE WK-COL-TYPE (1:3)        TO OVR-TYPE
+              MOVE WK-COL-PATTERN           TO OVR-PATTERN
+              MOVE WK-COL-DIRECTION (1:1)   TO OVR-DIRECTION
+              WRITE FMTOVR-REC
+              ADD 1                         TO SPEC-WRITTEN-CTR
+           END-IF
+           END-IF.
+
+      *
+       SHOW-STATISTICS.
+           DISPLAY ' '.
+           DISPLAY '************* X60B009 RECAP *************'.
+           DISPLAY '* SPEC ROWS READ:  ' SPEC-READ-CTR.
+           DISPLAY '* ROWS SKIPPED:    ' SPEC-SKIP-CTR.
+           DISPLAY '* ROWS WRITTEN:    ' SPEC-WRITTEN-CTR.
+           DISPLAY '* ROWS IN ERROR:   ' SPEC-ERROR-CTR.
+           DISPLAY '******************************************'.
+           DISPLAY ' '.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

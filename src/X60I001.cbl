@@ -14,7 +14,11 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA
       * class to check NUMVAL input
-           CLASS NUMVAL-VALID IS '0' THRU '9', SPACE.
+           CLASS NUMVAL-VALID IS '0' THRU '9', SPACE
+      * classes to check MTI class/function/origin digits
+           CLASS MTI-CLASS-VALID IS '1' THRU '8'
+           CLASS MTI-FUNC-VALID  IS '0' THRU '5'
+           CLASS MTI-ORIG-VALID  IS '0' THRU '4'.
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -26,11 +30,18 @@
        WORKING-STORAGE SECTION.
 
        01 WK-LITERALS.
+         03 PGM-NAME                PIC X(8)   VALUE 'X60I001'.
          03 CC-DE-PRESENT           PIC X(1)   VALUE '1'.
          03 CC-FIXED                PIC X(1)   VALUE 'F'.
          03 CC-TLV                  PIC X(3)   VALUE 'TLV'.
          03 CC-SPC                  PIC X(3)   VALUE 'SPC'.
          03 CC-TLV-ROUTINE          PIC X(8)   VALUE 'X60_002'.
+         03 CC-MAC-GENERATE-ROUTINE PIC X(8)   VALUE 'X60I003'.
+      * number of digits a variable DE's length prefix can sanely hold
+      * (LLVAR/LLLVAR/LLLLVAR) - guards the 10 ** DE-LENGTH exponent
+      * below against a corrupt or out-of-range structure table entry
+         03 WK-MIN-VAR-LEN-DIGITS   PIC 9(1)   VALUE 1.
+         03 WK-MAX-VAR-LEN-DIGITS   PIC 9(1)   VALUE 4.
 
       **
        LOCAL-STORAGE SECTION.
@@ -49,7 +60,7 @@
          03 ISOMSG-POS              PIC 9(9) COMP.
          03 PADDING-BYTES           PIC 9(9) COMP.
          03 VARIABLE-LENGTH         PIC 9(9) COMP.
-         03 FOUND-DE-VALUE          PIC X(999).
+         03 FOUND-DE-VALUE          PIC X(4096).
          03 FOUND-DE-VALUE-LEN      PIC 9(9) COMP.
          03 PREV-ERR-POS            PIC X(50).
          03 DE-VAR-LEN-N            PIC 9(3).
@@ -59,17 +70,27 @@
          03 FIRST-DASH-POS          PIC 9(9) COMP.
          03 FIRST-SPACE-POS         PIC 9(9) COMP.
          03 VAR-LEN-START-POS       PIC 9(9) COMP.
+         03 WK-PAD-CHAR             PIC X(1) VALUE SPACE.
+         03 FMT-EL-FOUND-SW         PIC X    VALUE 'N'.
+           88 FMT-EL-FOUND             VALUE 'Y'.
+           88 FMT-EL-NOT-FOUND         VALUE 'N'.
+         03 RULE-MATCH-SW           PIC X    VALUE 'N'.
+           88 RULE-MTI-FOUND           VALUE 'Y'.
+           88 RULE-MTI-NOT-FOUND       VALUE 'N'.
 
       *
        01 MTI-AREA.
          03 MTI                     PIC X(4).
 
-      *
+      * 192 positions: primary (1-64) + secondary (65-128) + tertiary
+      * (129-192), the last only meaningful when DE65 (the secondary
+      * bitmap's own first bit) would flag a further continuation
        01 BITMAPS-AREA.
-         03 ISO-MSG-BITMAP          PIC X(128).
+         03 ISO-MSG-BITMAP          PIC X(192).
          03 FILLER REDEFINES ISO-MSG-BITMAP.
            05 ISO-MSG-BITMAP1       PIC X(064).
            05 ISO-MSG-BITMAP2       PIC X(064).
+           05 ISO-MSG-BITMAP3       PIC X(064).
 
       *
        01 BUILD-MESSAGE-AREA.
@@ -103,11 +124,17 @@
                15 BUF-LABEL        PIC X(20).
                15 BUF-VALUE.
                  20 BUF-VALUE-LEN PIC 9(9) COMP.
-                 20 BUF-VALUE-DATA PIC X(999).
+                 20 BUF-VALUE-DATA PIC X(4096).
 
       *
        COPY X60MCSTR.
 
+      *
+       COPY X60MCMTI.
+
+      *
+       COPY X60MCMAC.
+
       *
        COPY X60I002I REPLACING ==:X:== BY ==C==.
 
@@ -134,12 +161,22 @@
            MOVE ZERO                            TO MR-RESULT
            MOVE 1                               TO BUILD-MSG-POS
 
+           IF MP-TRACE-ON
+              PERFORM TRACE-CALL-ENTRY
+           END-IF.
+
       * Set iso message version
            PERFORM SET-ISO-MSG-VERSION.
 
       * Apply format override depending on input parameters
            PERFORM APPLY-FORMAT-OVERRIDE
 
+      * keep FMT-EL ordered on FMT-DE so FORMAT-DATA-ELEMENT can
+      * binary search it instead of scanning up to 500 entries per DE
+           IF FMT-TOT > ZERO
+              SORT FMT-EL ASCENDING KEY FMT-DE
+           END-IF
+
       * sort input elements
            SORT MIO-DETAIL ASCENDING KEY MIO-DETAIL-LABEL.
 
@@ -161,9 +198,24 @@
            END-PERFORM.
            PERFORM PROCESS-DETAIL-BUFFER
 
+      * reject a structurally invalid MTI before building the message
+           PERFORM VALIDATE-MTI.
+
+      * reject a message missing a DE mandatory for this MTI, or
+      * carrying a DE that is not expected on this MTI
+           PERFORM VALIDATE-MTI-DE-RULES.
+
+      * append DE128 MAC/checksum covering every byte built so far,
+      * if the caller asked for it
+           PERFORM GENERATE-MAC.
+
       * set message_area with MTI, BITMAP, ÝDE001¨, build_area
            PERFORM SET-ISO-MESSAGE.
 
+           IF MP-TRACE-ON
+              PERFORM TRACE-CALL-EXIT
+           END-IF.
+
            GOBACK.
 
       *
@@ -171,8 +223,8 @@
            EVALUATE TRUE
               WHEN MP-VERSION-87
                  MOVE ISO-MSG-V87               TO ISO-MSG-STRUCT
-      *       WHEN MP-VERSION-93
-      *          MOVE ISO-MSG-V93               TO ISO-MSG-STRUCT
+              WHEN MP-VERSION-93
+                 MOVE ISO-MSG-V93               TO ISO-MSG-STRUCT
               WHEN OTHER
                  PERFORM RAISE-INVALID-VERSION
            END-EVALUATE.
@@ -198,6 +250,52 @@
                                         TO FMT-EL (FMT-IDX)
            END-PERFORM.
 
+      * check message class (digit 2), function (digit 3) and origin
+      * (digit 4) digits of the MTI against the values allowed for our
+      * network, instead of writing out whatever the caller supplied
+       VALIDATE-MTI.
+           IF MTI IS NOT NUMVAL-VALID
+              PERFORM RAISE-INVALID-MTI-ERROR
+           ELSE
+              IF MTI(2:1) IS NOT MTI-CLASS-VALID
+              OR MTI(3:1) IS NOT MTI-FUNC-VALID
+              OR MTI(4:1) IS NOT MTI-ORIG-VALID
+                 PERFORM RAISE-INVALID-MTI-ERROR
+              END-IF
+           END-IF.
+
+      * check every rule that applies to this MTI: a mandatory DE
+      * whose bit is off, or a not-expected DE whose bit is on
+       VALIDATE-MTI-DE-RULES.
+           SET RULE-MTI-NOT-FOUND                 TO TRUE.
+
+           PERFORM VARYING RULE-IDX FROM 1 BY 1 UNTIL RULE-IDX > 46
+              IF RULE-MTI (RULE-IDX) EQUAL MTI
+                 SET RULE-MTI-FOUND                 TO TRUE
+                 EVALUATE TRUE
+                    WHEN RULE-MANDATORY (RULE-IDX)
+                    AND ISO-MSG-BITMAP (RULE-DE (RULE-IDX):1)
+                        NOT EQUAL CC-DE-PRESENT
+                       PERFORM RAISE-MANDATORY-DE-MISSING-ERROR
+                    WHEN RULE-NOT-EXPECTED (RULE-IDX)
+                    AND ISO-MSG-BITMAP (RULE-DE (RULE-IDX):1)
+                        EQUAL CC-DE-PRESENT
+                       PERFORM RAISE-DE-NOT-EXPECTED-ERROR
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              END-IF
+           END-PERFORM.
+
+      * an MTI with no entries at all in the rule table isn't an
+      * error - it simply was never added to X60MCMTI - but the
+      * caller should know none of the mandatory/not-expected checks
+      * above actually ran for this message, so warn rather than
+      * abort
+           IF RULE-MTI-NOT-FOUND
+              PERFORM RAISE-MTI-NOT-RULED-WARNING
+           END-IF.
+
       *
        SET-DETAIL-BASE.
            INITIALIZE DETAIL-BASE.
@@ -266,11 +364,21 @@
            IF BUFFER-BASE EQUAL 'MTI'
               MOVE BUF-VALUE-DATA (1)      TO MTI
            ELSE
-              SET DE-IDX           TO 1
-              SEARCH ISO-MSG-DE VARYING DE-IDX
-                 AT END CONTINUE
+      * ISO-MSG-DE is kept sorted on DE-DESCR (see X60MCSTR), so a
+      * binary search replaces the old linear scan of all 128 entries
+              SEARCH ALL ISO-MSG-DE
+                 AT END
+      * DE129-192 (tertiary bitmap range) have no structural
+      * definition in ISO-MSG-STRUCT for either version - reject a
+      * detail in that range now rather than silently dropping it,
+      * same as X60D001 rejects the equivalent bitmap bit on deblock
+                    IF BUFFER-DE-N >= 129 AND BUFFER-DE-N <= 192
+                       PERFORM RAISE-DE-NOT-DEFINED-ERROR
+                    END-IF
                  WHEN DE-DESCR(DE-IDX) EQUAL BUFFER-DE-X
                     IF DE-DESCR(DE-IDX) NOT EQUAL '001' *> skip DE001
+                    AND (DE-DESCR(DE-IDX) NOT EQUAL '128'
+                         OR NOT MP-MAC-GENERATE) *> skip DE128
                        PERFORM FORMAT-DATA-ELEMENT
                     END-IF
               END-SEARCH
@@ -281,14 +389,19 @@
            IF DE-FMT(DE-IDX) EQUAL CC-FIXED
               PERFORM FORMAT-FIXED-DATA-ELEMENT
            ELSE
-      * search for composed data elements
-              SET FMT-IDX          TO 1
-              SEARCH FMT-EL VARYING FMT-IDX
-                 AT END
-                    PERFORM FORMAT-VARIABLE-DATA-ELEMENT
-                 WHEN FMT-DE(FMT-IDX) EQUAL BUFFER-DE-N
-                    PERFORM FORMAT-COMPLEX-DATA-ELEMENT
-              END-SEARCH
+      * search for composed data elements; FMT-EL is kept sorted on
+      * FMT-DE (see BEGIN), so a binary search replaces the old
+      * linear scan of all FMT-TOT entries
+              IF FMT-TOT EQUAL ZERO
+                 PERFORM FORMAT-VARIABLE-DATA-ELEMENT
+              ELSE
+                 SEARCH ALL FMT-EL
+                    AT END
+                       PERFORM FORMAT-VARIABLE-DATA-ELEMENT
+                    WHEN FMT-DE(FMT-IDX) EQUAL BUFFER-DE-N
+                       PERFORM FORMAT-COMPLEX-DATA-ELEMENT
+                 END-SEARCH
+              END-IF
            END-IF.
 
       * set bitmap element
@@ -313,16 +426,37 @@
              POINTER BUILD-MSG-POS
            END-STRING.
 
-      * padding SPACE
+      * pad with the FMT-EL override pad character, defaulting
+      * to SPACE when no override entry exists for this DE
+           PERFORM GET-PAD-CHAR
+
            COMPUTE PADDING-BYTES = DE-LENGTH(DE-IDX) -
                                    BUF-VALUE-LEN (1)
            PERFORM PADDING-BYTES TIMES
-              STRING ' '               DELIMITED BY SIZE
+              STRING WK-PAD-CHAR       DELIMITED BY SIZE
                 INTO BUILD-MSG-TEXT
                 POINTER BUILD-MSG-POS
               END-STRING
            END-PERFORM.
 
+      *
+       GET-PAD-CHAR.
+           MOVE SPACE                        TO WK-PAD-CHAR
+           SET FMT-EL-NOT-FOUND               TO TRUE
+
+           IF FMT-TOT > ZERO
+              SEARCH ALL FMT-EL
+                 AT END CONTINUE
+                 WHEN FMT-DE(FMT-IDX) EQUAL BUFFER-DE-N
+                    SET FMT-EL-FOUND         TO TRUE
+              END-SEARCH
+           END-IF.
+
+           IF FMT-EL-FOUND
+           AND FMT-PAD-CHAR(FMT-IDX) NOT EQUAL SPACE
+              MOVE FMT-PAD-CHAR(FMT-IDX)     TO WK-PAD-CHAR
+           END-IF.
+
       *
        FORMAT-VARIABLE-DATA-ELEMENT.
       *    only 1 element is expected in buffer
@@ -330,6 +464,8 @@
               PERFORM RAISE-MORE-THAN-1-DETAIL-ERR
            END-IF.
 
+           PERFORM CHECK-VARIABLE-LENGTH-DIGITS.
+
       * value exceedes maximum possible length
       *   10 ^ DE-LENGTH(IDX) -1: maximum number expressed in
       *   DE-LENGTH(IDX) digits
@@ -372,10 +508,12 @@
                 NOT ON EXCEPTION PERFORM CHECK-CALL-RESULT
            END-CALL
 
+           PERFORM CHECK-VARIABLE-LENGTH-DIGITS.
+
       * value exceedes maximum possible length
-      *   10 ¬ DE-LENGTH(IDX) -1: maximum number expressed in
-      *   DE-LENGTH(IDX) digits
-           IF TLV-C-TEXT-LEN  > ((10 ** DE-LENGTH(IDX)) - 1)
+      *   10 ^ DE-LENGTH(DE-IDX) -1: maximum number expressed in
+      *   DE-LENGTH(DE-IDX) digits
+           IF TLV-C-TEXT-LEN  > ((10 ** DE-LENGTH(DE-IDX)) - 1)
               PERFORM RAISE-VALUE-TOO-LONG-ERROR
            END-IF.
 
@@ -390,6 +528,18 @@
              POINTER BUILD-MSG-POS
            END-STRING.
 
+      * DE-LENGTH(DE-IDX), for a variable DE, is the number of digits
+      * in its length prefix (LLVAR=2, LLLVAR=3, and so on) - keep it
+      * within a sane range before it drives the 10 ** exponent above
+      * and the substring below, so a bad structure-table entry is
+      * reported as an input error instead of silently producing a
+      * wrong length threshold or an out-of-range substring
+       CHECK-VARIABLE-LENGTH-DIGITS.
+           IF DE-LENGTH(DE-IDX) < WK-MIN-VAR-LEN-DIGITS
+           OR DE-LENGTH(DE-IDX) > WK-MAX-VAR-LEN-DIGITS
+              PERFORM RAISE-INVALID-LENGTH-DIGITS-ERROR
+           END-IF.
+
       *
        SET-DATA-ELEMENT-LENGTH.
            COMPUTE VAR-LEN-START-POS = LENGTH OF DE-VAR-LEN-N -
@@ -401,6 +551,26 @@
              POINTER BUILD-MSG-POS
            END-STRING.
 
+      *
+       GENERATE-MAC.
+           IF MP-MAC-GENERATE
+              COMPUTE MC-MAC-DATA-LEN = BUILD-MSG-POS - 1
+              MOVE BUILD-MSG-TEXT(1:MC-MAC-DATA-LEN)
+                                               TO MC-MAC-DATA
+
+              CALL CC-MAC-GENERATE-ROUTINE USING MC-MAC MR
+                       ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                   NOT ON EXCEPTION PERFORM CHECK-CALL-RESULT
+              END-CALL
+
+              STRING MC-MAC-VALUE(1:8)        DELIMITED BY SIZE
+                INTO BUILD-MSG-TEXT
+                POINTER BUILD-MSG-POS
+              END-STRING
+
+              MOVE '1'                        TO ISO-MSG-BITMAP(128:1)
+           END-IF.
+
       *
        SET-ISO-MESSAGE.
       * set DE001 bit if needed
@@ -443,6 +613,8 @@
              POINTER ISOMSG-POS
            END-STRING.
 
+           COMPUTE MIO-ISO-MESSAGE-LEN = ISOMSG-POS - 1.
+
       *
        CHECK-CALL-RESULT.
            IF MR-RESULT NOT EQUAL ZERO
@@ -452,17 +624,47 @@
                      PREV-ERR-POS       DELIMITED BY SPACE
                 INTO MR-POSITION
 
+              IF MP-TRACE-ON
+                 PERFORM TRACE-CALL-EXIT
+              END-IF
+
               GOBACK
            END-IF.
 
+      * audit hook, dormant unless MP-TRACE-MODE asks for it: one
+      * DISPLAY line as the call is entered, identified by PGM-NAME so
+      * a trace covering more than one routine can be told apart
+       TRACE-CALL-ENTRY.
+           DISPLAY 'TRACE ' PGM-NAME ' ENTRY MTI=' MTI.
+
+      * matching exit line, given wherever this call is about to
+      * GOBACK - normal completion or an abort, whichever MR-RESULT
+      * already holds at that point
+       TRACE-CALL-EXIT.
+           DISPLAY 'TRACE ' PGM-NAME ' EXIT  MTI=' MTI
+                   ' RESULT=' MR-RESULT.
+
       *
       * --- INPUT ERRORS ---
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
+           IF MP-TRACE-ON
+              PERFORM TRACE-CALL-EXIT
+           END-IF.
+
        RAISE-INVALID-VERSION.
            MOVE 10                           TO MR-RESULT.
            STRING 'Invalid version requested: ' DELIMITED BY SIZE
                   MP-VERSION                    DELIMITED BY SIZE
              INTO MR-DESCRIPTION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -472,8 +674,63 @@
                                              TO MR-DESCRIPTION.
            MOVE BUFFER-BASE                  TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-INVALID-MTI-ERROR.
+           MOVE 16                           TO MR-RESULT.
+           STRING 'Invalid MTI: '               DELIMITED BY SIZE
+                  MTI                           DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'MTI'                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-MANDATORY-DE-MISSING-ERROR.
+           MOVE 17                           TO MR-RESULT.
+           MOVE RULE-DE (RULE-IDX)           TO IDX-N.
+           STRING 'DE '                         DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+                  ' missing on MTI '            DELIMITED BY SIZE
+                  MTI                           DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE IDX-X                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-DE-NOT-EXPECTED-ERROR.
+           MOVE 18                           TO MR-RESULT.
+           MOVE RULE-DE (RULE-IDX)           TO IDX-N.
+           STRING 'DE '                         DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+                  ' not expected on MTI '       DELIMITED BY SIZE
+                  MTI                           DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE IDX-X                        TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
+      * informational only: does not GOBACK, so the inblock continues
+      * normally and the caller sees the warning in MR alongside the
+      * (otherwise successful) rebuilt message
+       RAISE-MTI-NOT-RULED-WARNING.
+           MOVE 19                           TO MR-RESULT.
+           STRING 'MTI '                         DELIMITED BY SIZE
+                  MTI                           DELIMITED BY SIZE
+                  ' has no entries in the DE rule table'
+                                                 DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE 'VALIDATE-MTI-DE-RULES'       TO MR-POSITION.
+
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-WARNING            TO TRUE.
+
       *
        RAISE-VALUE-TOO-LONG-ERROR.
            MOVE 13                           TO MR-RESULT.
@@ -481,6 +738,34 @@
                                              TO MR-DESCRIPTION.
            MOVE BUFFER-BASE                  TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-INVALID-LENGTH-DIGITS-ERROR.
+           MOVE 20                           TO MR-RESULT.
+           MOVE DE-LENGTH(DE-IDX)            TO IDX-N.
+           STRING 'Variable data element has an invalid length-'
+                  'prefix digit count: '        DELIMITED BY SIZE
+                  IDX-X                         DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE BUFFER-BASE                  TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      * only raised for a detail labelled DE129-192, the tertiary
+      * bitmap range neither ISO-MSG-V87 nor ISO-MSG-V93 define
+       RAISE-DE-NOT-DEFINED-ERROR.
+           MOVE 21                           TO MR-RESULT.
+           STRING 'DE '                         DELIMITED BY SIZE
+                  BUFFER-DE-X                   DELIMITED BY SIZE
+                  ' not defined for version '   DELIMITED BY SIZE
+                  MP-VERSION                    DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE BUFFER-BASE                  TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       * --- RUNTIME ERRORS ---
@@ -492,5 +777,6 @@
              INTO MR-DESCRIPTION.
            MOVE BUFFER-BASE                  TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 

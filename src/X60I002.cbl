@@ -16,6 +16,8 @@
            DECIMAL-POINT IS COMMA
       * class to check valid HEX string
            CLASS HEX-VALID IS '0' THRU '9', 'A' THRU 'F'.
+      * class to detect BER-TLV tag continuation bytes (high bit ON)
+           CLASS HEX-HIGH-NIBBLE IS '8' THRU '9', 'A' THRU 'F'.
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -28,6 +30,10 @@
        01 WK-LITERALS.
          03 PGM-NAME                         PIC X(8) VALUE 'X60I002'.
          03 CC-HEX                           PIC X(1) VALUE 'H'.
+         03 CC-ASC                           PIC X(1) VALUE 'A'.
+         03 MAX-TLV-DEPTH                    PIC 9(4) VALUE 10.
+      *
+       COPY X60MCXLT.
       *
        LOCAL-STORAGE SECTION.
        01 LS-UTILS.
@@ -50,6 +56,12 @@
            05 TAG-LEN-N                      PIC 9(9).
            05 TAG-LEN-X REDEFINES TAG-LEN-N  PIC X(9).
          03 TAG-VAL                          PIC X(999).
+         03 TAG-ID-PADDED                    PIC X(20).
+         03 TAG-ID-DECODED                   PIC X(10).
+         03 TAG-ID-BYTE-LEN                  PIC 9(9) COMP.
+         03 VALUE-DATA-PADDED                PIC X(4096).
+         03 VALUE-DATA-DECODED               PIC X(2048).
+         03 VALUE-BYTE-LEN                   PIC 9(9) COMP.
          03 FIRST-SUBEL-POS         PIC 9(9) COMP.
          03 FIRST-DASH-POS          PIC 9(9) COMP.
          03 FIRST-SPACE-POS         PIC 9(9) COMP.
@@ -58,7 +70,6 @@
          03 SUB-LABEL                        PIC X(20).
          03 BUFFER-KEY                       PIC X(20).
          03 LABEL-KEY                        PIC X(20).
-         03 PREV-LABEL                       PIC X(20).
 
          03 HEX-LEN-FMT-CONVERSION.
            05 HEX-LEN-X                      PIC X(4).
@@ -69,10 +80,10 @@
        01 VALUE-AREA.
          03 VALUE-LEN                        PIC 9(9) COMP.
          03 VALUE-LEN-ZONED                  PIC 9(9).
-         03 VALUE-DATA                       PIC X(999).
+         03 VALUE-DATA                       PIC X(4096).
 
        01 BUILD-TLV-AREA.
-         03 BUILD-TLV-STRING                 PIC X(999).
+         03 BUILD-TLV-STRING                 PIC X(4096).
          03 BUILD-TLV-POS                    PIC 9(9) COMP.
          03 BUILD-LEN-START                  PIC 9(9) COMP.
 
@@ -95,6 +106,16 @@
 DEB   *    DISPLAY '--- X60I002 - START ---'
 DEB   *    PERFORM SHOW-INPUT.
 
+      * a caller invoking this program for the first time leaves
+      * TLV-C-DEPTH at zero; treat that as the top level of recursion
+           IF TLV-C-DEPTH EQUAL ZERO
+              MOVE 1                     TO TLV-C-DEPTH
+           END-IF.
+
+           IF TLV-C-DEPTH > MAX-TLV-DEPTH
+              PERFORM RAISE-MAX-DEPTH-ERROR
+           END-IF.
+
            INITIALIZE BUILD-TLV-STRING.
            MOVE 1                        TO BUILD-TLV-POS.
 
@@ -128,7 +149,6 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
                                     FUNCTION TRIM(TLV-C-PATTERN)
                                    ) / 4) - 1
 
-           INITIALIZE PREV-LABEL
            PERFORM VARYING IDX FROM 1 BY 1
            UNTIL IDX > TLV-C-DET-TOT
               INITIALIZE DETAIL-LEVEL
@@ -141,11 +161,19 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
                  PERFORM RAISE-DETAIL-NOT-MATCH-FMT
               END-IF
 
-              IF TLV-C-DET-LABEL(IDX) EQUAL PREV-LABEL
-      * duplicate detail
+              PERFORM CHECK-DUPLICATE-DETAIL
+           END-PERFORM.
+
+      *
+      * duplicate detail: compare against every label already seen,
+      * not just the immediately preceding one, so duplicates that are
+      * not adjacent in TLV-C-DET-LIST are caught as well
+       CHECK-DUPLICATE-DETAIL.
+           PERFORM VARYING W-IDX FROM 1 BY 1
+           UNTIL W-IDX >= IDX
+              IF TLV-C-DET-LABEL(IDX) EQUAL TLV-C-DET-LABEL(W-IDX)
                  PERFORM RAISE-DUPLICATE-DETAIL-ERR
               END-IF
-              MOVE TLV-C-DET-LABEL(IDX)  TO PREV-LABEL
            END-PERFORM.
 
       *
@@ -194,6 +222,7 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
 
            MOVE TLV-C-INNER-PATTERN           TO TLV-N-PATTERN
            MOVE TLV-C-CONVERSION              TO TLV-N-CONVERSION
+           COMPUTE TLV-N-DEPTH = TLV-C-DEPTH + 1
 
            ADD 1                              TO TLV-N-DET-TOT
            PERFORM GET-SUB-LABEL
@@ -260,17 +289,31 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
 
       *
        ADJUST-HEX-TAG-ID-LENGTH.
-      * hexadecimal tags on a single bytes are extended
-      * on 2 bytes for 'xF' tags where the rightmost bit
-      * of the uppher nibble is ON
+      * hexadecimal tags are extended beyond the first byte for
+      * 'xF' tags (low nibble F, rightmost bit of upper nibble ON);
+      * true BER-TLV allows further continuation bytes, each one
+      * indicated by the high bit (first hex digit 8-F) being ON,
+      * terminated by a byte whose first hex digit is below 8
            IF TLV-C-DET-LABEL(IDX) (1:2) EQUAL '1F' OR '3F' OR '5F' OR
                                                '7F' OR '9F' OR 'BF' OR
                                                'DF' OR 'FF'
               ADD 2                     TO EFF-T-LEN
+
+              PERFORM UNTIL EFF-T-LEN >= 20
+                 OR TLV-C-DET-LABEL(IDX) (EFF-T-LEN + 1 : 1)
+                    IS NOT HEX-HIGH-NIBBLE
+                 ADD 2                  TO EFF-T-LEN
+              END-PERFORM
            END-IF.
 
       *
        CALC-TAG-LEN.
+      *   a TLV subfield with no value would build a tag/length pair
+      *   pointing at nothing, which no receiving system can interpret
+           IF VALUE-LEN EQUAL ZERO
+              PERFORM RAISE-ZERO-LENGTH-VALUE-ERR
+           END-IF.
+
       *   check tag length aganst pattern
            IF T-C-FMT = CC-HEX
       *   256 ^ L-C-LEN -> maximum number expressed in
@@ -302,7 +345,15 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
                  PERFORM RAISE-INVALID-HEX-TAG-ERR
               END-IF
 
-              STRING FUNCTION HEX-TO-CHAR(FUNCTION TRIM(TAG-ID))
+      * HEX-TO-CHAR only accepts a fixed-length argument, so decode
+      * the whole padded field and take the meaningful prefix after
+              MOVE TAG-ID                    TO TAG-ID-PADDED
+              INSPECT TAG-ID-PADDED REPLACING ALL SPACE BY '0'
+              MOVE FUNCTION HEX-TO-CHAR(TAG-ID-PADDED)
+                                              TO TAG-ID-DECODED
+              COMPUTE TAG-ID-BYTE-LEN = EFF-T-LEN / 2
+
+              STRING TAG-ID-DECODED (1:TAG-ID-BYTE-LEN)
                                               DELIMITED BY SIZE
                 INTO BUILD-TLV-STRING
                 POINTER BUILD-TLV-POS
@@ -348,12 +399,27 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
               IS NOT HEX-VALID
                  PERFORM RAISE-INVALID-HEX-VALUE-ERR
               END-IF
-              STRING FUNCTION HEX-TO-CHAR(VALUE-DATA (1:VALUE-LEN))
+      * HEX-TO-CHAR only accepts a fixed-length argument, so decode
+      * the whole padded field and take the meaningful prefix after
+              MOVE VALUE-DATA               TO VALUE-DATA-PADDED
+              INSPECT VALUE-DATA-PADDED REPLACING ALL SPACE BY '0'
+              MOVE FUNCTION HEX-TO-CHAR(VALUE-DATA-PADDED)
+                                             TO VALUE-DATA-DECODED
+              COMPUTE VALUE-BYTE-LEN = VALUE-LEN / 2
+
+              STRING VALUE-DATA-DECODED (1:VALUE-BYTE-LEN)
                                                DELIMITED BY SIZE
                 INTO BUILD-TLV-STRING
                 POINTER BUILD-TLV-POS
               END-STRING
            ELSE
+              IF TLV-C-CONV-FLAG EQUAL CC-ASC
+      * translate an ASCII subfield value back to its internal
+      * EBCDIC equivalent, byte for byte, before rebuilding the msg
+                 INSPECT VALUE-DATA (1:VALUE-LEN)
+                    CONVERTING XLT-IDENTITY-TAB
+                            TO XLT-ASCII-TO-EBCDIC-TAB
+              END-IF
               STRING VALUE-DATA (1:VALUE-LEN)  DELIMITED BY SIZE
                 INTO BUILD-TLV-STRING
                 POINTER BUILD-TLV-POS
@@ -361,6 +427,14 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
            END-IF.
 
       *
+      *
+      * tag every error raised in this program with its origin so
+      * MR-RESULT (reused across X60D001/X60D002/X60I001/X60I002 for
+      * unrelated conditions) can be resolved via X60MCERR
+       SET-MR-SOURCE.
+           MOVE PGM-NAME                     TO MR-SOURCE-PGM.
+           SET MR-SEVERITY-ERROR              TO TRUE.
+
        RAISE-DETAIL-NOT-MATCH-FMT.
            MOVE 20                           TO MR-RESULT.
            STRING 'Detail label does not match pattern '
@@ -368,6 +442,7 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
              INTO MR-DESCRIPTION.
            MOVE TLV-C-DET-LABEL(IDX)         TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -381,6 +456,7 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
              INTO MR-DESCRIPTION.
            MOVE TAG-ID                       TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -398,6 +474,7 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
              INTO MR-DESCRIPTION.
            MOVE TAG-ID                       TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -411,6 +488,7 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
              INTO MR-DESCRIPTION.
            MOVE TAG-ID                       TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -428,6 +506,7 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
              INTO MR-DESCRIPTION.
            MOVE TAG-ID                       TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -437,6 +516,7 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
                                              TO MR-DESCRIPTION.
            MOVE TLV-C-DET-LABEL(IDX)         TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *
@@ -448,6 +528,30 @@ DEB   *    DISPLAY '--- X60I002 - END ---'
              INTO MR-DESCRIPTION.
            MOVE TAG-ID                       TO MR-POSITION.
 
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-ZERO-LENGTH-VALUE-ERR.
+           MOVE 28                           TO MR-RESULT.
+           MOVE 'TLV subfield value has zero length'
+                                             TO MR-DESCRIPTION.
+           MOVE TAG-ID                       TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
+           GOBACK.
+
+      *
+       RAISE-MAX-DEPTH-ERROR.
+           MOVE 27                           TO MR-RESULT.
+           STRING 'maximum TLV recursion depth of '
+                                             DELIMITED BY SIZE
+                  MAX-TLV-DEPTH              DELIMITED BY SIZE
+                  ' exceeded'                DELIMITED BY SIZE
+             INTO MR-DESCRIPTION.
+           MOVE TAG-ID                       TO MR-POSITION.
+
+           PERFORM SET-MR-SOURCE.
            GOBACK.
 
       *

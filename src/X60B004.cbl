@@ -0,0 +1,343 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B004.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B004
+      * **++ batch driver: legge un file di messaggi ISO8583 grezzi,
+      * **++ richiama X60D001 per ciascun messaggio e serializza il
+      * **++ risultante MIO-DETAILS in formato CSV o JSON su un file
+      * **++ di estrazione, per il consumo da parte di sistemi non
+      * **++ COBOL (fraud monitoring, riconciliazione).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+      * class used to tell a plain numeric DE label ('002') apart from
+      * MTI/BITMAP or a composite subfield label ('048-9F02')
+           CLASS LBL-NUMERIC IS '0' THRU '9'.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOIN                     ASSIGN TO ISOIN
+                                            FILE STATUS ISOIN-FS.
+           SELECT EXTOUT                    ASSIGN TO EXTOUT
+                                            FILE STATUS EXTOUT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD ISOIN                     RECORDING F.
+       01 ISOIN-REC                 PIC X(4096).
+      *
+       FD EXTOUT                    RECORDING F.
+       01 EXTOUT-REC                PIC X(2048).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 CC-ISO-DEBLOCKER        PIC X(08)  VALUE 'X60D001'.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      * output format: change to 'J' to emit JSON instead of CSV until
+      * a control-file driven parameter is available
+         03 WK-OUTPUT-FORMAT        PIC X      VALUE 'C'.
+           88 WK-FORMAT-CSV            VALUE 'C'.
+           88 WK-FORMAT-JSON           VALUE 'J'.
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 MSG-SEQ                 PIC 9(9) COMP VALUE ZERO.
+         03 MSG-OK-CTR              PIC 9(9) COMP VALUE ZERO.
+         03 MSG-WARN-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-ERROR-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 DTL-IDX                 PIC 9(9) COMP VALUE ZERO.
+      *
+       01 LS-BUILD-AREAS.
+         03 BLD-POS                 PIC 9(9) COMP.
+         03 BLD-MSG-SEQ             PIC Z(8)9.
+         03 BLD-LEN                 PIC Z(5)9.
+      *
+       01 LS-MASK-AREA.
+         03 WK-LABEL-DE-N           PIC 9(3).
+         03 WK-LAST4-POS            PIC 9(9) COMP.
+         03 WK-MASKED-VALUE         PIC X(4096).
+         03 WK-OUT-VALUE            PIC X(4096).
+         03 WK-MASK-FLAG            PIC X       VALUE 'N'.
+           88 VALUE-IS-MASKED          VALUE 'Y'.
+      *
+       01 LS-FILE-STATUSES.
+         03 ISOIN-FS                PIC XX.
+           88 ISOIN-OK                 VALUE '00'.
+           88 ISOIN-EOF                VALUE '10'.
+         03 EXTOUT-FS               PIC XX.
+           88 EXTOUT-OK                VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B004 START **************'.
+
+           PERFORM OPEN-FILES.
+
+           IF WK-FORMAT-CSV
+              PERFORM WRITE-CSV-HEADER
+           END-IF.
+
+           PERFORM READ-ISOIN.
+
+           PERFORM UNTIL ISOIN-EOF
+              PERFORM PROCESS-MESSAGE
+              PERFORM READ-ISOIN
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM SHOW-STATISTICS.
+
+           DISPLAY ' *************** X60B004 END ***************'.
+
+           IF MSG-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  ISOIN.
+           IF NOT ISOIN-OK
+              DISPLAY 'ISOIN OPEN ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT EXTOUT.
+           IF NOT EXTOUT-OK
+              DISPLAY 'EXTOUT OPEN ERROR - FS: ' EXTOUT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-ISOIN.
+           READ ISOIN.
+           IF NOT ISOIN-OK AND NOT ISOIN-EOF
+              DISPLAY 'ISOIN READ ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE ISOIN.
+           CLOSE EXTOUT.
+
+      * flag PAN (DE2) and track 2 (DE35) as masked for this extract;
+      * the override is picked up by APPLY-FORMAT-OVERRIDE inside
+      * CC-ISO-DEBLOCKER and comes back in MIO-FMT for the CSV/JSON
+      * writers to consult, the full value is unaffected in
+      * MIO-DETAILS
+       SETUP-MASK-OVERRIDES.
+           MOVE 2                         TO MP-OR-TOT.
+           INITIALIZE MP-OR-EL (1).
+           MOVE 002                       TO MP-OR-DE (1).
+           MOVE 'M'                       TO MP-OR-MASK (1).
+           INITIALIZE MP-OR-EL (2).
+           MOVE 035                       TO MP-OR-DE (2).
+           MOVE 'M'                       TO MP-OR-MASK (2).
+
+      * a DE is masked when FMT-MAP (set up in SETUP-MASK-OVERRIDES,
+      * merged into MIO-FMT by X60D001) marks its DE with FMT-MASK-PAN
+       CHECK-DE-MASKED.
+           MOVE 'N'                            TO WK-MASK-FLAG.
+           IF MIO-DETAIL-LABEL (DTL-IDX) (1:3) IS LBL-NUMERIC
+              MOVE MIO-DETAIL-LABEL (DTL-IDX) (1:3) TO WK-LABEL-DE-N
+              PERFORM VARYING FMT-IDX FROM 1 BY 1
+              UNTIL FMT-IDX > FMT-TOT
+                 IF FMT-DE (FMT-IDX) EQUAL WK-LABEL-DE-N
+                 AND FMT-MASK-PAN (FMT-IDX)
+                    MOVE 'Y'                    TO WK-MASK-FLAG
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+      * mask the value keeping only the first 6 and last 4 characters
+       BUILD-MASKED-VALUE.
+           MOVE ALL 'X'                        TO WK-MASKED-VALUE.
+           IF MIO-DETAIL-VALUE-LEN (DTL-IDX) > 10
+              MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) (1:6)
+                                                TO WK-MASKED-VALUE (1:6)
+              COMPUTE WK-LAST4-POS = MIO-DETAIL-VALUE-LEN (DTL-IDX) - 3
+              MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) (WK-LAST4-POS:4)
+                             TO WK-MASKED-VALUE (WK-LAST4-POS:4)
+           END-IF.
+
+      * effective value for the current detail: masked when the DE is
+      * flagged sensitive, the raw value otherwise
+       SET-OUT-VALUE.
+           PERFORM CHECK-DE-MASKED.
+           IF VALUE-IS-MASKED
+              PERFORM BUILD-MASKED-VALUE
+              MOVE WK-MASKED-VALUE             TO WK-OUT-VALUE
+           ELSE
+              MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) TO WK-OUT-VALUE
+           END-IF.
+
+      *
+       WRITE-CSV-HEADER.
+           MOVE SPACE                     TO EXTOUT-REC.
+           MOVE 'MSG_SEQ,LABEL,LEN,VALUE' TO EXTOUT-REC.
+           WRITE EXTOUT-REC.
+
+      *
+       PROCESS-MESSAGE.
+           ADD 1                          TO MSG-SEQ.
+
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT
+                      MP-OR-TOT.
+           MOVE ISOIN-REC                 TO MIO-ISO-MESSAGE.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           PERFORM SETUP-MASK-OVERRIDES.
+
+           CALL CC-ISO-DEBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM CHECK-DEBLOCK-RESULT
+           END-CALL.
+
+      *
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * deblock routine did not abort the call, so the message is
+      * still good and gets written out like any other
+       CHECK-DEBLOCK-RESULT.
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 ADD 1                       TO MSG-OK-CTR
+                 PERFORM WRITE-DEBLOCKED-MESSAGE
+              WHEN MR-SEVERITY-WARNING
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK WARNING - RESULT:'
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 ADD 1                       TO MSG-OK-CTR
+                 ADD 1                       TO MSG-WARN-CTR
+                 PERFORM WRITE-DEBLOCKED-MESSAGE
+              WHEN OTHER
+                 ADD 1                       TO MSG-ERROR-CTR
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK ERROR - RESULT: '
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+           END-EVALUATE.
+
+      *
+       WRITE-DEBLOCKED-MESSAGE.
+           IF WK-FORMAT-CSV
+              PERFORM VARYING DTL-IDX FROM 1 BY 1
+              UNTIL DTL-IDX > MIO-DETAILS-TOT
+                 PERFORM WRITE-CSV-DETAIL
+              END-PERFORM
+           ELSE
+              PERFORM WRITE-JSON-TRANSACTION
+           END-IF.
+
+      *
+       WRITE-CSV-DETAIL.
+           PERFORM SET-OUT-VALUE.
+           MOVE MSG-SEQ                        TO BLD-MSG-SEQ.
+           MOVE MIO-DETAIL-VALUE-LEN (DTL-IDX) TO BLD-LEN.
+           MOVE SPACE                          TO EXTOUT-REC.
+           STRING FUNCTION TRIM(BLD-MSG-SEQ)   DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  FUNCTION TRIM(MIO-DETAIL-LABEL (DTL-IDX))
+                                               DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  FUNCTION TRIM(BLD-LEN)       DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  '"'                          DELIMITED BY SIZE
+                  WK-OUT-VALUE
+                       (1 : MIO-DETAIL-VALUE-LEN (DTL-IDX))
+                                               DELIMITED BY SIZE
+                  '"'                          DELIMITED BY SIZE
+             INTO EXTOUT-REC
+           END-STRING.
+           WRITE EXTOUT-REC.
+
+      *
+       WRITE-JSON-TRANSACTION.
+           MOVE MSG-SEQ                        TO BLD-MSG-SEQ.
+           MOVE SPACE                          TO EXTOUT-REC.
+           MOVE 1                              TO BLD-POS.
+           STRING '{"msg_seq":'                DELIMITED BY SIZE
+                  FUNCTION TRIM(BLD-MSG-SEQ)    DELIMITED BY SIZE
+                  ',"details":['                DELIMITED BY SIZE
+             INTO EXTOUT-REC
+             POINTER BLD-POS
+           END-STRING.
+
+           PERFORM VARYING DTL-IDX FROM 1 BY 1
+           UNTIL DTL-IDX > MIO-DETAILS-TOT
+              IF DTL-IDX > 1
+                 STRING ','                    DELIMITED BY SIZE
+                   INTO EXTOUT-REC
+                   POINTER BLD-POS
+                 END-STRING
+              END-IF
+              PERFORM ADD-JSON-DETAIL
+           END-PERFORM.
+
+           STRING ']}'                         DELIMITED BY SIZE
+             INTO EXTOUT-REC
+             POINTER BLD-POS
+           END-STRING.
+
+           WRITE EXTOUT-REC.
+
+      *
+       ADD-JSON-DETAIL.
+           PERFORM SET-OUT-VALUE.
+           MOVE MIO-DETAIL-VALUE-LEN (DTL-IDX) TO BLD-LEN.
+           STRING '{"label":"'                 DELIMITED BY SIZE
+                  FUNCTION TRIM(MIO-DETAIL-LABEL (DTL-IDX))
+                                               DELIMITED BY SIZE
+                  '","len":'                    DELIMITED BY SIZE
+                  FUNCTION TRIM(BLD-LEN)        DELIMITED BY SIZE
+                  ',"value":"'                  DELIMITED BY SIZE
+                  WK-OUT-VALUE
+                       (1 : MIO-DETAIL-VALUE-LEN (DTL-IDX))
+                                               DELIMITED BY SIZE
+                  '"}'                          DELIMITED BY SIZE
+             INTO EXTOUT-REC
+             POINTER BLD-POS
+           END-STRING.
+
+      *
+       SHOW-STATISTICS.
+           DISPLAY ' '.
+           DISPLAY '************* X60B004 RECAP *************'.
+           DISPLAY '* DEBLOCKED OK:    ' MSG-OK-CTR.
+           DISPLAY '* DEBLOCK WARNINGS:' MSG-WARN-CTR.
+           DISPLAY '* DEBLOCK ERRORS:  ' MSG-ERROR-CTR.
+           DISPLAY '******************************************'.
+           DISPLAY ' '.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION WHEN CALLING ' CC-ISO-DEBLOCKER.
+           PERFORM RAISE-ERROR.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

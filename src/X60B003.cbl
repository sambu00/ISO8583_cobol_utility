@@ -0,0 +1,566 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B003.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B003
+      * **++ batch driver: legge un file di messaggi ISO8583 grezzi,
+      * **++ richiama X60D001 per ciascun messaggio e stampa un
+      * **++ listato leggibile (DE, label, lunghezza, valore ed
+      * **++ eventuale hex dump) su un file di report, una pagina per
+      * **++ transazione.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+      * class used to decide whether a value can be listed as plain
+      * text or whether a hex dump is also needed
+           CLASS PRN-VALID IS SPACE THRU '~'
+      * class used to tell a plain numeric DE label ('002') apart from
+      * MTI/BITMAP or a composite subfield label ('048-9F02')
+           CLASS LBL-NUMERIC IS '0' THRU '9'.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOIN                     ASSIGN TO ISOIN
+                                            FILE STATUS ISOIN-FS.
+           SELECT REPRT                     ASSIGN TO REPRT
+                                            FILE STATUS REPRT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD ISOIN                     RECORDING F.
+       01 ISOIN-REC                 PIC X(4096).
+      *
+       FD REPRT                     RECORDING F.
+       01 REPRT-REC                 PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 CC-ISO-DEBLOCKER        PIC X(08)  VALUE 'X60D001'.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      * decimal point separator spliced into a currency amount for the
+      * printed listing - period is today's behaviour and the default;
+      * change to comma below for a locale that prints amounts that
+      * way. Independent of DECIMAL-POINT IS COMMA above, which only
+      * governs numeric literals/COMPUTE, not this STRING-built text
+         03 WK-DECIMAL-POINT        PIC X      VALUE '.'.
+           88 DECIMAL-POINT-PERIOD     VALUE '.'.
+           88 DECIMAL-POINT-COMMA      VALUE ','.
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+       COPY X60MCTAG.
+       COPY X60MCCCY.
+       COPY X60MCRC.
+       COPY X60MCPC.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 MSG-SEQ                 PIC 9(9) COMP VALUE ZERO.
+         03 DTL-IDX                 PIC 9(9) COMP VALUE ZERO.
+      *
+      * currency code (DE49/50/51) found for the current message,
+      * indexed by the DE it was carried in; see CAPTURE-CURRENCY-
+      * CODES and FORMAT-CURRENCY-AMOUNT
+       01 LS-CCY-AREA.
+         03 WK-CCY-BY-DE            PIC X(3) OCCURS 128 TIMES.
+         03 WK-CCY-DE-N             PIC 9(3).
+         03 WK-CCY-LOOKUP-DE        PIC 9(3).
+         03 WK-CCY-CODE-X           PIC X(3).
+         03 WK-CCY-CODE-N           PIC 9(3).
+         03 WK-CCY-DECIMALS         PIC 9(3).
+         03 WK-DEC-POS              PIC 9(9) COMP.
+      *
+       01 LS-PRINT-AREAS.
+         03 PRN-MSG-SEQ              PIC ZZZZZZZZ9.
+         03 PRN-MR-RESULT            PIC ZZZ9.
+         03 PRN-LABEL               PIC X(20).
+         03 PRN-LEN                 PIC ZZZZZ9.
+         03 PRN-VALUE               PIC X(80).
+         03 PRN-HEX                 PIC X(80).
+         03 PRN-HEX-LEN             PIC 9(9) COMP.
+      *
+       01 LS-MASK-AREA.
+         03 WK-LABEL-DE-N           PIC 9(3).
+         03 WK-LAST4-POS            PIC 9(9) COMP.
+         03 WK-MASKED-VALUE         PIC X(80).
+         03 WK-MASK-FLAG            PIC X       VALUE 'N'.
+           88 VALUE-IS-MASKED          VALUE 'Y'.
+         03 WK-LABEL-NUM-SW         PIC X       VALUE 'N'.
+           88 LABEL-IS-NUMERIC         VALUE 'Y'.
+      *
+       01 LS-TAG-NAME-AREA.
+         03 WK-TAG-TEXT              PIC X(4)    VALUE SPACE.
+         03 WK-LAST-DASH-POS         PIC 9(9) COMP VALUE ZERO.
+         03 WK-SCAN-POS              PIC 9(9) COMP VALUE ZERO.
+         03 WK-TAG-FOUND-SW          PIC X       VALUE 'N'.
+           88 TAG-NAME-FOUND            VALUE 'Y'.
+           88 TAG-NAME-NOT-FOUND        VALUE 'N'.
+      *
+       01 LS-RSP-CODE-AREA.
+         03 WK-RSC-CODE              PIC X(2)    VALUE SPACE.
+         03 WK-RSC-FOUND-SW          PIC X       VALUE 'N'.
+           88 RSP-CODE-FOUND            VALUE 'Y'.
+           88 RSP-CODE-NOT-FOUND        VALUE 'N'.
+      *
+       01 LS-PROC-CODE-AREA.
+         03 WK-PRC-TYPE              PIC X(2)    VALUE SPACE.
+         03 WK-PRC-FOUND-SW          PIC X       VALUE 'N'.
+           88 PROC-TYPE-FOUND           VALUE 'Y'.
+           88 PROC-TYPE-NOT-FOUND       VALUE 'N'.
+      *
+       01 LS-FILE-STATUSES.
+         03 ISOIN-FS                PIC XX.
+           88 ISOIN-OK                 VALUE '00'.
+           88 ISOIN-EOF                VALUE '10'.
+         03 REPRT-FS                PIC XX.
+           88 REPRT-OK                 VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           PERFORM OPEN-FILES.
+           PERFORM READ-ISOIN.
+
+           PERFORM UNTIL ISOIN-EOF
+              PERFORM PROCESS-MESSAGE
+              PERFORM READ-ISOIN
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  ISOIN.
+           IF NOT ISOIN-OK
+              DISPLAY 'ISOIN OPEN ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT REPRT.
+           IF NOT REPRT-OK
+              DISPLAY 'REPRT OPEN ERROR - FS: ' REPRT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-ISOIN.
+           READ ISOIN.
+           IF NOT ISOIN-OK AND NOT ISOIN-EOF
+              DISPLAY 'ISOIN READ ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE ISOIN.
+           CLOSE REPRT.
+
+      *
+       PROCESS-MESSAGE.
+           ADD 1                          TO MSG-SEQ.
+
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT
+                      MP-OR-TOT.
+           MOVE ISOIN-REC                 TO MIO-ISO-MESSAGE.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           PERFORM SETUP-MASK-OVERRIDES.
+
+           CALL CC-ISO-DEBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM PRINT-TRANSACTION
+           END-CALL.
+
+      * flag PAN (DE2) and track 2 (DE35) as masked for reporting; the
+      * override is picked up by APPLY-FORMAT-OVERRIDE inside
+      * CC-ISO-DEBLOCKER and comes back in MIO-FMT for PRINT-DETAIL-
+      * LINE to consult, the full value is unaffected in MIO-DETAILS
+       SETUP-MASK-OVERRIDES.
+           MOVE 2                         TO MP-OR-TOT.
+           INITIALIZE MP-OR-EL (1).
+           MOVE 002                       TO MP-OR-DE (1).
+           MOVE 'M'                       TO MP-OR-MASK (1).
+           INITIALIZE MP-OR-EL (2).
+           MOVE 035                       TO MP-OR-DE (2).
+           MOVE 'M'                       TO MP-OR-MASK (2).
+
+      *
+       PRINT-TRANSACTION.
+           PERFORM PRINT-PAGE-HEADER.
+
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * deblock routine did not abort the call, so MIO-DETAILS is
+      * still good and gets printed like any other transaction
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 PERFORM CAPTURE-CURRENCY-CODES
+                 PERFORM VARYING DTL-IDX FROM 1 BY 1
+                 UNTIL DTL-IDX > MIO-DETAILS-TOT
+                    PERFORM PRINT-DETAIL-LINE
+                 END-PERFORM
+              WHEN MR-SEVERITY-WARNING
+                 PERFORM PRINT-DEBLOCK-WARNING
+                 PERFORM CAPTURE-CURRENCY-CODES
+                 PERFORM VARYING DTL-IDX FROM 1 BY 1
+                 UNTIL DTL-IDX > MIO-DETAILS-TOT
+                    PERFORM PRINT-DETAIL-LINE
+                 END-PERFORM
+              WHEN OTHER
+                 PERFORM PRINT-DEBLOCK-ERROR
+           END-EVALUATE.
+
+      * DE49/50/51 (currency code, transaction/settlement/cardholder
+      * billing) may be reported anywhere among MIO-DETAILS and are
+      * needed before an amount DE earlier in the list can be
+      * formatted, so they are all captured up front in one pass
+       CAPTURE-CURRENCY-CODES.
+           PERFORM VARYING DTL-IDX FROM 1 BY 1 UNTIL DTL-IDX > 128
+              MOVE SPACE               TO WK-CCY-BY-DE (DTL-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING DTL-IDX FROM 1 BY 1
+           UNTIL DTL-IDX > MIO-DETAILS-TOT
+              PERFORM CAPTURE-ONE-CCY-DETAIL
+           END-PERFORM.
+
+       CAPTURE-ONE-CCY-DETAIL.
+           IF MIO-DETAIL-LABEL (DTL-IDX) (1:3) IS LBL-NUMERIC
+              MOVE MIO-DETAIL-LABEL (DTL-IDX) (1:3) TO WK-CCY-DE-N
+              IF WK-CCY-DE-N EQUAL 49 OR 50 OR 51
+                 MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) (1:3)
+                                     TO WK-CCY-BY-DE (WK-CCY-DE-N)
+              END-IF
+           END-IF.
+
+      *
+       PRINT-PAGE-HEADER.
+           MOVE MSG-SEQ                   TO PRN-MSG-SEQ.
+           MOVE SPACE                     TO REPRT-REC.
+           STRING '1'                     DELIMITED BY SIZE
+                  'TRANSACTION '          DELIMITED BY SIZE
+                  PRN-MSG-SEQ             DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  'DE     LABEL                 LEN  VALUE'
+                                          DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       PRINT-DEBLOCK-ERROR.
+           MOVE MR-RESULT                 TO PRN-MR-RESULT.
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  'DEBLOCK FAILED - RESULT: '
+                                          DELIMITED BY SIZE
+                  PRN-MR-RESULT           DELIMITED BY SIZE
+                  ' AT '                  DELIMITED BY SIZE
+                  MR-POSITION             DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  FUNCTION TRIM(MR-DESCRIPTION)
+                                          DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       PRINT-DEBLOCK-WARNING.
+           MOVE MR-RESULT                 TO PRN-MR-RESULT.
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  'DEBLOCK WARNING - RESULT: '
+                                          DELIMITED BY SIZE
+                  PRN-MR-RESULT           DELIMITED BY SIZE
+                  ' AT '                  DELIMITED BY SIZE
+                  MR-POSITION             DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  FUNCTION TRIM(MR-DESCRIPTION)
+                                          DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       PRINT-DETAIL-LINE.
+           MOVE MIO-DETAIL-LABEL (DTL-IDX)     TO PRN-LABEL.
+           MOVE MIO-DETAIL-VALUE-LEN (DTL-IDX) TO PRN-LEN.
+           MOVE SPACE                          TO PRN-VALUE.
+
+           PERFORM CHECK-DE-MASKED.
+           IF VALUE-IS-MASKED
+              PERFORM BUILD-MASKED-VALUE
+              MOVE WK-MASKED-VALUE
+                   (1 : FUNCTION MIN(MIO-DETAIL-VALUE-LEN (DTL-IDX) 80))
+                                                TO PRN-VALUE
+           ELSE
+              MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX)
+                   (1 : FUNCTION MIN(MIO-DETAIL-VALUE-LEN (DTL-IDX) 80))
+                                                TO PRN-VALUE
+              IF LABEL-IS-NUMERIC
+                 PERFORM CHECK-AMOUNT-DE
+              END-IF
+           END-IF.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  PRN-LABEL               DELIMITED BY SIZE
+                  ' '                     DELIMITED BY SIZE
+                  PRN-LEN                 DELIMITED BY SIZE
+                  '  '                    DELIMITED BY SIZE
+                  PRN-VALUE               DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      * a TLV subfield label carries its EMV tag after the last dash
+      * (e.g. '055-9F02'); show the tag's name when it is one of the
+      * common ones in X60MCTAG
+           PERFORM LOOKUP-TAG-NAME.
+           IF TAG-NAME-FOUND
+              PERFORM PRINT-TAG-NAME-LINE
+           END-IF.
+
+      * DE39 (response code) is a bare 2-char code with no meaning of
+      * its own; show its description when it is one of the common
+      * ones in X60MCRC
+           IF LABEL-IS-NUMERIC AND WK-LABEL-DE-N EQUAL 39
+              PERFORM LOOKUP-RSP-CODE
+              IF RSP-CODE-FOUND
+                 PERFORM PRINT-RSP-CODE-LINE
+              END-IF
+           END-IF.
+
+      * DE3 (processing code): its transaction-type sub-field (the
+      * first 2 digits) is looked up the same way DE39 is
+           IF LABEL-IS-NUMERIC AND WK-LABEL-DE-N EQUAL 3
+              PERFORM LOOKUP-PROC-TYPE
+              IF PROC-TYPE-FOUND
+                 PERFORM PRINT-PROC-TYPE-LINE
+              END-IF
+           END-IF.
+
+      * a value that is not fully printable also gets a hex dump line;
+      * a masked value never does, that would just print the PAN in
+      * hex instead of in the clear
+           IF NOT VALUE-IS-MASKED
+           AND MIO-DETAIL-VALUE-DATA (DTL-IDX)
+               (1 : MIO-DETAIL-VALUE-LEN (DTL-IDX)) IS NOT PRN-VALID
+              PERFORM PRINT-HEX-DUMP-LINE
+           END-IF.
+
+      * a DE is masked when FMT-MAP (set up in SETUP-MASK-OVERRIDES,
+      * merged into MIO-FMT by X60D001) marks its DE with FMT-MASK-PAN
+       CHECK-DE-MASKED.
+           MOVE 'N'                            TO WK-MASK-FLAG.
+           MOVE 'N'                            TO WK-LABEL-NUM-SW.
+           IF MIO-DETAIL-LABEL (DTL-IDX) (1:3) IS LBL-NUMERIC
+              MOVE 'Y'                         TO WK-LABEL-NUM-SW
+              MOVE MIO-DETAIL-LABEL (DTL-IDX) (1:3) TO WK-LABEL-DE-N
+              PERFORM VARYING FMT-IDX FROM 1 BY 1
+              UNTIL FMT-IDX > FMT-TOT
+                 IF FMT-DE (FMT-IDX) EQUAL WK-LABEL-DE-N
+                 AND FMT-MASK-PAN (FMT-IDX)
+                    MOVE 'Y'                    TO WK-MASK-FLAG
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+      * DE49/50/51 carry an ISO 4217 currency code for an amount DE
+      * elsewhere in the message; a matching amount DE here gets its
+      * value reformatted with a decimal point in the right place
+      * instead of a bare run of digits
+       CHECK-AMOUNT-DE.
+           SEARCH ALL AMT-CCY-ENTRY
+              AT END CONTINUE
+              WHEN AMC-AMT-DE (AMC-IDX) EQUAL WK-LABEL-DE-N
+                 PERFORM FORMAT-CURRENCY-AMOUNT
+           END-SEARCH.
+
+       FORMAT-CURRENCY-AMOUNT.
+           MOVE AMC-CCY-DE (AMC-IDX)           TO WK-CCY-LOOKUP-DE.
+           MOVE WK-CCY-BY-DE (WK-CCY-LOOKUP-DE) TO WK-CCY-CODE-X.
+
+           IF WK-CCY-CODE-X NOT EQUAL SPACE
+              MOVE WK-CCY-CODE-X               TO WK-CCY-CODE-N
+              PERFORM LOOKUP-CCY-DECIMALS
+              IF WK-CCY-DECIMALS > ZERO
+              AND WK-CCY-DECIMALS < MIO-DETAIL-VALUE-LEN (DTL-IDX)
+                 COMPUTE WK-DEC-POS = MIO-DETAIL-VALUE-LEN (DTL-IDX)
+                                     - WK-CCY-DECIMALS
+                 MOVE SPACE                    TO PRN-VALUE
+                 STRING MIO-DETAIL-VALUE-DATA (DTL-IDX) (1:WK-DEC-POS)
+                        WK-DECIMAL-POINT        DELIMITED BY SIZE
+                        MIO-DETAIL-VALUE-DATA (DTL-IDX)
+                             (WK-DEC-POS + 1 : WK-CCY-DECIMALS)
+                                               DELIMITED BY SIZE
+                   INTO PRN-VALUE
+                 END-STRING
+              END-IF
+           END-IF.
+
+       LOOKUP-CCY-DECIMALS.
+           MOVE 2                              TO WK-CCY-DECIMALS.
+           SEARCH ALL CCY-DEC-ENTRY
+              AT END CONTINUE
+              WHEN CCD-CODE (CCD-IDX) EQUAL WK-CCY-CODE-N
+                 MOVE CCD-DECIMALS (CCD-IDX)    TO WK-CCY-DECIMALS
+           END-SEARCH.
+
+      * mask the value keeping only the first 6 and last 4 characters
+       BUILD-MASKED-VALUE.
+           MOVE ALL 'X'                        TO WK-MASKED-VALUE.
+           IF MIO-DETAIL-VALUE-LEN (DTL-IDX) > 10
+              MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) (1:6)
+                                                TO WK-MASKED-VALUE (1:6)
+              COMPUTE WK-LAST4-POS = MIO-DETAIL-VALUE-LEN (DTL-IDX) - 3
+              MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) (WK-LAST4-POS:4)
+                             TO WK-MASKED-VALUE (WK-LAST4-POS:4)
+           END-IF.
+
+      * find the tag after the last dash in the current detail's
+      * label, if any, and look it up in the EMV/BER-TLV dictionary
+       LOOKUP-TAG-NAME.
+           SET TAG-NAME-NOT-FOUND              TO TRUE.
+           MOVE ZERO                           TO WK-LAST-DASH-POS.
+
+           PERFORM VARYING WK-SCAN-POS FROM 1 BY 1 UNTIL WK-SCAN-POS > 20
+              IF MIO-DETAIL-LABEL (DTL-IDX) (WK-SCAN-POS:1) EQUAL '-'
+                 MOVE WK-SCAN-POS              TO WK-LAST-DASH-POS
+              END-IF
+           END-PERFORM.
+
+           IF WK-LAST-DASH-POS > ZERO
+           AND WK-LAST-DASH-POS < 20
+              MOVE SPACE                       TO WK-TAG-TEXT
+              MOVE MIO-DETAIL-LABEL (DTL-IDX)
+                   (WK-LAST-DASH-POS + 1 : 20 - WK-LAST-DASH-POS)
+                                                TO WK-TAG-TEXT
+
+              SEARCH ALL TAG-NAME-ENTRY
+                 AT END
+                    SET TAG-NAME-NOT-FOUND        TO TRUE
+                 WHEN TGN-TAG (TGN-IDX) EQUAL WK-TAG-TEXT
+                    SET TAG-NAME-FOUND            TO TRUE
+              END-SEARCH
+           END-IF.
+
+      * DE39 is a plain 2-char code (no dash/tag to parse out, unlike
+      * a TLV subfield label); look it up directly in X60MCRC
+       LOOKUP-RSP-CODE.
+           MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) (1:2) TO WK-RSC-CODE.
+
+           SEARCH ALL RSP-CODE-ENTRY
+              AT END
+                 SET RSP-CODE-NOT-FOUND        TO TRUE
+              WHEN RSC-CODE (RSC-IDX) EQUAL WK-RSC-CODE
+                 SET RSP-CODE-FOUND            TO TRUE
+           END-SEARCH.
+
+      *
+       PRINT-RSP-CODE-LINE.
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  '   MEANING: '          DELIMITED BY SIZE
+                  FUNCTION TRIM(RSC-DESC (RSC-IDX))
+                                          DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      * DE3's transaction type is the first 2 digits of the value;
+      * look it up directly in X60MCPC
+       LOOKUP-PROC-TYPE.
+           MOVE MIO-DETAIL-VALUE-DATA (DTL-IDX) (1:2) TO WK-PRC-TYPE.
+
+           SEARCH ALL PROC-CODE-ENTRY
+              AT END
+                 SET PROC-TYPE-NOT-FOUND       TO TRUE
+              WHEN PRC-TYPE (PRC-IDX) EQUAL WK-PRC-TYPE
+                 SET PROC-TYPE-FOUND           TO TRUE
+           END-SEARCH.
+
+      *
+       PRINT-PROC-TYPE-LINE.
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  '   TYPE: '             DELIMITED BY SIZE
+                  FUNCTION TRIM(PRC-DESC (PRC-IDX))
+                                          DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       PRINT-TAG-NAME-LINE.
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  '   TAG: '              DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-TAG-TEXT)    DELIMITED BY SIZE
+                  ' - '                   DELIMITED BY SIZE
+                  FUNCTION TRIM(TGN-NAME (TGN-IDX))
+                                          DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       PRINT-HEX-DUMP-LINE.
+           MOVE FUNCTION MIN(MIO-DETAIL-VALUE-LEN (DTL-IDX) 40)
+                                                TO PRN-HEX-LEN.
+           MOVE SPACE                          TO PRN-HEX.
+           MOVE FUNCTION HEX-OF(MIO-DETAIL-VALUE-DATA (DTL-IDX)
+                                (1 : PRN-HEX-LEN))
+                                                TO PRN-HEX.
+
+           MOVE SPACE                     TO REPRT-REC.
+           STRING ' '                     DELIMITED BY SIZE
+                  '   HEX: '              DELIMITED BY SIZE
+                  PRN-HEX                 DELIMITED BY SIZE
+             INTO REPRT-REC
+           END-STRING.
+           WRITE REPRT-REC.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION WHEN CALLING ' CC-ISO-DEBLOCKER.
+           PERFORM RAISE-ERROR.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

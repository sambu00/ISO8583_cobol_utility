@@ -0,0 +1,258 @@
+      CBL OPT(2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X60B005.
+       AUTHOR.     ALAIMO.
+      *----------------------------------------------------------------
+      * X60B005
+      * **++ batch driver: legge un file sequenziale di messaggi
+      * **++ ISO8583 grezzi, richiama X60D001 per il deblock e poi
+      * **++ X60I001 per ricostruire il messaggio a partire dagli
+      * **++ stessi MIO-DETAILS; confronta il messaggio ricostruito
+      * **++ con quello originale e segnala le discrepanze su un
+      * **++ file di riconciliazione.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOIN                     ASSIGN TO ISOIN
+                                            FILE STATUS ISOIN-FS.
+           SELECT RECONOUT                  ASSIGN TO RECONOUT
+                                            FILE STATUS RECONOUT-FS.
+      **
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD ISOIN                     RECORDING F.
+       01 ISOIN-REC                 PIC X(4096).
+      *
+       FD RECONOUT                  RECORDING F.
+       01 RECONOUT-REC.
+         03 RCN-MSG-SEQ              PIC 9(9).
+         03 FILLER                   PIC X.
+         03 RCN-STATUS               PIC X(10).
+         03 FILLER                   PIC X.
+         03 RCN-DETAIL               PIC X(70).
+      *
+       WORKING-STORAGE SECTION.
+       01 WK-LITERALS.
+         03 CC-ISO-DEBLOCKER        PIC X(08)  VALUE 'X60D001'.
+         03 CC-ISO-INBLOCKER        PIC X(08)  VALUE 'X60I001'.
+      *
+       01 WK-PARMS.
+         03 WK-ISO-VERSION          PIC XX     VALUE '87'.
+      * trace/audit hook: dormant unless turned on below, mirrors
+      * MP-TRACE-MODE in X60MCP
+         03 WK-TRACE-MODE           PIC X      VALUE SPACE.
+           88 TRACE-MODE-OFF           VALUE SPACE.
+           88 TRACE-MODE-ON            VALUE 'Y'.
+      *
+       01 WK-ORIGINAL-MESSAGE       PIC X(4096).
+      *
+       COPY X60MIO.
+       COPY X60MCFMT.
+       COPY X60MCP.
+       COPY X60MCR.
+      *
+       LOCAL-STORAGE SECTION.
+       01 LS-COUNTERS.
+         03 MSG-SEQ                 PIC 9(9) COMP VALUE ZERO.
+         03 MSG-READ-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-MATCH-CTR           PIC 9(9) COMP VALUE ZERO.
+         03 MSG-MISMATCH-CTR        PIC 9(9) COMP VALUE ZERO.
+         03 MSG-WARN-CTR            PIC 9(9) COMP VALUE ZERO.
+         03 MSG-ERROR-CTR           PIC 9(9) COMP VALUE ZERO.
+      *
+       01 LS-FILE-STATUSES.
+         03 ISOIN-FS                PIC XX.
+           88 ISOIN-OK                 VALUE '00'.
+           88 ISOIN-EOF                VALUE '10'.
+         03 RECONOUT-FS             PIC XX.
+           88 RECONOUT-OK              VALUE '00'.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN.
+           DISPLAY ' ************** X60B005 START **************'.
+
+           PERFORM OPEN-FILES.
+           PERFORM READ-ISOIN.
+
+           PERFORM UNTIL ISOIN-EOF
+              PERFORM PROCESS-MESSAGE
+              PERFORM READ-ISOIN
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM SHOW-STATISTICS.
+
+           DISPLAY ' *************** X60B005 END ***************'.
+
+           IF MSG-MISMATCH-CTR NOT EQUAL ZERO
+           OR MSG-ERROR-CTR NOT EQUAL ZERO
+              MOVE 4                      TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *
+       OPEN-FILES.
+           OPEN INPUT  ISOIN.
+           IF NOT ISOIN-OK
+              DISPLAY 'ISOIN OPEN ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+           OPEN OUTPUT RECONOUT.
+           IF NOT RECONOUT-OK
+              DISPLAY 'RECONOUT OPEN ERROR - FS: ' RECONOUT-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       READ-ISOIN.
+           READ ISOIN.
+           IF NOT ISOIN-OK AND NOT ISOIN-EOF
+              DISPLAY 'ISOIN READ ERROR - FS: ' ISOIN-FS
+              PERFORM RAISE-ERROR
+           END-IF.
+
+      *
+       CLOSE-FILES.
+           CLOSE ISOIN.
+           CLOSE RECONOUT.
+
+      *
+       PROCESS-MESSAGE.
+           ADD 1                          TO MSG-SEQ
+                                             MSG-READ-CTR.
+           MOVE ISOIN-REC                 TO WK-ORIGINAL-MESSAGE.
+
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT
+                      MP-OR-TOT.
+           MOVE ISOIN-REC                 TO MIO-ISO-MESSAGE.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           CALL CC-ISO-DEBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM CHECK-DEBLOCK-RESULT
+           END-CALL.
+
+      *
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * deblock routine did not abort the call, so the round trip
+      * still proceeds like any other successful deblock
+       CHECK-DEBLOCK-RESULT.
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 PERFORM REBUILD-AND-COMPARE
+              WHEN MR-SEVERITY-WARNING
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK WARNING - RESULT:'
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 ADD 1                       TO MSG-WARN-CTR
+                 PERFORM REBUILD-AND-COMPARE
+              WHEN OTHER
+                 ADD 1                       TO MSG-ERROR-CTR
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' DEBLOCK ERROR - RESULT: '
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 PERFORM WRITE-RECON-RESULT
+           END-EVALUATE.
+
+      *
+       REBUILD-AND-COMPARE.
+      * MIO-DETAILS stays exactly as X60D001 left it; only the message
+      * area and format/override tables need clearing before the
+      * inblock call rebuilds MIO-ISO-MESSAGE from those same details
+           INITIALIZE MIO-ISO-MESSAGE
+                      FMT-TOT
+                      MP-OR-TOT.
+           MOVE WK-ISO-VERSION            TO MP-VERSION.
+           MOVE WK-TRACE-MODE             TO MP-TRACE-MODE.
+
+           CALL CC-ISO-INBLOCKER USING MIO MIO-FMT MP MR
+                    ON EXCEPTION PERFORM RAISE-CALL-ERROR
+                NOT ON EXCEPTION PERFORM CHECK-INBLOCK-RESULT
+           END-CALL.
+
+      *
+      * a warning (MR-SEVERITY-WARNING) is informational only - the
+      * inblock routine did not abort the call, so the rebuilt message
+      * still gets compared against the original like any other
+       CHECK-INBLOCK-RESULT.
+           EVALUATE TRUE
+              WHEN MR-RESULT EQUAL ZERO
+                 PERFORM COMPARE-MESSAGES
+              WHEN MR-SEVERITY-WARNING
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' INBLOCK WARNING - RESULT:'
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 ADD 1                       TO MSG-WARN-CTR
+                 PERFORM COMPARE-MESSAGES
+              WHEN OTHER
+                 ADD 1                       TO MSG-ERROR-CTR
+                 DISPLAY 'MESSAGE ' MSG-SEQ ' INBLOCK ERROR - RESULT: '
+                         MR-RESULT ' AT ' MR-POSITION
+                 DISPLAY 'DESCRIPTION: ' FUNCTION TRIM(MR-DESCRIPTION)
+                 PERFORM WRITE-RECON-RESULT
+           END-EVALUATE.
+
+      *
+       COMPARE-MESSAGES.
+           IF MIO-ISO-MESSAGE EQUAL WK-ORIGINAL-MESSAGE
+              ADD 1                       TO MSG-MATCH-CTR
+           ELSE
+              ADD 1                       TO MSG-MISMATCH-CTR
+              DISPLAY 'MESSAGE ' MSG-SEQ
+                      ' ROUND-TRIP MISMATCH AGAINST ORIGINAL'
+           END-IF.
+           PERFORM WRITE-RECON-RESULT.
+
+      *
+       WRITE-RECON-RESULT.
+           INITIALIZE RECONOUT-REC.
+           MOVE MSG-SEQ                   TO RCN-MSG-SEQ.
+           EVALUATE TRUE
+              WHEN MR-SEVERITY-ERROR
+                 MOVE 'ERROR'                TO RCN-STATUS
+                 MOVE MR-DESCRIPTION (1:70)  TO RCN-DETAIL
+              WHEN MIO-ISO-MESSAGE EQUAL WK-ORIGINAL-MESSAGE
+                 MOVE 'MATCH'                TO RCN-STATUS
+                 MOVE SPACE                  TO RCN-DETAIL
+              WHEN OTHER
+                 MOVE 'MISMATCH'             TO RCN-STATUS
+                 MOVE 'REBUILT MESSAGE DIFFERS FROM ORIGINAL'
+                                              TO RCN-DETAIL
+           END-EVALUATE.
+           WRITE RECONOUT-REC.
+
+      *
+       SHOW-STATISTICS.
+           DISPLAY ' '.
+           DISPLAY '************* X60B005 RECAP *************'.
+           DISPLAY '* MESSAGES READ:      ' MSG-READ-CTR.
+           DISPLAY '* ROUND-TRIP MATCHES: ' MSG-MATCH-CTR.
+           DISPLAY '* ROUND-TRIP DIFFS:   ' MSG-MISMATCH-CTR.
+           DISPLAY '* WARNINGS:           ' MSG-WARN-CTR.
+           DISPLAY '* DEBLOCK/INBLOCK ERRORS: ' MSG-ERROR-CTR.
+           DISPLAY '*******************************************'.
+           DISPLAY ' '.
+
+      *
+       RAISE-CALL-ERROR.
+           DISPLAY 'CALL EXCEPTION'.
+           PERFORM RAISE-ERROR.
+
+      *
+       RAISE-ERROR.
+           MOVE 8                         TO RETURN-CODE.
+           GOBACK.

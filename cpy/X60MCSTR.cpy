@@ -0,0 +1,291 @@
+      * **++ ISO8583 data element structural definition table
+      * **++ Descriptor / fixed-variable indicator / length (fixed DE
+      * **++ byte length, or number of digits in the length prefix for
+      * **++ variable DE) for every data element position 1-128.
+      * **++ ISO-MSG-V87 holds the ISO8583:1987 field definitions.
+      * **++ ISO-MSG-V93 holds the ISO8583:1993 field definitions (the
+      * **++ only structural difference versus 1987 handled here is the
+      * **++ DE 22 POS entry mode, widened from 3 to 12 digits in the
+      * **++ 1993 revision).
+      * **++ ISO-MSG-STRUCT is the working copy selected at run time by
+      * **++ SET-ISO-MSG-VERSION depending on MP-VERSION.
+       01 ISO-MSG-V87-LIT.
+           05 FILLER              PIC X(7) VALUE '001F008'.
+           05 FILLER              PIC X(7) VALUE '002V002'.
+           05 FILLER              PIC X(7) VALUE '003F006'.
+           05 FILLER              PIC X(7) VALUE '004F012'.
+           05 FILLER              PIC X(7) VALUE '005F012'.
+           05 FILLER              PIC X(7) VALUE '006F012'.
+           05 FILLER              PIC X(7) VALUE '007F010'.
+           05 FILLER              PIC X(7) VALUE '008F008'.
+           05 FILLER              PIC X(7) VALUE '009F008'.
+           05 FILLER              PIC X(7) VALUE '010F008'.
+           05 FILLER              PIC X(7) VALUE '011F006'.
+           05 FILLER              PIC X(7) VALUE '012F006'.
+           05 FILLER              PIC X(7) VALUE '013F004'.
+           05 FILLER              PIC X(7) VALUE '014F004'.
+           05 FILLER              PIC X(7) VALUE '015F004'.
+           05 FILLER              PIC X(7) VALUE '016F004'.
+           05 FILLER              PIC X(7) VALUE '017F004'.
+           05 FILLER              PIC X(7) VALUE '018F004'.
+           05 FILLER              PIC X(7) VALUE '019F003'.
+           05 FILLER              PIC X(7) VALUE '020F003'.
+           05 FILLER              PIC X(7) VALUE '021F003'.
+           05 FILLER              PIC X(7) VALUE '022F003'.
+           05 FILLER              PIC X(7) VALUE '023F003'.
+           05 FILLER              PIC X(7) VALUE '024F003'.
+           05 FILLER              PIC X(7) VALUE '025F002'.
+           05 FILLER              PIC X(7) VALUE '026F002'.
+           05 FILLER              PIC X(7) VALUE '027F001'.
+           05 FILLER              PIC X(7) VALUE '028F009'.
+           05 FILLER              PIC X(7) VALUE '029F009'.
+           05 FILLER              PIC X(7) VALUE '030F009'.
+           05 FILLER              PIC X(7) VALUE '031F009'.
+           05 FILLER              PIC X(7) VALUE '032V002'.
+           05 FILLER              PIC X(7) VALUE '033V002'.
+           05 FILLER              PIC X(7) VALUE '034V002'.
+           05 FILLER              PIC X(7) VALUE '035V002'.
+           05 FILLER              PIC X(7) VALUE '036V003'.
+           05 FILLER              PIC X(7) VALUE '037F012'.
+           05 FILLER              PIC X(7) VALUE '038F006'.
+           05 FILLER              PIC X(7) VALUE '039F002'.
+           05 FILLER              PIC X(7) VALUE '040F003'.
+           05 FILLER              PIC X(7) VALUE '041F008'.
+           05 FILLER              PIC X(7) VALUE '042F015'.
+           05 FILLER              PIC X(7) VALUE '043F040'.
+           05 FILLER              PIC X(7) VALUE '044V002'.
+           05 FILLER              PIC X(7) VALUE '045V002'.
+           05 FILLER              PIC X(7) VALUE '046V003'.
+           05 FILLER              PIC X(7) VALUE '047V003'.
+           05 FILLER              PIC X(7) VALUE '048V003'.
+           05 FILLER              PIC X(7) VALUE '049F003'.
+           05 FILLER              PIC X(7) VALUE '050F003'.
+           05 FILLER              PIC X(7) VALUE '051F003'.
+           05 FILLER              PIC X(7) VALUE '052F008'.
+           05 FILLER              PIC X(7) VALUE '053F016'.
+           05 FILLER              PIC X(7) VALUE '054V003'.
+           05 FILLER              PIC X(7) VALUE '055V003'.
+           05 FILLER              PIC X(7) VALUE '056V003'.
+           05 FILLER              PIC X(7) VALUE '057V003'.
+           05 FILLER              PIC X(7) VALUE '058V003'.
+           05 FILLER              PIC X(7) VALUE '059V003'.
+           05 FILLER              PIC X(7) VALUE '060V003'.
+           05 FILLER              PIC X(7) VALUE '061V003'.
+           05 FILLER              PIC X(7) VALUE '062V003'.
+           05 FILLER              PIC X(7) VALUE '063V003'.
+           05 FILLER              PIC X(7) VALUE '064F008'.
+           05 FILLER              PIC X(7) VALUE '065F008'.
+           05 FILLER              PIC X(7) VALUE '066F001'.
+           05 FILLER              PIC X(7) VALUE '067F002'.
+           05 FILLER              PIC X(7) VALUE '068F003'.
+           05 FILLER              PIC X(7) VALUE '069F003'.
+           05 FILLER              PIC X(7) VALUE '070F003'.
+           05 FILLER              PIC X(7) VALUE '071F004'.
+           05 FILLER              PIC X(7) VALUE '072F004'.
+           05 FILLER              PIC X(7) VALUE '073F006'.
+           05 FILLER              PIC X(7) VALUE '074F010'.
+           05 FILLER              PIC X(7) VALUE '075F010'.
+           05 FILLER              PIC X(7) VALUE '076F010'.
+           05 FILLER              PIC X(7) VALUE '077F010'.
+           05 FILLER              PIC X(7) VALUE '078F010'.
+           05 FILLER              PIC X(7) VALUE '079F010'.
+           05 FILLER              PIC X(7) VALUE '080F010'.
+           05 FILLER              PIC X(7) VALUE '081F010'.
+           05 FILLER              PIC X(7) VALUE '082F012'.
+           05 FILLER              PIC X(7) VALUE '083F012'.
+           05 FILLER              PIC X(7) VALUE '084F012'.
+           05 FILLER              PIC X(7) VALUE '085F012'.
+           05 FILLER              PIC X(7) VALUE '086F015'.
+           05 FILLER              PIC X(7) VALUE '087F015'.
+           05 FILLER              PIC X(7) VALUE '088F015'.
+           05 FILLER              PIC X(7) VALUE '089F015'.
+           05 FILLER              PIC X(7) VALUE '090F042'.
+           05 FILLER              PIC X(7) VALUE '091F001'.
+           05 FILLER              PIC X(7) VALUE '092F002'.
+           05 FILLER              PIC X(7) VALUE '093F005'.
+           05 FILLER              PIC X(7) VALUE '094F007'.
+           05 FILLER              PIC X(7) VALUE '095F042'.
+           05 FILLER              PIC X(7) VALUE '096F008'.
+           05 FILLER              PIC X(7) VALUE '097F017'.
+           05 FILLER              PIC X(7) VALUE '098F025'.
+           05 FILLER              PIC X(7) VALUE '099V002'.
+           05 FILLER              PIC X(7) VALUE '100V002'.
+           05 FILLER              PIC X(7) VALUE '101V002'.
+           05 FILLER              PIC X(7) VALUE '102V002'.
+           05 FILLER              PIC X(7) VALUE '103V002'.
+           05 FILLER              PIC X(7) VALUE '104V003'.
+           05 FILLER              PIC X(7) VALUE '105V003'.
+           05 FILLER              PIC X(7) VALUE '106V003'.
+           05 FILLER              PIC X(7) VALUE '107V003'.
+           05 FILLER              PIC X(7) VALUE '108V003'.
+           05 FILLER              PIC X(7) VALUE '109V003'.
+           05 FILLER              PIC X(7) VALUE '110V003'.
+           05 FILLER              PIC X(7) VALUE '111V003'.
+           05 FILLER              PIC X(7) VALUE '112V003'.
+           05 FILLER              PIC X(7) VALUE '113V003'.
+           05 FILLER              PIC X(7) VALUE '114V003'.
+           05 FILLER              PIC X(7) VALUE '115V003'.
+           05 FILLER              PIC X(7) VALUE '116V003'.
+           05 FILLER              PIC X(7) VALUE '117V003'.
+           05 FILLER              PIC X(7) VALUE '118V003'.
+           05 FILLER              PIC X(7) VALUE '119V003'.
+           05 FILLER              PIC X(7) VALUE '120V003'.
+           05 FILLER              PIC X(7) VALUE '121V003'.
+           05 FILLER              PIC X(7) VALUE '122V003'.
+           05 FILLER              PIC X(7) VALUE '123V003'.
+           05 FILLER              PIC X(7) VALUE '124V003'.
+           05 FILLER              PIC X(7) VALUE '125V003'.
+           05 FILLER              PIC X(7) VALUE '126V003'.
+           05 FILLER              PIC X(7) VALUE '127V003'.
+           05 FILLER              PIC X(7) VALUE '128F008'.
+      *
+       01 ISO-MSG-V87 REDEFINES ISO-MSG-V87-LIT.
+         03 ISO-MSG-DE-V87 OCCURS 128 TIMES.
+           05 DE-DESCR-V87            PIC X(3).
+           05 DE-FMT-V87              PIC X(1).
+           05 DE-LENGTH-V87           PIC 9(3).
+      *
+       01 ISO-MSG-V93-LIT.
+           05 FILLER              PIC X(7) VALUE '001F008'.
+           05 FILLER              PIC X(7) VALUE '002V002'.
+           05 FILLER              PIC X(7) VALUE '003F006'.
+           05 FILLER              PIC X(7) VALUE '004F012'.
+           05 FILLER              PIC X(7) VALUE '005F012'.
+           05 FILLER              PIC X(7) VALUE '006F012'.
+           05 FILLER              PIC X(7) VALUE '007F010'.
+           05 FILLER              PIC X(7) VALUE '008F008'.
+           05 FILLER              PIC X(7) VALUE '009F008'.
+           05 FILLER              PIC X(7) VALUE '010F008'.
+           05 FILLER              PIC X(7) VALUE '011F006'.
+           05 FILLER              PIC X(7) VALUE '012F006'.
+           05 FILLER              PIC X(7) VALUE '013F004'.
+           05 FILLER              PIC X(7) VALUE '014F004'.
+           05 FILLER              PIC X(7) VALUE '015F004'.
+           05 FILLER              PIC X(7) VALUE '016F004'.
+           05 FILLER              PIC X(7) VALUE '017F004'.
+           05 FILLER              PIC X(7) VALUE '018F004'.
+           05 FILLER              PIC X(7) VALUE '019F003'.
+           05 FILLER              PIC X(7) VALUE '020F003'.
+           05 FILLER              PIC X(7) VALUE '021F003'.
+           05 FILLER              PIC X(7) VALUE '022F012'.
+           05 FILLER              PIC X(7) VALUE '023F003'.
+           05 FILLER              PIC X(7) VALUE '024F003'.
+           05 FILLER              PIC X(7) VALUE '025F002'.
+           05 FILLER              PIC X(7) VALUE '026F002'.
+           05 FILLER              PIC X(7) VALUE '027F001'.
+           05 FILLER              PIC X(7) VALUE '028F009'.
+           05 FILLER              PIC X(7) VALUE '029F009'.
+           05 FILLER              PIC X(7) VALUE '030F009'.
+           05 FILLER              PIC X(7) VALUE '031F009'.
+           05 FILLER              PIC X(7) VALUE '032V002'.
+           05 FILLER              PIC X(7) VALUE '033V002'.
+           05 FILLER              PIC X(7) VALUE '034V002'.
+           05 FILLER              PIC X(7) VALUE '035V002'.
+           05 FILLER              PIC X(7) VALUE '036V003'.
+           05 FILLER              PIC X(7) VALUE '037F012'.
+           05 FILLER              PIC X(7) VALUE '038F006'.
+           05 FILLER              PIC X(7) VALUE '039F002'.
+           05 FILLER              PIC X(7) VALUE '040F003'.
+           05 FILLER              PIC X(7) VALUE '041F008'.
+           05 FILLER              PIC X(7) VALUE '042F015'.
+           05 FILLER              PIC X(7) VALUE '043F040'.
+           05 FILLER              PIC X(7) VALUE '044V002'.
+           05 FILLER              PIC X(7) VALUE '045V002'.
+           05 FILLER              PIC X(7) VALUE '046V003'.
+           05 FILLER              PIC X(7) VALUE '047V003'.
+           05 FILLER              PIC X(7) VALUE '048V003'.
+           05 FILLER              PIC X(7) VALUE '049F003'.
+           05 FILLER              PIC X(7) VALUE '050F003'.
+           05 FILLER              PIC X(7) VALUE '051F003'.
+           05 FILLER              PIC X(7) VALUE '052F008'.
+           05 FILLER              PIC X(7) VALUE '053F016'.
+           05 FILLER              PIC X(7) VALUE '054V003'.
+           05 FILLER              PIC X(7) VALUE '055V003'.
+           05 FILLER              PIC X(7) VALUE '056V003'.
+           05 FILLER              PIC X(7) VALUE '057V003'.
+           05 FILLER              PIC X(7) VALUE '058V003'.
+           05 FILLER              PIC X(7) VALUE '059V003'.
+           05 FILLER              PIC X(7) VALUE '060V003'.
+           05 FILLER              PIC X(7) VALUE '061V003'.
+           05 FILLER              PIC X(7) VALUE '062V003'.
+           05 FILLER              PIC X(7) VALUE '063V003'.
+           05 FILLER              PIC X(7) VALUE '064F008'.
+           05 FILLER              PIC X(7) VALUE '065F008'.
+           05 FILLER              PIC X(7) VALUE '066F001'.
+           05 FILLER              PIC X(7) VALUE '067F002'.
+           05 FILLER              PIC X(7) VALUE '068F003'.
+           05 FILLER              PIC X(7) VALUE '069F003'.
+           05 FILLER              PIC X(7) VALUE '070F003'.
+           05 FILLER              PIC X(7) VALUE '071F004'.
+           05 FILLER              PIC X(7) VALUE '072F004'.
+           05 FILLER              PIC X(7) VALUE '073F006'.
+           05 FILLER              PIC X(7) VALUE '074F010'.
+           05 FILLER              PIC X(7) VALUE '075F010'.
+           05 FILLER              PIC X(7) VALUE '076F010'.
+           05 FILLER              PIC X(7) VALUE '077F010'.
+           05 FILLER              PIC X(7) VALUE '078F010'.
+           05 FILLER              PIC X(7) VALUE '079F010'.
+           05 FILLER              PIC X(7) VALUE '080F010'.
+           05 FILLER              PIC X(7) VALUE '081F010'.
+           05 FILLER              PIC X(7) VALUE '082F012'.
+           05 FILLER              PIC X(7) VALUE '083F012'.
+           05 FILLER              PIC X(7) VALUE '084F012'.
+           05 FILLER              PIC X(7) VALUE '085F012'.
+           05 FILLER              PIC X(7) VALUE '086F015'.
+           05 FILLER              PIC X(7) VALUE '087F015'.
+           05 FILLER              PIC X(7) VALUE '088F015'.
+           05 FILLER              PIC X(7) VALUE '089F015'.
+           05 FILLER              PIC X(7) VALUE '090F042'.
+           05 FILLER              PIC X(7) VALUE '091F001'.
+           05 FILLER              PIC X(7) VALUE '092F002'.
+           05 FILLER              PIC X(7) VALUE '093F005'.
+           05 FILLER              PIC X(7) VALUE '094F007'.
+           05 FILLER              PIC X(7) VALUE '095F042'.
+           05 FILLER              PIC X(7) VALUE '096F008'.
+           05 FILLER              PIC X(7) VALUE '097F017'.
+           05 FILLER              PIC X(7) VALUE '098F025'.
+           05 FILLER              PIC X(7) VALUE '099V002'.
+           05 FILLER              PIC X(7) VALUE '100V002'.
+           05 FILLER              PIC X(7) VALUE '101V002'.
+           05 FILLER              PIC X(7) VALUE '102V002'.
+           05 FILLER              PIC X(7) VALUE '103V002'.
+           05 FILLER              PIC X(7) VALUE '104V003'.
+           05 FILLER              PIC X(7) VALUE '105V003'.
+           05 FILLER              PIC X(7) VALUE '106V003'.
+           05 FILLER              PIC X(7) VALUE '107V003'.
+           05 FILLER              PIC X(7) VALUE '108V003'.
+           05 FILLER              PIC X(7) VALUE '109V003'.
+           05 FILLER              PIC X(7) VALUE '110V003'.
+           05 FILLER              PIC X(7) VALUE '111V003'.
+           05 FILLER              PIC X(7) VALUE '112V003'.
+           05 FILLER              PIC X(7) VALUE '113V003'.
+           05 FILLER              PIC X(7) VALUE '114V003'.
+           05 FILLER              PIC X(7) VALUE '115V003'.
+           05 FILLER              PIC X(7) VALUE '116V003'.
+           05 FILLER              PIC X(7) VALUE '117V003'.
+           05 FILLER              PIC X(7) VALUE '118V003'.
+           05 FILLER              PIC X(7) VALUE '119V003'.
+           05 FILLER              PIC X(7) VALUE '120V003'.
+           05 FILLER              PIC X(7) VALUE '121V003'.
+           05 FILLER              PIC X(7) VALUE '122V003'.
+           05 FILLER              PIC X(7) VALUE '123V003'.
+           05 FILLER              PIC X(7) VALUE '124V003'.
+           05 FILLER              PIC X(7) VALUE '125V003'.
+           05 FILLER              PIC X(7) VALUE '126V003'.
+           05 FILLER              PIC X(7) VALUE '127V003'.
+           05 FILLER              PIC X(7) VALUE '128F008'.
+      *
+       01 ISO-MSG-V93 REDEFINES ISO-MSG-V93-LIT.
+         03 ISO-MSG-DE-V93 OCCURS 128 TIMES.
+           05 DE-DESCR-V93            PIC X(3).
+           05 DE-FMT-V93              PIC X(1).
+           05 DE-LENGTH-V93           PIC 9(3).
+      *
+       01 ISO-MSG-STRUCT.
+         03 ISO-MSG-DE OCCURS 128 TIMES
+                       ASCENDING KEY IS DE-DESCR
+                       INDEXED BY DE-IDX.
+           05 DE-DESCR                PIC X(3).
+           05 DE-FMT                  PIC X(1).
+             88 DE-FMT-FIXED             VALUE 'F'.
+           05 DE-LENGTH               PIC 9(3).

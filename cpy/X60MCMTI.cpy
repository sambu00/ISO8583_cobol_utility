@@ -0,0 +1,63 @@
+      * **++ per-MTI data element rule table: which DEs are mandatory
+      * **++ (M) or not expected (N) for a given MTI. Consulted by
+      * **++ X60D001/X60I001 to flag e.g. "DE 4 missing on a 0200" or
+      * **++ "DE 39 not expected on a request" up front, instead of
+      * **++ only failing later when the field is genuinely absent
+      * **++ from processing. A DE with no rule for a given MTI is
+      * **++ neither mandatory nor forbidden.
+       01 MTI-DE-RULE-LIT.
+         03 FILLER PIC X(8) VALUE '0100003M'.
+         03 FILLER PIC X(8) VALUE '0100004M'.
+         03 FILLER PIC X(8) VALUE '0100007M'.
+         03 FILLER PIC X(8) VALUE '0100011M'.
+         03 FILLER PIC X(8) VALUE '0100041M'.
+         03 FILLER PIC X(8) VALUE '0100049M'.
+         03 FILLER PIC X(8) VALUE '0100039N'.
+         03 FILLER PIC X(8) VALUE '0110003M'.
+         03 FILLER PIC X(8) VALUE '0110004M'.
+         03 FILLER PIC X(8) VALUE '0110007M'.
+         03 FILLER PIC X(8) VALUE '0110011M'.
+         03 FILLER PIC X(8) VALUE '0110039M'.
+         03 FILLER PIC X(8) VALUE '0110041M'.
+         03 FILLER PIC X(8) VALUE '0110049M'.
+         03 FILLER PIC X(8) VALUE '0200003M'.
+         03 FILLER PIC X(8) VALUE '0200004M'.
+         03 FILLER PIC X(8) VALUE '0200007M'.
+         03 FILLER PIC X(8) VALUE '0200011M'.
+         03 FILLER PIC X(8) VALUE '0200041M'.
+         03 FILLER PIC X(8) VALUE '0200049M'.
+         03 FILLER PIC X(8) VALUE '0200039N'.
+         03 FILLER PIC X(8) VALUE '0210003M'.
+         03 FILLER PIC X(8) VALUE '0210004M'.
+         03 FILLER PIC X(8) VALUE '0210007M'.
+         03 FILLER PIC X(8) VALUE '0210011M'.
+         03 FILLER PIC X(8) VALUE '0210039M'.
+         03 FILLER PIC X(8) VALUE '0210041M'.
+         03 FILLER PIC X(8) VALUE '0210049M'.
+         03 FILLER PIC X(8) VALUE '0400003M'.
+         03 FILLER PIC X(8) VALUE '0400007M'.
+         03 FILLER PIC X(8) VALUE '0400011M'.
+         03 FILLER PIC X(8) VALUE '0400039N'.
+         03 FILLER PIC X(8) VALUE '0410003M'.
+         03 FILLER PIC X(8) VALUE '0410007M'.
+         03 FILLER PIC X(8) VALUE '0410011M'.
+         03 FILLER PIC X(8) VALUE '0410039M'.
+         03 FILLER PIC X(8) VALUE '0800007M'.
+         03 FILLER PIC X(8) VALUE '0800011M'.
+         03 FILLER PIC X(8) VALUE '0800070M'.
+         03 FILLER PIC X(8) VALUE '0800004N'.
+         03 FILLER PIC X(8) VALUE '0800039N'.
+         03 FILLER PIC X(8) VALUE '0810007M'.
+         03 FILLER PIC X(8) VALUE '0810011M'.
+         03 FILLER PIC X(8) VALUE '0810039M'.
+         03 FILLER PIC X(8) VALUE '0810070M'.
+         03 FILLER PIC X(8) VALUE '0810004N'.
+      *
+       01 MTI-DE-RULE-TAB REDEFINES MTI-DE-RULE-LIT.
+         03 MTI-DE-RULE OCCURS 46 TIMES
+                        INDEXED BY RULE-IDX.
+           05 RULE-MTI               PIC X(4).
+           05 RULE-DE                PIC 9(3).
+           05 RULE-FLAG              PIC X(1).
+             88 RULE-MANDATORY          VALUE 'M'.
+             88 RULE-NOT-EXPECTED       VALUE 'N'.

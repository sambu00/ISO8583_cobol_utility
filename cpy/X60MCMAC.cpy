@@ -0,0 +1,16 @@
+      * **++ MAC/checksum hook interface, consulted by X60D003 (verify,
+      * **++ called from X60D001) and X60I003 (generate, called from
+      * **++ X60I001) whenever DE128 - the ISO8583 secondary MAC field,
+      * **++ fixed 8 bytes in both X60MCSTR tables - takes part in a
+      * **++ message. The algorithm behind MC-MAC-VALUE is a simple
+      * **++ longitudinal checksum, not a cryptographic MAC: it is a
+      * **++ tamper-evidence placeholder, wired up behind this same
+      * **++ interface so a real DES/3DES MAC routine can replace it
+      * **++ later without touching X60D001/X60I001.
+       01 MC-MAC.
+         03 MC-MAC-DATA-LEN          PIC 9(9) COMP.
+         03 MC-MAC-DATA              PIC X(4096).
+         03 MC-MAC-VALUE             PIC X(8).
+         03 MC-MAC-MATCH             PIC X(1).
+           88 MC-MAC-MATCHED            VALUE 'Y'.
+           88 MC-MAC-NOT-MATCHED        VALUE 'N'.

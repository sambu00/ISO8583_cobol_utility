@@ -0,0 +1,57 @@
+      * **++ Sample FMT-MAP profile for TCT X54091 (BASE24), used by
+      * **++ X60DTS01 as a ready-made MIO-FMT for those test cases.
+      * **++ Same shape as X60MCFMT/MIO-FMT, renamed to coexist with
+      * **++ it in the same program; populated at runtime by
+      * **++ SET-SAMPLE-FMT-TABLES since OCCURS DEPENDING ON items
+      * **++ cannot carry a VALUE clause.
+       COPY X60MCFMT
+            REPLACING ==MIO-FMT==       BY ==FMT-MSG-BASE24==
+                      ==FMT-TOT==       BY ==FMT-TOT-BASE24==
+                      ==FMT-MAP==       BY ==FMT-MAP-BASE24==
+                      ==FMT-EL==        BY ==FMT-EL-BASE24==
+                      ==FMT-IDX==       BY ==FMT-IDX-BASE24==
+                      ==FMT-DE==        BY ==FMT-DE-BASE24==
+                      ==FMT-OUT-CONV==  BY ==FMT-OUT-CONV-BASE24==
+                      ==FMT-MASK-PAN==  BY ==FMT-MASK-PAN-BASE24==
+                      ==FMT-MASK==      BY ==FMT-MASK-BASE24==
+                      ==FMT-PAD-CHAR==  BY ==FMT-PAD-CHAR-BASE24==
+                      ==FMT-TYPE==      BY ==FMT-TYPE-BASE24==
+                      ==FMT-PATTERN==   BY ==FMT-PATTERN-BASE24==
+                      ==FMT-DEDICATED-PGM==
+                                     BY ==FMT-DEDICATED-PGM-BASE24==.
+      *
+      * **++ seed values for FMT-MSG-BASE24 above; see X60MCF01 for
+      * **++ the row layout and why a separate literal table is
+      * **++ needed to seed an OCCURS DEPENDING ON table
+       01 FMT-SEED-LIT-BASE24.
+         03 FILLER PIC X(31) VALUE
+       '002  M                         '.
+         03 FILLER PIC X(31) VALUE
+       '003                            '.
+         03 FILLER PIC X(31) VALUE
+       '004                            '.
+         03 FILLER PIC X(31) VALUE
+       '011                            '.
+         03 FILLER PIC X(31) VALUE
+       '012                            '.
+         03 FILLER PIC X(31) VALUE
+       '013                            '.
+         03 FILLER PIC X(31) VALUE
+       '037                            '.
+         03 FILLER PIC X(31) VALUE
+       '039                            '.
+         03 FILLER PIC X(31) VALUE
+       '041                            '.
+         03 FILLER PIC X(31) VALUE
+       '049                            '.
+      *
+       01 FMT-SEED-TAB-BASE24 REDEFINES FMT-SEED-LIT-BASE24.
+         03 FSB-EL OCCURS 10 TIMES.
+           05 FSB-DE                PIC 9(3).
+           05 FILLER                PIC X(1).
+           05 FSB-OUT-CONV          PIC X(1).
+           05 FSB-MASK              PIC X(1).
+           05 FSB-PAD-CHAR          PIC X(1).
+           05 FSB-TYPE              PIC X(3).
+           05 FILLER                PIC X(1).
+           05 FSB-PATTERN           PIC X(20).

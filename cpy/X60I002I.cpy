@@ -7,6 +7,7 @@
              07 L-:X:-FMT                    PIC X(1).
              07 L-:X:-LEN                    PIC 9(1).
            05 TLV-:X:-INNER-PATTERN          PIC X(16).
+         03 TLV-:X:-DEPTH                    PIC 9(4).
       *
          03 TLV-:X:-CONVERSION.
            05 TLV-:X:-CONV-FLAG              PIC X.
@@ -20,4 +21,4 @@
                15 TLV-:X:-DET-LABEL          PIC X(20).
                15 TLV-:X:-DET-VALUE.
                  20 TLV-:X:-DET-VALUE-LEN    PIC 9(9) COMP.
-                 20 TLV-:X:-DET-VALUE-DATA   PIC X(999).
+                 20 TLV-:X:-DET-VALUE-DATA   PIC X(4096).

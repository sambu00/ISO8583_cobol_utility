@@ -0,0 +1,29 @@
+      * **++ library of named TLV patterns: every FMT-PATTERN/
+      * **++ MP-OR-PATTERN item (see X60MCFMT/X60MCP) is a raw 20-byte
+      * **++ string - tag format, tag length, length format, length
+      * **++ length, then a 16-byte inner pattern for one level of
+      * **++ nesting - consumed by X60D002/X60I002. Typing that layout
+      * **++ out by hand for every DE/FMTOVR entry that uses one of
+      * **++ the handful of conventions actually in use invites typos;
+      * **++ MOVE one of these named constants to FMT-PATTERN (or to
+      * **++ MP-OR-PATTERN/WK-OR-PATTERN while building a format
+      * **++ override) instead.
+       01 TLV-PATTERN-LIB.
+      * plain BER-TLV, single-byte hex tag (extended per the 'xF'
+      * continuation rule already handled in X60D002/X60I002) and
+      * single-byte hex length - the most common EMV/BER-TLV shape
+         03 PAT-BER-TLV-1-1          PIC X(20) VALUE 'H1H1'.
+      * two-byte hex tag, single-byte hex length
+         03 PAT-BER-TLV-2-1          PIC X(20) VALUE 'H2H1'.
+      * single-byte hex tag, two-byte hex length - for subfields whose
+      * value can run past 255 bytes
+         03 PAT-BER-TLV-1-2          PIC X(20) VALUE 'H1H2'.
+      * ASCII tag/length, two characters each - common on private-use
+      * data elements carrying printable sub-tags
+         03 PAT-ASCII-TLV-2-2        PIC X(20) VALUE 'A2A2'.
+      * ASCII tag/length, three characters each
+         03 PAT-ASCII-TLV-3-3        PIC X(20) VALUE 'A3A3'.
+      * single-byte hex tag/length whose value is itself a nested
+      * PAT-BER-TLV-1-1 subfield - one level of nesting is as far as
+      * the 16-byte inner-pattern field can carry a full 4-byte header
+         03 PAT-BER-TLV-1-1-NESTED   PIC X(20) VALUE 'H1H1H1H1'.

@@ -6,4 +6,4 @@
              10 EL-:X:-TAG-ID                   PIC X(20).
              10 EL-:X:-TAG-VALUE.
                15 EL-:X:-TAG-VALUE-LEN          PIC 9(9) COMP.
-               15 EL-:X:-TAG-VALUE-DATA         PIC X(999).
+               15 EL-:X:-TAG-VALUE-DATA         PIC X(4096).

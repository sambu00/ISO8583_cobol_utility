@@ -0,0 +1,75 @@
+      * **++ response code (DE 39) description dictionary: gives a
+      * **++ short readable meaning for the common ISO8583 response
+      * **++ codes so a report doesn't have to show a bare 2-char code
+      * **++ like '05' with nothing to go on. Consulted by X60B003's
+      * **++ PRINT-DETAIL-LINE; a code with no entry here just prints
+      * **++ without a description, it is not an error.
+       01 RSP-CODE-LIT.
+         03 FILLER PIC X(34) VALUE
+       '  00Approved or completed successf'.
+         03 FILLER PIC X(34) VALUE
+       '  01Refer to card issuer          '.
+         03 FILLER PIC X(34) VALUE
+       '  02Refer to card issuer - special'.
+         03 FILLER PIC X(34) VALUE
+       '  03Invalid merchant              '.
+         03 FILLER PIC X(34) VALUE
+       '  04Pick up card                  '.
+         03 FILLER PIC X(34) VALUE
+       '  05Do not honour                 '.
+         03 FILLER PIC X(34) VALUE
+       '  06Error                         '.
+         03 FILLER PIC X(34) VALUE
+       '  07Pick up card - special conditn'.
+         03 FILLER PIC X(34) VALUE
+       '  12Invalid transaction           '.
+         03 FILLER PIC X(34) VALUE
+       '  13Invalid amount                '.
+         03 FILLER PIC X(34) VALUE
+       '  14Invalid card number           '.
+         03 FILLER PIC X(34) VALUE
+       '  15No such issuer                '.
+         03 FILLER PIC X(34) VALUE
+       '  19Re-enter transaction          '.
+         03 FILLER PIC X(34) VALUE
+       '  21No action taken               '.
+         03 FILLER PIC X(34) VALUE
+       '  25Unable to locate record       '.
+         03 FILLER PIC X(34) VALUE
+       '  30Format error                  '.
+         03 FILLER PIC X(34) VALUE
+       '  41Lost card                     '.
+         03 FILLER PIC X(34) VALUE
+       '  43Stolen card                   '.
+         03 FILLER PIC X(34) VALUE
+       '  51Insufficient funds            '.
+         03 FILLER PIC X(34) VALUE
+       '  54Expired card                  '.
+         03 FILLER PIC X(34) VALUE
+       '  55Incorrect PIN                 '.
+         03 FILLER PIC X(34) VALUE
+       '  57Transaction not permitted-card'.
+         03 FILLER PIC X(34) VALUE
+       '  58Transaction not permitted-term'.
+         03 FILLER PIC X(34) VALUE
+       '  61Exceeds withdrawal amount limi'.
+         03 FILLER PIC X(34) VALUE
+       '  62Restricted card               '.
+         03 FILLER PIC X(34) VALUE
+       '  63Security violation            '.
+         03 FILLER PIC X(34) VALUE
+       '  65Exceeds withdrawal freq limit '.
+         03 FILLER PIC X(34) VALUE
+       '  75Allowable PIN tries exceeded  '.
+         03 FILLER PIC X(34) VALUE
+       '  91Issuer or switch inoperative  '.
+         03 FILLER PIC X(34) VALUE
+       '  96System malfunction            '.
+      *
+       01 RSP-CODE-TAB REDEFINES RSP-CODE-LIT.
+         03 RSP-CODE-ENTRY OCCURS 30 TIMES
+                           ASCENDING KEY IS RSC-CODE
+                           INDEXED BY RSC-IDX.
+           05 FILLER                 PIC X(2).
+           05 RSC-CODE                PIC X(2).
+           05 RSC-DESC                PIC X(30).

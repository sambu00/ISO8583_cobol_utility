@@ -0,0 +1,61 @@
+      * **++ Sample FMT-MAP profile for TCT X54089 (STRATUS), used by
+      * **++ X60DTS01 as a ready-made MIO-FMT for those test cases.
+      * **++ Same shape as X60MCFMT/MIO-FMT, renamed to coexist with
+      * **++ it in the same program; populated at runtime by
+      * **++ SET-SAMPLE-FMT-TABLES since OCCURS DEPENDING ON items
+      * **++ cannot carry a VALUE clause.
+       COPY X60MCFMT
+            REPLACING ==MIO-FMT==       BY ==FMT-MSG-STRATUS==
+                      ==FMT-TOT==       BY ==FMT-TOT-STRATUS==
+                      ==FMT-MAP==       BY ==FMT-MAP-STRATUS==
+                      ==FMT-EL==        BY ==FMT-EL-STRATUS==
+                      ==FMT-IDX==       BY ==FMT-IDX-STRATUS==
+                      ==FMT-DE==        BY ==FMT-DE-STRATUS==
+                      ==FMT-OUT-CONV==  BY ==FMT-OUT-CONV-STRATUS==
+                      ==FMT-MASK-PAN==  BY ==FMT-MASK-PAN-STRATUS==
+                      ==FMT-MASK==      BY ==FMT-MASK-STRATUS==
+                      ==FMT-PAD-CHAR==  BY ==FMT-PAD-CHAR-STRATUS==
+                      ==FMT-TYPE==      BY ==FMT-TYPE-STRATUS==
+                      ==FMT-PATTERN==   BY ==FMT-PATTERN-STRATUS==
+                      ==FMT-DEDICATED-PGM==
+                                     BY ==FMT-DEDICATED-PGM-STRATUS==.
+      *
+      * **++ seed values for FMT-MSG-STRATUS above; see X60MCF01 for
+      * **++ the row layout and why a separate literal table is
+      * **++ needed to seed an OCCURS DEPENDING ON table
+       01 FMT-SEED-LIT-STRATUS.
+         03 FILLER PIC X(31) VALUE
+       '002  M                         '.
+         03 FILLER PIC X(31) VALUE
+       '003                            '.
+         03 FILLER PIC X(31) VALUE
+       '004                            '.
+         03 FILLER PIC X(31) VALUE
+       '007                            '.
+         03 FILLER PIC X(31) VALUE
+       '011                            '.
+         03 FILLER PIC X(31) VALUE
+       '012                            '.
+         03 FILLER PIC X(31) VALUE
+       '013                            '.
+         03 FILLER PIC X(31) VALUE
+       '014                            '.
+         03 FILLER PIC X(31) VALUE
+       '032                            '.
+         03 FILLER PIC X(31) VALUE
+       '037                            '.
+         03 FILLER PIC X(31) VALUE
+       '039                            '.
+         03 FILLER PIC X(31) VALUE
+       '049                            '.
+      *
+       01 FMT-SEED-TAB-STRATUS REDEFINES FMT-SEED-LIT-STRATUS.
+         03 FSS-EL OCCURS 12 TIMES.
+           05 FSS-DE                PIC 9(3).
+           05 FILLER                PIC X(1).
+           05 FSS-OUT-CONV          PIC X(1).
+           05 FSS-MASK              PIC X(1).
+           05 FSS-PAD-CHAR          PIC X(1).
+           05 FSS-TYPE              PIC X(3).
+           05 FILLER                PIC X(1).
+           05 FSS-PATTERN           PIC X(20).

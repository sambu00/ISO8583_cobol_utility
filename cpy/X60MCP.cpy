@@ -4,6 +4,33 @@
          03 MP-VERSION                 PIC XX.
            88 MP-VERSION-87                VALUE '87'.
            88 MP-VERSION-93                VALUE '93'.
+      * DE128 MAC/checksum hook: dormant (SPACE) unless the caller
+      * asks for it, same as every other MP field
+         03 MP-MAC-MODE                PIC X(1)   VALUE SPACE.
+           88 MP-MAC-NONE                  VALUE SPACE.
+           88 MP-MAC-VERIFY                VALUE 'V'.
+           88 MP-MAC-GENERATE              VALUE 'G'.
+      * trace/audit hook: dormant (SPACE) unless the caller asks for
+      * it, same as MP-MAC-MODE above - when on, X60D001/X60I001
+      * DISPLAY one line on entry and one line on exit from every call
+         03 MP-TRACE-MODE              PIC X(1)   VALUE SPACE.
+           88 MP-TRACE-NONE                VALUE SPACE.
+           88 MP-TRACE-ON                  VALUE 'Y'.
+      * strict mode: dormant (SPACE) unless the caller asks for it,
+      * same as MP-TRACE-MODE above - when on, X60D001 rejects a
+      * present DE with no matching FMT-MAP/FMT-EL entry instead of
+      * falling back to default simple formatting for it
+         03 MP-STRICT-MODE             PIC X(1)   VALUE SPACE.
+           88 MP-STRICT-NONE               VALUE SPACE.
+           88 MP-STRICT-ON                 VALUE 'Y'.
+      * maximum accepted message length in bytes: dormant (ZERO)
+      * unless the caller asks for a cap tighter than the physical
+      * MIO-ISO-MESSAGE buffer - when set, X60D001 rejects a fixed or
+      * length-prefixed data element that would read past this many
+      * bytes instead of letting the subscripted MOVE run past the
+      * caller's intended message boundary
+         03 MP-MAX-MSG-LEN             PIC 9(4) COMP VALUE ZERO.
+           88 MP-MAX-MSG-LEN-DEFAULT       VALUE ZERO.
          03 MP-OVERRIDE.
            05 MP-OR-TOT                PIC 9(9) COMP VALUE ZERO.
            05 MP-OR-TB.
@@ -12,7 +39,9 @@
                15 MP-OR-DE                    PIC 9(3).
                15 FILLER                      PIC X(1).
                15 MP-OR-OUT-CONV              PIC X(1).
-               15 FILLER                      PIC X(1).
+               15 MP-OR-MASK                  PIC X(1).
+                 88 MP-OR-MASK-PAN                VALUE 'M'.
+               15 MP-OR-PAD-CHAR              PIC X(1).
                15 MP-OR-TYPE                  PIC X(3).
                15 FILLER                      PIC X(1).
                15 MP-OR-PATTERN               PIC X(20).

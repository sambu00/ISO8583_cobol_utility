@@ -0,0 +1,18 @@
+      * **++ Message result linkage area, returned by every
+      * **++ deblock/inblock routine (X60D001/X60D002/X60I001/X60I002)
+      * **++ to report the outcome of the call to its caller.
+       01 MR.
+         03 MR-RESULT                 PIC 9(4) COMP  VALUE ZERO.
+           88 MR-RESULT-OK               VALUE ZERO.
+         03 MR-DESCRIPTION            PIC X(150)     VALUE SPACE.
+         03 MR-POSITION               PIC X(50)      VALUE SPACE.
+      * **++ program that raised MR-RESULT; the same numeric code is
+      * **++ reused across X60D001/X60D002/X60I001/X60I002 for
+      * **++ unrelated conditions, so MR-SOURCE-PGM+MR-RESULT together
+      * **++ are the real key into the X60MCERR catalog
+         03 MR-SOURCE-PGM             PIC X(8)       VALUE SPACE.
+      * **++ severity of the condition: an error aborts the call, a
+      * **++ warning is informational only and does not GOBACK early
+         03 MR-SEVERITY               PIC X(1)       VALUE SPACE.
+           88 MR-SEVERITY-ERROR          VALUE 'E'.
+           88 MR-SEVERITY-WARNING        VALUE 'W'.

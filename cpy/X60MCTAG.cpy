@@ -0,0 +1,55 @@
+      * **++ EMV/BER-TLV tag name dictionary: gives a short readable
+      * **++ name for the common tags nested under DE 55 (and other
+      * **++ TLV-formatted data elements) so a report doesn't have to
+      * **++ show a bare hex tag like '9F02' with nothing to go on.
+      * **++ Consulted by X60B003's PRINT-DETAIL-LINE; a tag with no
+      * **++ entry here just prints without a name, it is not an error.
+       01 TAG-NAME-LIT.
+         03 FILLER PIC X(34) VALUE
+       '  5A  Primary Account Number      '.
+         03 FILLER PIC X(34) VALUE
+       '  5F2ATransaction Currency Code   '.
+         03 FILLER PIC X(34) VALUE
+       '  5F34Application PAN Sequence Num'.
+         03 FILLER PIC X(34) VALUE
+       '  82  Application Interchange Prof'.
+         03 FILLER PIC X(34) VALUE
+       '  84  Dedicated File Name         '.
+         03 FILLER PIC X(34) VALUE
+       '  94  Application File Locator    '.
+         03 FILLER PIC X(34) VALUE
+       '  95  Terminal Verification Result'.
+         03 FILLER PIC X(34) VALUE
+       '  9A  Transaction Date            '.
+         03 FILLER PIC X(34) VALUE
+       '  9C  Transaction Type            '.
+         03 FILLER PIC X(34) VALUE
+       '  9F02Amount, Authorised (Numeric)'.
+         03 FILLER PIC X(34) VALUE
+       '  9F03Amount, Other (Numeric)     '.
+         03 FILLER PIC X(34) VALUE
+       '  9F10Issuer Application Data     '.
+         03 FILLER PIC X(34) VALUE
+       '  9F1ATerminal Country Code       '.
+         03 FILLER PIC X(34) VALUE
+       '  9F1EIFD (Terminal) Serial Number'.
+         03 FILLER PIC X(34) VALUE
+       '  9F26Application Cryptogram      '.
+         03 FILLER PIC X(34) VALUE
+       '  9F27Cryptogram Information Data '.
+         03 FILLER PIC X(34) VALUE
+       '  9F33Terminal Capabilities       '.
+         03 FILLER PIC X(34) VALUE
+       '  9F34Cardholder Verif Method Rslt'.
+         03 FILLER PIC X(34) VALUE
+       '  9F36Application Transaction Ctr '.
+         03 FILLER PIC X(34) VALUE
+       '  9F37Unpredictable Number        '.
+      *
+       01 TAG-NAME-TAB REDEFINES TAG-NAME-LIT.
+         03 TAG-NAME-ENTRY OCCURS 20 TIMES
+                           ASCENDING KEY IS TGN-TAG
+                           INDEXED BY TGN-IDX.
+           05 FILLER                 PIC X(2).
+           05 TGN-TAG                PIC X(4).
+           05 TGN-NAME               PIC X(28).

@@ -0,0 +1,49 @@
+      * **++ currency-aware amount formatting support for reports:
+      * **++ which data element carries the ISO 4217 currency code for
+      * **++ a given amount data element, and how many decimal places
+      * **++ that currency code implies. A DE or currency code with no
+      * **++ entry here is left unformatted - that is not an error, it
+      * **++ just means the amount is shown exactly as deblocked.
+      *
+      * **++ amount DE -> currency code DE pairing
+       01 AMT-CCY-LIT.
+         03 FILLER PIC X(07) VALUE '004049 '.
+         03 FILLER PIC X(07) VALUE '005050 '.
+         03 FILLER PIC X(07) VALUE '006051 '.
+         03 FILLER PIC X(07) VALUE '008051 '.
+         03 FILLER PIC X(07) VALUE '028049 '.
+         03 FILLER PIC X(07) VALUE '030050 '.
+      *
+       01 AMT-CCY-TAB REDEFINES AMT-CCY-LIT.
+         03 AMT-CCY-ENTRY OCCURS 6 TIMES
+                           ASCENDING KEY IS AMC-AMT-DE
+                           INDEXED BY AMC-IDX.
+           05 AMC-AMT-DE             PIC 9(3).
+           05 AMC-CCY-DE             PIC 9(3).
+           05 FILLER                 PIC X(1).
+      *
+      * **++ ISO 4217 numeric currency code -> decimal places; every
+      * **++ currency not listed here defaults to 2 decimal places
+       01 CCY-DEC-LIT.
+         03 FILLER PIC X(07) VALUE '036002 '.
+         03 FILLER PIC X(07) VALUE '048003 '.
+         03 FILLER PIC X(07) VALUE '124002 '.
+         03 FILLER PIC X(07) VALUE '152000 '.
+         03 FILLER PIC X(07) VALUE '208002 '.
+         03 FILLER PIC X(07) VALUE '392000 '.
+         03 FILLER PIC X(07) VALUE '398002 '.
+         03 FILLER PIC X(07) VALUE '414003 '.
+         03 FILLER PIC X(07) VALUE '512003 '.
+         03 FILLER PIC X(07) VALUE '826002 '.
+         03 FILLER PIC X(07) VALUE '840002 '.
+         03 FILLER PIC X(07) VALUE '901000 '.
+         03 FILLER PIC X(07) VALUE '944003 '.
+         03 FILLER PIC X(07) VALUE '978002 '.
+      *
+       01 CCY-DEC-TAB REDEFINES CCY-DEC-LIT.
+         03 CCY-DEC-ENTRY OCCURS 14 TIMES
+                           ASCENDING KEY IS CCD-CODE
+                           INDEXED BY CCD-IDX.
+           05 CCD-CODE               PIC 9(3).
+           05 CCD-DECIMALS           PIC 9(3).
+           05 FILLER                 PIC X(1).

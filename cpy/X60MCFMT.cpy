@@ -5,11 +5,14 @@
          03 FMT-MAP.
            05 FMT-EL OCCURS 500 TIMES
                      DEPENDING ON FMT-TOT
+                     ASCENDING KEY IS FMT-DE
                      INDEXED BY FMT-IDX.
              10 FMT-DE              PIC 9(3).
              10 FILLER              PIC X(1).
              10 FMT-OUT-CONV        PIC X(1).
-             10 FILLER              PIC X(1).
+             10 FMT-MASK            PIC X(1).
+               88 FMT-MASK-PAN         VALUE 'M'.
+             10 FMT-PAD-CHAR        PIC X(1).
              10 FMT-TYPE            PIC X(3).
              10 FILLER              PIC X(1).
              10 FMT-PATTERN         PIC X(20).

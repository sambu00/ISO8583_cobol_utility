@@ -0,0 +1,127 @@
+      * **++ MR-RESULT error/message catalog: every RAISE-* paragraph
+      * **++ in X60D001/X60D002/X60I001/X60I002 tags MR-SOURCE-PGM
+      * **++ (see X60MCR) with its own PGM-NAME before GOBACK, because
+      * **++ the same numeric MR-RESULT is reused by more than one of
+      * **++ those programs for unrelated conditions. This table is
+      * **++ keyed by MR-SOURCE-PGM + MR-RESULT and gives a canonical
+      * **++ description and severity for any caller (e.g. X60DTS01's
+      * **++ SHOW-TEST-CASE-RESULT) that wants a consistent explanation
+      * **++ without source-diving into whichever program raised it.
+      * **++ Entries MUST stay in ascending MRC-PGM/MRC-CODE order -
+      * **++ SEARCH ALL does a binary search over this literal table.
+       01 MR-CATALOG-LIT.
+         03 FILLER PIC X(62) VALUE
+       'X60B001 10Einvalid 2-byte transmission length header          '.
+         03 FILLER PIC X(62) VALUE
+       'X60B001 11Einvalid 4-byte transmission length header          '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 10EInvalid ISO8583 message version requested          '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 12EInvalid subfield format type in FMT-MAP            '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 13ECALL to subordinate deblock routine raised excpt   '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 14EVariable data element length is not numeric        '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 15EZero length data element                           '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 16EBitmap bit on for a DE not defined for version     '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 17EInvalid MTI                                        '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 18EMandatory data element missing for this MTI        '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 19EData element not expected for this MTI             '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 20EProcessing code (DE3) is not numeric               '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 21EExpiration date (DE14) is not a plausible YYMM     '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 22EStrict mode: DE present with no FMT-MAP entry      '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 23EDE38 missing/blank while DE39 indicates approval   '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 24EDE data runs past the maximum message length       '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 30WMTI has no entries in the DE rule table            '.
+         03 FILLER PIC X(62) VALUE
+       'X60D001 31WProcessing code transaction type not in desc table '.
+         03 FILLER PIC X(62) VALUE
+       'X60D002 20ECALL to recursive TLV deblock raised exception     '.
+         03 FILLER PIC X(62) VALUE
+       'X60D002 21ETLV tag length is not numeric                      '.
+         03 FILLER PIC X(62) VALUE
+       'X60D002 22EZero length error deblocking a TLV subfield        '.
+         03 FILLER PIC X(62) VALUE
+       'X60D002 23EMaximum TLV recursion depth exceeded               '.
+         03 FILLER PIC X(62) VALUE
+       'X60D003 10EDE128 MAC mismatch - computed vs received value    '.
+         03 FILLER PIC X(62) VALUE
+       'X60D004 30Etrack 2 field separator not found                  '.
+         03 FILLER PIC X(62) VALUE
+       'X60D004 31Etrack 2 data too short for exp/service code        '.
+         03 FILLER PIC X(62) VALUE
+       'X60D004 32Ezero length PAN in track 2 data                    '.
+         03 FILLER PIC X(62) VALUE
+       'X60D004 33Ehex conversion requested on invalid hex value      '.
+         03 FILLER PIC X(62) VALUE
+       'X60D005 30Eprivate data ends before a full tag/length header  '.
+         03 FILLER PIC X(62) VALUE
+       'X60D005 31Eprivate sub-element length is not numeric          '.
+         03 FILLER PIC X(62) VALUE
+       'X60D005 32Eprivate sub-element value runs past end of data    '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 10EInvalid ISO8583 message version requested          '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 12EMore than one detail for a simple data element     '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 13EInput value too long for data element              '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 15ECALL to subordinate inblock routine raised excpt   '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 16EInvalid MTI                                        '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 17EMandatory data element missing for this MTI        '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 18EData element not expected for this MTI             '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 19WMTI has no entries in the DE rule table            '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 20EVariable DE length-prefix digit count is invalid   '.
+         03 FILLER PIC X(62) VALUE
+       'X60I001 21EDetail DE not defined for version (tertiary range) '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 20EDetail label does not match the TLV pattern        '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 21EWrong tag length for detail label                  '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 22ETLV tag value too long for the pattern             '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 23EHex conversion requested on invalid hex tag        '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 24EHex conversion requested on invalid hex value      '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 25EDuplicate detail found                             '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 26ECALL to recursive TLV inblock raised exception     '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 27EMaximum TLV recursion depth exceeded               '.
+         03 FILLER PIC X(62) VALUE
+       'X60I002 28EZero length TLV subfield value not allowed         '.
+         03 FILLER PIC X(62) VALUE
+       'X60I004 30Etrack 2 detail missing PAN, EXP or SVC subfield    '.
+         03 FILLER PIC X(62) VALUE
+       'X60I004 31Etrack 2 detail label not PAN/EXP/SVC/DISC          '.
+         03 FILLER PIC X(62) VALUE
+       'X60I005 30Edetail label is not a 2-char private sub-elem tag  '.
+      *
+       01 MR-CATALOG-TAB REDEFINES MR-CATALOG-LIT.
+         03 MR-CATALOG-ENTRY OCCURS 52 TIMES
+                             ASCENDING KEY IS MRC-PGM MRC-CODE
+                             INDEXED BY MRC-IDX.
+           05 MRC-PGM                PIC X(8).
+           05 MRC-CODE               PIC 9(2).
+           05 MRC-SEVERITY           PIC X(1).
+             88 MRC-SEVERITY-ERROR      VALUE 'E'.
+             88 MRC-SEVERITY-WARNING    VALUE 'W'.
+           05 MRC-DESCRIPTION        PIC X(51).

@@ -0,0 +1,66 @@
+      * **++ Sample FMT-MAP profile for TCT X54088/X54090 (INCAS),
+      * **++ used by X60DTS01 as a ready-made MIO-FMT for those test
+      * **++ cases. Same shape as X60MCFMT/MIO-FMT, renamed to coexist
+      * **++ with it in the same program; populated at runtime by
+      * **++ SET-SAMPLE-FMT-TABLES since OCCURS DEPENDING ON items
+      * **++ cannot carry a VALUE clause.
+       COPY X60MCFMT
+            REPLACING ==MIO-FMT==       BY ==FMT-MSG-INCAS==
+                      ==FMT-TOT==       BY ==FMT-TOT-INCAS==
+                      ==FMT-MAP==       BY ==FMT-MAP-INCAS==
+                      ==FMT-EL==        BY ==FMT-EL-INCAS==
+                      ==FMT-IDX==       BY ==FMT-IDX-INCAS==
+                      ==FMT-DE==        BY ==FMT-DE-INCAS==
+                      ==FMT-OUT-CONV==  BY ==FMT-OUT-CONV-INCAS==
+                      ==FMT-MASK-PAN==  BY ==FMT-MASK-PAN-INCAS==
+                      ==FMT-MASK==      BY ==FMT-MASK-INCAS==
+                      ==FMT-PAD-CHAR==  BY ==FMT-PAD-CHAR-INCAS==
+                      ==FMT-TYPE==      BY ==FMT-TYPE-INCAS==
+                      ==FMT-PATTERN==   BY ==FMT-PATTERN-INCAS==
+                      ==FMT-DEDICATED-PGM==
+                                        BY ==FMT-DEDICATED-PGM-INCAS==.
+      *
+      * **++ seed values for FMT-MSG-INCAS above, laid out one FMT-EL
+      * **++ row (31 bytes: DE/conv/mask/pad/type/pattern) per FILLER
+      * **++ since the OCCURS DEPENDING ON table itself cannot carry a
+      * **++ VALUE clause; SET-SAMPLE-FMT-TABLES in X60DTS01 copies
+      * **++ these rows into FMT-MAP-INCAS before the INCAS test cases
+      * **++ run
+       01 FMT-SEED-LIT-INCAS.
+         03 FILLER PIC X(31) VALUE
+       '002  M                         '.
+         03 FILLER PIC X(31) VALUE
+       '003                            '.
+         03 FILLER PIC X(31) VALUE
+       '004                            '.
+         03 FILLER PIC X(31) VALUE
+       '007                            '.
+         03 FILLER PIC X(31) VALUE
+       '011                            '.
+         03 FILLER PIC X(31) VALUE
+       '012                            '.
+         03 FILLER PIC X(31) VALUE
+       '013                            '.
+         03 FILLER PIC X(31) VALUE
+       '037                            '.
+         03 FILLER PIC X(31) VALUE
+       '038                            '.
+         03 FILLER PIC X(31) VALUE
+       '039                            '.
+         03 FILLER PIC X(31) VALUE
+       '041                            '.
+         03 FILLER PIC X(31) VALUE
+       '042                            '.
+         03 FILLER PIC X(31) VALUE
+       '049                            '.
+      *
+       01 FMT-SEED-TAB-INCAS REDEFINES FMT-SEED-LIT-INCAS.
+         03 FSI-EL OCCURS 13 TIMES.
+           05 FSI-DE                PIC 9(3).
+           05 FILLER                PIC X(1).
+           05 FSI-OUT-CONV          PIC X(1).
+           05 FSI-MASK              PIC X(1).
+           05 FSI-PAD-CHAR          PIC X(1).
+           05 FSI-TYPE              PIC X(3).
+           05 FILLER                PIC X(1).
+           05 FSI-PATTERN           PIC X(20).

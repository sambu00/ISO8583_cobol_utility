@@ -0,0 +1,67 @@
+      * **++ EBCDIC (code page 037) <-> ASCII byte translate tables,
+      * **++ consulted by CC-ASC output conversion alongside the
+      * **++ existing CC-HEX one: a data element value kept internally
+      * **++ in EBCDIC is translated byte-for-byte to its ASCII
+      * **++ equivalent for deblock output, and back again on inblock.
+      * **++ built from X'..' hex literals since the bytes involved are
+      * **++ mostly unprintable control codes that cannot be typed as
+      * **++ ordinary quoted text in source; each table is assembled
+      * **++ from sixteen 16-byte FILLER slices since a single literal
+      * **++ cannot span this many source lines.
+       01 XLT-EBCDIC-TO-ASCII-TAB.
+         03 FILLER PIC X(16) VALUE X'000102039C09867F978D8E0B0C0D0E0F'.
+         03 FILLER PIC X(16) VALUE X'101112139D8508871819928F1C1D1E1F'.
+         03 FILLER PIC X(16) VALUE X'80818283840A171B88898A8B8C050607'.
+         03 FILLER PIC X(16) VALUE X'909116939495960498999A9B14159E1A'.
+         03 FILLER PIC X(16) VALUE X'20A0E2E4E0E1E3E5E7F1A22E3C282B7C'.
+         03 FILLER PIC X(16) VALUE X'26E9EAEBE8EDEEEFECDF21242A293BAC'.
+         03 FILLER PIC X(16) VALUE X'2D2FC2C4C0C1C3C5C7D1A62C255F3E3F'.
+         03 FILLER PIC X(16) VALUE X'F8C9CACBC8CDCECFCC603A2340273D22'.
+         03 FILLER PIC X(16) VALUE X'D8616263646566676869ABBBF0FDFEB1'.
+         03 FILLER PIC X(16) VALUE X'B06A6B6C6D6E6F707172AABAE6B8C6A4'.
+         03 FILLER PIC X(16) VALUE X'B57E737475767778797AA1BFD0DDDEAE'.
+         03 FILLER PIC X(16) VALUE X'5EA3A5B7A9A7B6BCBDBE5B5DAFA8B4D7'.
+         03 FILLER PIC X(16) VALUE X'7B414243444546474849ADF4F6F2F3F5'.
+         03 FILLER PIC X(16) VALUE X'7D4A4B4C4D4E4F505152B9FBFCF9FAFF'.
+         03 FILLER PIC X(16) VALUE X'5CF7535455565758595AB2D4D6D2D3D5'.
+         03 FILLER PIC X(16) VALUE X'30313233343536373839B3DBDCD9DA9F'.
+      *
+      * **++ plain ascending byte sequence 00-FF, used as the "from"
+      * **++ operand of INSPECT ... CONVERTING paired against one of
+      * **++ the two tables above (each one is, by construction, the
+      * **++ byte at that same ordinal position translated)
+       01 XLT-IDENTITY-TAB.
+         03 FILLER PIC X(16) VALUE X'000102030405060708090A0B0C0D0E0F'.
+         03 FILLER PIC X(16) VALUE X'101112131415161718191A1B1C1D1E1F'.
+         03 FILLER PIC X(16) VALUE X'202122232425262728292A2B2C2D2E2F'.
+         03 FILLER PIC X(16) VALUE X'303132333435363738393A3B3C3D3E3F'.
+         03 FILLER PIC X(16) VALUE X'404142434445464748494A4B4C4D4E4F'.
+         03 FILLER PIC X(16) VALUE X'505152535455565758595A5B5C5D5E5F'.
+         03 FILLER PIC X(16) VALUE X'606162636465666768696A6B6C6D6E6F'.
+         03 FILLER PIC X(16) VALUE X'707172737475767778797A7B7C7D7E7F'.
+         03 FILLER PIC X(16) VALUE X'808182838485868788898A8B8C8D8E8F'.
+         03 FILLER PIC X(16) VALUE X'909192939495969798999A9B9C9D9E9F'.
+         03 FILLER PIC X(16) VALUE X'A0A1A2A3A4A5A6A7A8A9AAABACADAEAF'.
+         03 FILLER PIC X(16) VALUE X'B0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF'.
+         03 FILLER PIC X(16) VALUE X'C0C1C2C3C4C5C6C7C8C9CACBCCCDCECF'.
+         03 FILLER PIC X(16) VALUE X'D0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF'.
+         03 FILLER PIC X(16) VALUE X'E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEF'.
+         03 FILLER PIC X(16) VALUE X'F0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF'.
+      *
+       01 XLT-ASCII-TO-EBCDIC-TAB.
+         03 FILLER PIC X(16) VALUE X'00010203372D2E2F1605250B0C0D0E0F'.
+         03 FILLER PIC X(16) VALUE X'101112133C3D322618193F271C1D1E1F'.
+         03 FILLER PIC X(16) VALUE X'405A7F7B5B6C507D4D5D5C4E6B604B61'.
+         03 FILLER PIC X(16) VALUE X'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F'.
+         03 FILLER PIC X(16) VALUE X'7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6'.
+         03 FILLER PIC X(16) VALUE X'D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D'.
+         03 FILLER PIC X(16) VALUE X'79818283848586878889919293949596'.
+         03 FILLER PIC X(16) VALUE X'979899A2A3A4A5A6A7A8A9C04FD0A107'.
+         03 FILLER PIC X(16) VALUE X'202122232415061728292A2B2C090A1B'.
+         03 FILLER PIC X(16) VALUE X'30311A333435360838393A3B04143EFF'.
+         03 FILLER PIC X(16) VALUE X'41AA4AB19FB26AB5BDB49A8A5FCAAFBC'.
+         03 FILLER PIC X(16) VALUE X'908FEAFABEA0B6B39DDA9B8BB7B8B9AB'.
+         03 FILLER PIC X(16) VALUE X'6465626663679E687471727378757677'.
+         03 FILLER PIC X(16) VALUE X'AC69EDEEEBEFECBF80FDFEFBFCADAE59'.
+         03 FILLER PIC X(16) VALUE X'4445424643479C485451525358555657'.
+         03 FILLER PIC X(16) VALUE X'8C49CDCECBCFCCE170DDDEDBDC8D8EDF'.

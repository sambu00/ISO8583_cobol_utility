@@ -2,7 +2,7 @@
        01 TLV-:X:-IN.
          03 TLV-:X:-TEXT.
            05 TLV-:X:-TEXT-LEN               PIC 9(9) COMP.
-           05 TLV-:X:-TEXT-DATA              PIC X(999).
+           05 TLV-:X:-TEXT-DATA              PIC X(4096).
          03 TLV-:X:-CONVERSION.
            05 TLV-:X:-CONV-FLAG              PIC X.
          03 TLV-:X:-PATTERN.
@@ -12,3 +12,4 @@
              07 L-:X:-FMT                    PIC X(1).
              07 L-:X:-LEN                    PIC 9(1).
            05 TLV-:X:-INNER-PATTERN          PIC X(16).
+         03 TLV-:X:-DEPTH                    PIC 9(4).

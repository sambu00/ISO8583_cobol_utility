@@ -0,0 +1,47 @@
+      * **++ processing code (DE 3) transaction-type description
+      * **++ dictionary: gives a short readable meaning for the
+      * **++ transaction-type sub-field (the first 2 digits of DE 3)
+      * **++ so a report doesn't have to show a bare code like '01'
+      * **++ with nothing to go on. Consulted by X60B003's
+      * **++ PRINT-DETAIL-LINE and by X60D001's VALIDATE-PROCESSING-
+      * **++ CODE; a code with no entry here is not an error, it is
+      * **++ just reported (warning severity) as not in the table.
+       01 PROC-CODE-LIT.
+         03 FILLER PIC X(34) VALUE
+       '  00Purchase of goods/services    '.
+         03 FILLER PIC X(34) VALUE
+       '  01Cash withdrawal               '.
+         03 FILLER PIC X(34) VALUE
+       '  02Adjustment                    '.
+         03 FILLER PIC X(34) VALUE
+       '  03Check guarantee/verification  '.
+         03 FILLER PIC X(34) VALUE
+       '  09Purchase with cash disbursemen'.
+         03 FILLER PIC X(34) VALUE
+       '  10Account transfer              '.
+         03 FILLER PIC X(34) VALUE
+       '  17Convenience check             '.
+         03 FILLER PIC X(34) VALUE
+       '  18Bill payment                  '.
+         03 FILLER PIC X(34) VALUE
+       '  20Refund/return                 '.
+         03 FILLER PIC X(34) VALUE
+       '  22Deposit                       '.
+         03 FILLER PIC X(34) VALUE
+       '  28Account payment               '.
+         03 FILLER PIC X(34) VALUE
+       '  30Balance inquiry               '.
+         03 FILLER PIC X(34) VALUE
+       '  31Mini statement request        '.
+         03 FILLER PIC X(34) VALUE
+       '  50Payment                       '.
+         03 FILLER PIC X(34) VALUE
+       '  55PIN change/unblock            '.
+      *
+       01 PROC-CODE-TAB REDEFINES PROC-CODE-LIT.
+         03 PROC-CODE-ENTRY OCCURS 15 TIMES
+                           ASCENDING KEY IS PRC-TYPE
+                           INDEXED BY PRC-IDX.
+           05 FILLER                 PIC X(2).
+           05 PRC-TYPE                PIC X(2).
+           05 PRC-DESC                PIC X(30).

@@ -3,6 +3,12 @@
        01 MIO.
          03 MIO-ISO-MESSAGE.
            05 FILLER                       PIC X(4096)   VALUE SPACE.
+      * **++ set by CC-ISO-INBLOCKER (X60I001) to the true byte length
+      * **++ of the message it just built into MIO-ISO-MESSAGE; the
+      * **++ rest of MIO-ISO-MESSAGE beyond this length is pad, not
+      * **++ data, so callers deriving a transmission-length header
+      * **++ must use this field rather than guess from trailing SPACE
+         03 MIO-ISO-MESSAGE-LEN           PIC 9(9) COMP VALUE ZERO.
       *
          03 MIO-DETAILS.
            05 MIO-DETAILS-TOT              PIC 9(9) COMP VALUE ZERO.
@@ -12,4 +18,4 @@
                15 MIO-DETAIL-LABEL         PIC X(20).
                15 MIO-DETAIL-VALUE.
                  20 MIO-DETAIL-VALUE-LEN   PIC 9(9) COMP.
-                 20 MIO-DETAIL-VALUE-DATA  PIC X(999).
+                 20 MIO-DETAIL-VALUE-DATA  PIC X(4096).
